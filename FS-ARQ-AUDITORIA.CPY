@@ -0,0 +1,30 @@
+       01 ARQ-AUDITORIA-REC.
+           05 FS-AUD-DATA             PIC 9(008).
+           05 FS-AUD-HORA             PIC 9(006).
+           05 FS-AUD-OPERACAO         PIC X(010).
+           05 FS-AUD-CD-CLIENTE       PIC 9(007).
+           05 FS-AUD-CNPJ             PIC 9(014).
+           05 FS-AUD-NM-RAZAO-SOCIAL  PIC X(040).
+           05 FS-AUD-USUARIO          PIC X(020).
+           05 FS-AUD-DADOS-ANTES.
+               10 FS-AUD-CNPJ-ANTES            PIC 9(014).
+               10 FS-AUD-NM-RAZAO-SOCIAL-ANTES PIC X(040).
+               10 FS-AUD-VL-LATITUDE-ANTES     PIC S9(003)V9(008).
+               10 FS-AUD-VL-LONGITUDE-ANTES    PIC S9(003)V9(008).
+               10 FS-AUD-CD-VENDEDOR-ANTES     PIC 9(007).
+               10 FS-AUD-IND-ATIVO-ANTES       PIC X(001).
+               10 FS-AUD-CD-REGIAO-ANTES       PIC X(004).
+               10 FS-AUD-NR-TELEFONE-ANTES     PIC X(015).
+               10 FS-AUD-NM-CONTATO-ANTES      PIC X(030).
+               10 FS-AUD-DS-EMAIL-ANTES        PIC X(040).
+           05 FS-AUD-DADOS-DEPOIS.
+               10 FS-AUD-CNPJ-DEPOIS            PIC 9(014).
+               10 FS-AUD-NM-RAZAO-SOCIAL-DEPOIS PIC X(040).
+               10 FS-AUD-VL-LATITUDE-DEPOIS     PIC S9(003)V9(008).
+               10 FS-AUD-VL-LONGITUDE-DEPOIS    PIC S9(003)V9(008).
+               10 FS-AUD-CD-VENDEDOR-DEPOIS     PIC 9(007).
+               10 FS-AUD-IND-ATIVO-DEPOIS       PIC X(001).
+               10 FS-AUD-CD-REGIAO-DEPOIS       PIC X(004).
+               10 FS-AUD-NR-TELEFONE-DEPOIS     PIC X(015).
+               10 FS-AUD-NM-CONTATO-DEPOIS      PIC X(030).
+               10 FS-AUD-DS-EMAIL-DEPOIS        PIC X(040).
