@@ -0,0 +1,3 @@
+       01 LK-LOG-PARAMETERS.
+           05 LK-LOG-PROGRAMA    PIC X(030).
+           05 LK-LOG-MENSAGEM    PIC X(080).
