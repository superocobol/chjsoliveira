@@ -0,0 +1,3 @@
+       01 WID-ARQ-CLIENTE.
+           05 WNM-PATH-CLIENTE   PIC X(17) VALUE SPACES.
+           05 WNM-ARQ-CLIENTE    PIC X(50) VALUE "CLIENTE.IDX".
