@@ -0,0 +1,501 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 07/07/2019
+      * Purpose: Menu de Utilitarios - Backup/Restore
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_MENU_UTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-CLI-KEY
+               ALTERNATE RECORD KEY IS FS-CLI-CNPJ
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-CLI.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-VEN-KEY
+               ALTERNATE RECORD KEY IS FS-VEN-CPF
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-VEN.
+
+           SELECT ARQ-BACKUP ASSIGN TO WNM-ARQ-BACKUP
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CLIENTE.
+
+       COPY FS-ARQ-CLIENTE.
+
+       FD ARQ-VENDEDOR.
+
+       COPY FS-ARQ-VENDEDOR.
+
+      * REGISTRO GENERICO - RECEBE UM ARQ-CLIENTE-REC (180 BYTES) OU
+      * UM ARQ-VENDEDOR-REC (100 BYTES) POR MOVE ALFANUMERICO, SEM
+      * DEPENDER DOS NOMES DE CAMPO DE CADA LAYOUT
+       FD ARQ-BACKUP.
+       01 ARQ-BACKUP-REC PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
+           05 WS-OP PIC X(53) VALUE SPACES.
+
+       77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
+       77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
+       77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
+
+       77 WS-OPCAO PIC X.
+           88 E-BACKUP-CLI  VALUE IS "1".
+           88 E-RESTORE-CLI VALUE IS "2".
+           88 E-BACKUP-VEN  VALUE IS "3".
+           88 E-RESTORE-VEN VALUE IS "4".
+           88 E-ENCERRAR    VALUE IS "X" "x".
+           88 E-OPCAO-OK    VALUES ARE "1" "2" "3" "4" "X" "x".
+
+       77 W-VAL-ENTRADA PIC X.
+           88 W-VAL-ENTRADA-OK VALUE 'S'.
+
+       77 FS-STAT-CLI PIC 9(02).
+           88 FS-STAT-CLI-OK         VALUE 00.
+           88 FS-STAT-CLI-EOF        VALUE 10 23.
+           88 FS-STAT-CLI-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-VEN PIC 9(02).
+           88 FS-STAT-VEN-OK         VALUE 00.
+           88 FS-STAT-VEN-EOF        VALUE 10 23.
+           88 FS-STAT-VEN-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-BKP PIC 9(02).
+           88 FS-STAT-BKP-OK         VALUE 00.
+           88 FS-STAT-BKP-EOF        VALUE 10.
+           88 FS-STAT-BKP-NAO-EXISTE VALUE 35.
+
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 WS-NUML PIC 999.
+       77 WS-NUML-ANT PIC 999.
+       77 WS-NUMC PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+       77 WS-MSGERRO PIC X(80).
+
+       77 WNM-ARQ-BACKUP PIC X(50) VALUE SPACES.
+       77 WS-BKP-DATA PIC 9(008).
+       77 WS-QT-REGISTROS PIC 9(007) VALUE ZEROS.
+       77 WS-QT-REGISTROS-ED PIC ZZZZZZ9.
+
+       COPY CPY_ID_ARQ_CLIENTE.
+
+       COPY CPY_ID_ARQ_VENDEDOR.
+
+       COPY CPY_GRAVA_LOG.
+
+       COPY screenio.
+
+       LINKAGE SECTION.
+       01 LK-PARAM.
+           05 LK-RETURN-CODE PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(70) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML-ANT COLUMN 1 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "01 - Backup de Clientes".
+           05 LINE 08 COLUMN 15 VALUE "02 - Restaurar Clientes".
+           05 LINE 09 COLUMN 15 VALUE "03 - Backup de Vendedores".
+           05 LINE 10 COLUMN 15 VALUE "04 - Restaurar Vendedores".
+           05 LINE 12 COLUMN 15 VALUE "X  - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-BACKUP.
+           05 LINE 09 COLUMN 10 VALUE "Nome do Arquivo de Backup:".
+           05 COLUMN PLUS 2 PIC X(30) USING WNM-ARQ-BACKUP.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION USING LK-PARAM.
+
+       0000-PRINCIPAL SECTION.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           MOVE SPACES TO WS-OPCAO
+
+           ACCEPT WS-NUML FROM LINES
+           COMPUTE WS-NUML-ANT = WS-NUML - 1
+           ACCEPT WS-NUMC FROM COLUMNS
+
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "04 - UTILITARIOS" TO WS-OP
+               MOVE WS-DS-OPCAO TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-BACKUP-CLI
+                       PERFORM 1000-BACKUP-CLIENTE
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN E-RESTORE-CLI
+                       PERFORM 1100-RESTORE-CLIENTE
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN E-BACKUP-VEN
+                       PERFORM 1200-BACKUP-VENDEDOR
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN E-RESTORE-VEN
+                       PERFORM 1300-RESTORE-VENDEDOR
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN NOT E-OPCAO-OK
+                       MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
+                       PERFORM 9000-MOSTRA-ERRO
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * GRAVA SNAPSHOT DE ARQ-CLIENTE EM ARQUIVO DE BACKUP DATADO
+       1000-BACKUP-CLIENTE SECTION.
+
+           MOVE "01 - BACKUP CLIENTE" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE ZEROS TO WS-QT-REGISTROS
+
+           PERFORM 5000-ABRIR-ARQ-CLIENTE
+
+           IF FS-STAT-CLI-NAO-EXISTE
+               MOVE "NENHUM CLIENTE CADASTRADO PARA BACKUP"
+                 TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               ACCEPT WS-BKP-DATA FROM DATE YYYYMMDD
+               MOVE SPACES TO WNM-ARQ-BACKUP
+               STRING "CLIENTE_" DELIMITED BY SIZE
+                      WS-BKP-DATA DELIMITED BY SIZE
+                      ".BKP" DELIMITED BY SIZE
+                 INTO WNM-ARQ-BACKUP
+
+               OPEN OUTPUT ARQ-BACKUP
+
+               MOVE LOW-VALUES TO FS-CLI-KEY
+               PERFORM 6000-LER-ARQ-CLIENTE
+
+               PERFORM UNTIL NOT FS-STAT-CLI-OK
+                   MOVE ARQ-CLIENTE-REC TO ARQ-BACKUP-REC
+                   WRITE ARQ-BACKUP-REC
+                   ADD 1 TO WS-QT-REGISTROS
+                   PERFORM 6000-LER-ARQ-CLIENTE
+               END-PERFORM
+
+               CLOSE ARQ-BACKUP
+
+               MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+               STRING "BACKUP CONCLUIDO: " DELIMITED BY SIZE
+                      WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                      " REG. ARQUIVO: " DELIMITED BY SIZE
+                      WNM-ARQ-BACKUP DELIMITED BY SPACE
+                 INTO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF
+
+           PERFORM 7000-FECHA-ARQ-CLIENTE.
+
+       1000-BACKUP-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * RESTAURA ARQ-CLIENTE A PARTIR DE UM ARQUIVO DE BACKUP,
+      * SUBSTITUINDO POR COMPLETO O CONTEUDO ATUAL DO ARQUIVO
+       1100-RESTORE-CLIENTE SECTION.
+
+           MOVE "02 - RESTAURAR CLIENTE" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE SPACES TO WNM-ARQ-BACKUP
+           MOVE ZEROS TO WS-QT-REGISTROS
+
+           DISPLAY SS-CLS
+           ACCEPT SS-TELA-BACKUP
+
+           IF WNM-ARQ-BACKUP(1:8) NOT EQUAL "CLIENTE_"
+               MOVE "ARQUIVO NAO E UM BACKUP DE CLIENTES (CLIENTE_...)"
+                 TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               OPEN INPUT ARQ-BACKUP
+
+               IF FS-STAT-BKP-NAO-EXISTE
+                   MOVE "ARQUIVO DE BACKUP NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               ELSE
+                   MOVE SPACES TO WS-ERRO
+                   STRING "CONFIRMA RESTAURAR CLIENTES DE "
+                            DELIMITED BY SIZE
+                          WNM-ARQ-BACKUP DELIMITED BY SPACE
+                          "? DADOS ATUAIS SERAO PERDIDOS (S/N)"
+                            DELIMITED BY SIZE
+                     INTO WS-MSGERRO
+
+                   ACCEPT SS-ERRO
+
+                   IF E-SIM
+                       OPEN OUTPUT ARQ-CLIENTE
+
+                       READ ARQ-BACKUP
+
+                       PERFORM UNTIL NOT FS-STAT-BKP-OK
+                           MOVE ARQ-BACKUP-REC TO ARQ-CLIENTE-REC
+                           WRITE ARQ-CLIENTE-REC
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-QT-REGISTROS
+                           END-WRITE
+                           READ ARQ-BACKUP
+                       END-PERFORM
+
+                       PERFORM 7000-FECHA-ARQ-CLIENTE
+
+                       MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+                       STRING "RESTAURACAO CONCLUIDA: "
+                                DELIMITED BY SIZE
+                              WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                              " REGISTRO(S)" DELIMITED BY SIZE
+                         INTO WS-MSGERRO
+                       PERFORM 9000-MOSTRA-ERRO
+                   END-IF
+                   MOVE SPACES TO WS-ERRO
+               END-IF
+
+               CLOSE ARQ-BACKUP
+           END-IF.
+
+       1100-RESTORE-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * GRAVA SNAPSHOT DE ARQ-VENDEDOR EM ARQUIVO DE BACKUP DATADO
+       1200-BACKUP-VENDEDOR SECTION.
+
+           MOVE "03 - BACKUP VENDEDOR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE ZEROS TO WS-QT-REGISTROS
+
+           PERFORM 5100-ABRIR-ARQ-VENDEDOR
+
+           IF FS-STAT-VEN-NAO-EXISTE
+               MOVE "NENHUM VENDEDOR CADASTRADO PARA BACKUP"
+                 TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               ACCEPT WS-BKP-DATA FROM DATE YYYYMMDD
+               MOVE SPACES TO WNM-ARQ-BACKUP
+               STRING "VENDEDOR_" DELIMITED BY SIZE
+                      WS-BKP-DATA DELIMITED BY SIZE
+                      ".BKP" DELIMITED BY SIZE
+                 INTO WNM-ARQ-BACKUP
+
+               OPEN OUTPUT ARQ-BACKUP
+
+               MOVE LOW-VALUES TO FS-VEN-KEY
+               PERFORM 6100-LER-ARQ-VENDEDOR
+
+               PERFORM UNTIL NOT FS-STAT-VEN-OK
+                   MOVE SPACES TO ARQ-BACKUP-REC
+                   MOVE ARQ-VENDEDOR-REC TO ARQ-BACKUP-REC
+                   WRITE ARQ-BACKUP-REC
+                   ADD 1 TO WS-QT-REGISTROS
+                   PERFORM 6100-LER-ARQ-VENDEDOR
+               END-PERFORM
+
+               CLOSE ARQ-BACKUP
+
+               MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+               STRING "BACKUP CONCLUIDO: " DELIMITED BY SIZE
+                      WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                      " REG. ARQUIVO: " DELIMITED BY SIZE
+                      WNM-ARQ-BACKUP DELIMITED BY SPACE
+                 INTO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF
+
+           PERFORM 7100-FECHA-ARQ-VENDEDOR.
+
+       1200-BACKUP-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * RESTAURA ARQ-VENDEDOR A PARTIR DE UM ARQUIVO DE BACKUP,
+      * SUBSTITUINDO POR COMPLETO O CONTEUDO ATUAL DO ARQUIVO
+       1300-RESTORE-VENDEDOR SECTION.
+
+           MOVE "04 - RESTAURAR VENDEDOR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE SPACES TO WNM-ARQ-BACKUP
+           MOVE ZEROS TO WS-QT-REGISTROS
+
+           DISPLAY SS-CLS
+           ACCEPT SS-TELA-BACKUP
+
+           IF WNM-ARQ-BACKUP(1:9) NOT EQUAL "VENDEDOR_"
+               MOVE "ARQUIVO NAO E BACKUP DE VENDEDORES (VENDEDOR_...)"
+                 TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               OPEN INPUT ARQ-BACKUP
+
+               IF FS-STAT-BKP-NAO-EXISTE
+                   MOVE "ARQUIVO DE BACKUP NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               ELSE
+                   MOVE SPACES TO WS-ERRO
+                   STRING "CONFIRMA RESTAURAR VENDEDORES DE "
+                            DELIMITED BY SIZE
+                          WNM-ARQ-BACKUP DELIMITED BY SPACE
+                          "? DADOS ATUAIS SERAO PERDIDOS (S/N)"
+                            DELIMITED BY SIZE
+                     INTO WS-MSGERRO
+
+                   ACCEPT SS-ERRO
+
+                   IF E-SIM
+                       OPEN OUTPUT ARQ-VENDEDOR
+
+                       READ ARQ-BACKUP
+
+                       PERFORM UNTIL NOT FS-STAT-BKP-OK
+                           MOVE ARQ-BACKUP-REC TO ARQ-VENDEDOR-REC
+                           WRITE ARQ-VENDEDOR-REC
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-QT-REGISTROS
+                           END-WRITE
+                           READ ARQ-BACKUP
+                       END-PERFORM
+
+                       PERFORM 7100-FECHA-ARQ-VENDEDOR
+
+                       MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+                       STRING "RESTAURACAO CONCLUIDA: "
+                                DELIMITED BY SIZE
+                              WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                              " REGISTRO(S)" DELIMITED BY SIZE
+                         INTO WS-MSGERRO
+                       PERFORM 9000-MOSTRA-ERRO
+                   END-IF
+                   MOVE SPACES TO WS-ERRO
+               END-IF
+
+               CLOSE ARQ-BACKUP
+           END-IF.
+
+       1300-RESTORE-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQ-CLIENTE SOMENTE PARA LEITURA
+       5000-ABRIR-ARQ-CLIENTE SECTION.
+
+           OPEN INPUT ARQ-CLIENTE.
+
+       5000-ABRIR-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQ-VENDEDOR SOMENTE PARA LEITURA
+       5100-ABRIR-ARQ-VENDEDOR SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR.
+
+       5100-ABRIR-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * PERCORRE ARQ-CLIENTE SEQUENCIALMENTE A PARTIR DA CHAVE ATUAL
+       6000-LER-ARQ-CLIENTE SECTION.
+
+           START ARQ-CLIENTE KEY > FS-CLI-KEY
+               NOT INVALID KEY
+                   READ ARQ-CLIENTE NEXT
+               END-READ
+           END-START.
+
+       6000-LER-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * PERCORRE ARQ-VENDEDOR SEQUENCIALMENTE A PARTIR DA CHAVE ATUAL
+       6100-LER-ARQ-VENDEDOR SECTION.
+
+           START ARQ-VENDEDOR KEY > FS-VEN-KEY
+               NOT INVALID KEY
+                   READ ARQ-VENDEDOR NEXT
+               END-READ
+           END-START.
+
+       6100-LER-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE CLIENTES
+       7000-FECHA-ARQ-CLIENTE SECTION.
+
+           CLOSE ARQ-CLIENTE.
+
+       7000-FECHA-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE VENDEDORES
+       7100-FECHA-ARQ-VENDEDOR SECTION.
+
+           CLOSE ARQ-VENDEDOR.
+
+       7100-FECHA-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9000-MOSTRA-ERRO SECTION.
+
+           MOVE "CBL_MENU_UTIL" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+
+       9000-MOSTRA-ERROX. EXIT.
+
+      * -----------------------------------
+      * FINALIZAR PROCESSO
+       9999-FINALIZA SECTION.
+
+           GOBACK.
+
+       9999-FINALIZAX. EXIT.
+       END PROGRAM CBL_MENU_UTIL.
