@@ -17,6 +17,12 @@
                LOCK MODE          IS MANUAL
                FILE STATUS        IS FS-STAT-CLI.
 
+           SELECT ARQ-SAIDA ASSIGN TO WNM-ARQ-SAIDA
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-SAI.
+
+           SELECT SORT-FILE ASSIGN TO DISK "SORTWORK".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,6 +30,20 @@
 
        COPY FS-ARQ-CLIENTE.
 
+       FD ARQ-SAIDA.
+       01 ARQ-SAIDA-REC PIC X(100).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05 SD-CHAVE-ORDEM       PIC X(040).
+           05 SD-CD-CLIENTE        PIC 9(007).
+           05 SD-CNPJ              PIC 9(014).
+           05 SD-NM-RAZAO-SOCIAL   PIC X(040).
+           05 SD-VL-LATITUDE       PIC S9(003)V9(008).
+           05 SD-VL-LONGITUDE      PIC S9(003)V9(008).
+           05 SD-CD-VENDEDOR       PIC 9(007).
+
        WORKING-STORAGE SECTION.
        01 WS-MODULO.
            05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
@@ -32,16 +52,22 @@
        77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
        77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
        77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
-x".
 
        77 W-VAL-ENTRADA PIC X.
            88 W-VAL-ENTRADA-OK VALUE 'S'.
 
-       77 FS-STAT-CLI PIC 9(03).
+       77 FS-STAT-CLI PIC 9(02).
            88 FS-STAT-CLI-OK         VALUE IS 00.
            88 FS-STAT-CLI-CANCELA    VALUE 99.
            88 FS-STAT-CLI-NAO-EXISTE VALUE 35.
 
+       77 FS-STAT-SAI PIC 9(02).
+           88 FS-STAT-SAI-OK         VALUE IS 00.
+
+       77 WNM-ARQ-SAIDA PIC X(50) VALUE "REL_CLIENTE.TXT".
+       77 WS-GERAR-ARQ PIC X VALUE 'N'.
+           88 E-GERAR-SIM VALUES ARE "S" "s".
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -61,6 +87,30 @@ x".
           05 WS-FIL-CD-VENDEDOR      PIC 9(07).
           05 WS-FIL-NM-RAZAO-SOCIAL  PIC X(40).
 
+       77 WS-FIL-LEN                 PIC 9(03) VALUE ZEROS.
+       77 WS-FIL-MATCH                PIC 9(03) VALUE ZEROS.
+       77 WS-FIL-OK                  PIC X VALUE 'S'.
+           88 FIL-OK VALUE 'S'.
+
+       77 WS-ORDENAR                 PIC X VALUE "1".
+           88 E-ORDENAR-CODIGO   VALUE "1".
+           88 E-ORDENAR-NOME     VALUE "2".
+           88 E-ORDENAR-CNPJ     VALUE "3".
+           88 E-ORDENAR-VENDEDOR VALUE "4".
+
+       77 WS-FIM-SORT-FILE           PIC X(01) VALUE 'N'.
+
+       77 WS-TOT-CLIENTES            PIC 9(007) VALUE ZEROS.
+       77 WS-TOT-SEM-VENDEDOR        PIC 9(007) VALUE ZEROS.
+
+       01 WS-RODAPE.
+           05 FILLER                  PIC X(20)
+               VALUE "Total de Clientes: ".
+           05 WS-TOT-CLIENTES-L       PIC ZZZZZZ9.
+           05 FILLER                  PIC X(28)
+               VALUE "   Sem Vendedor Atribuido: ".
+           05 WS-TOT-SEM-VENDEDOR-L   PIC ZZZZZZ9.
+
        01 WS-LINHA.
            05 WS-CD-CODIGO                PIC 9(7).
            05 FILLER                      PIC X(7).
@@ -75,6 +125,8 @@ x".
 
        COPY CPY_ID_ARQ_CLIENTE.
 
+       COPY CPY_GRAVA_LOG.
+
        COPY screenio.
 
        LINKAGE SECTION.
@@ -107,10 +159,18 @@ x".
                10 COLUMN PLUS 2 PIC 9(07) USING WS-FIL-CD-VENDEDOR.
                10 LINE 03 COLUMN 2 VALUE "Razao Social:".
                10 COLUMN PLUS 2 PIC X(40) USING WS-FIL-NM-RAZAO-SOCIAL.
+               10 LINE 03 COLUMN 60 VALUE "Gravar em arquivo(S/N):".
+               10 COLUMN PLUS 1 PIC X USING WS-GERAR-ARQ.
+               10 LINE 04 COLUMN 2 VALUE "Ordenar por (1=Codigo 2=Nome
+      -" 3=CNPJ 4=Vendedor):".
+               10 COLUMN PLUS 1 PIC X USING WS-ORDENAR.
+           05 SS-TELA-ARQUIVO.
+               10 LINE 05 COLUMN 2 VALUE "Nome do Arquivo:".
+               10 COLUMN PLUS 2 PIC X(30) USING WNM-ARQ-SAIDA.
            05 SS-REPORT-HEADER.
-               10 LINE 04 COLUMN 1 VALUE "==============================
+               10 LINE 06 COLUMN 1 VALUE "==============================
       -"==================================================".
-               10 LINE 05 COLUMN 1 VALUE "Codigo Cliente".
+               10 LINE 07 COLUMN 1 VALUE "Codigo Cliente".
                10 COLUMN PLUS 1 VALUE "|".
                10 COLUMN PLUS 1 VALUE "CNPJ          ".
                10 COLUMN PLUS 1 VALUE "|".
@@ -119,7 +179,7 @@ x".
                10 COLUMN PLUS 1 VALUE "Latitude     ".
                10 COLUMN PLUS 1 VALUE "|".
                10 COLUMN PLUS 1 VALUE "Longitude    ".
-               10 LINE 06 COLUMN 1 VALUE "==============================
+               10 LINE 08 COLUMN 1 VALUE "==============================
       -"==================================================".
 
        01 SS-ERRO.
@@ -139,14 +199,61 @@ x".
            ACCEPT WS-NUML FROM LINES
            COMPUTE WS-NUML-ANT = WS-NUML - 1
            ACCEPT WS-NUMC FROM COLUMNS
-           MOVE  7          TO WS-NUML-CURR
+           MOVE  9          TO WS-NUML-CURR
            MOVE "RELATORIO" TO WS-OP
+           MOVE ZEROS       TO WS-FILTER
+           MOVE 'N'         TO WS-GERAR-ARQ
+           MOVE "1"         TO WS-ORDENAR
+           MOVE ZEROS       TO WS-TOT-CLIENTES WS-TOT-SEM-VENDEDOR
 
            DISPLAY SS-CLS
 
            DISPLAY SS-REPORT-FILTER
+           ACCEPT SS-REPORT-FILTER
+
+           IF E-GERAR-SIM
+               DISPLAY SS-TELA-ARQUIVO
+               ACCEPT SS-TELA-ARQUIVO
+               PERFORM 5100-ABRIR-ARQ-SAIDA
+           END-IF
+
            DISPLAY SS-REPORT-HEADER
 
+           MOVE "N" TO WS-FIM-SORT-FILE
+
+           SORT SORT-FILE
+               ASCENDING KEY SD-CHAVE-ORDEM
+               ASCENDING KEY SD-CD-CLIENTE
+               INPUT PROCEDURE 1000-SORT-INPUT
+               OUTPUT PROCEDURE 2000-SORT-OUTPUT
+
+           MOVE WS-TOT-CLIENTES     TO WS-TOT-CLIENTES-L
+           MOVE WS-TOT-SEM-VENDEDOR TO WS-TOT-SEM-VENDEDOR-L
+           DISPLAY WS-RODAPE LINE WS-NUML-CURR COLUMN 1
+           ADD 1 TO WS-NUML-CURR
+
+           IF E-GERAR-SIM
+               MOVE WS-RODAPE TO ARQ-SAIDA-REC
+               WRITE ARQ-SAIDA-REC
+           END-IF
+
+           IF E-GERAR-SIM
+               PERFORM 7100-FECHA-ARQ-SAIDA
+           END-IF
+
+           MOVE "RELATORIO CONCLUIDO. EXC PARA RETORNAR." TO WS-MSGERRO
+           PERFORM 9000-MOSTRA-ERRO
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * LE ARQ-CLIENTE, APLICA O FILTRO E LIBERA PARA O SORT OS
+      * REGISTROS QUALIFICADOS, JA COM A CHAVE DE ORDENACAO ESCOLHIDA
+      * NA TELA MONTADA EM SD-CHAVE-ORDEM
+       1000-SORT-INPUT SECTION.
+
            PERFORM 5000-ABRIR-ARQ-CLIENTE
            MOVE LOW-VALUES TO FS-CLI-KEY
            PERFORM 6000-LER-ARQ-CLIENTE
@@ -154,25 +261,131 @@ x".
            PERFORM
              UNTIL NOT FS-STAT-CLI-OK
 
-               MOVE FS-CLI-CD-CLIENTE     TO WS-CD-CODIGO
-               MOVE FS-CLI-CNPJ           TO WS-CNPJ
-               MOVE FS-CLI-NM-RAZAO-SOCIAL TO WS-NM-RAZAO-SOCIAL
-               MOVE FS-CLI-VL-LATITUDE    TO WS-VL-LATITUDE
-               MOVE FS-CLI-VL-LONGITUDE   TO WS-VL-LONGITUDE
+               PERFORM 6500-VERIFICA-FILTRO
+
+               IF FIL-OK
+                   EVALUATE TRUE
+                       WHEN E-ORDENAR-NOME
+                           MOVE FS-CLI-NM-RAZAO-SOCIAL TO SD-CHAVE-ORDEM
+                       WHEN E-ORDENAR-CNPJ
+                           MOVE FS-CLI-CNPJ TO SD-CHAVE-ORDEM
+                       WHEN E-ORDENAR-VENDEDOR
+                           MOVE FS-CLI-CD-VENDEDOR TO SD-CHAVE-ORDEM
+                       WHEN OTHER
+                           MOVE FS-CLI-CD-CLIENTE TO SD-CHAVE-ORDEM
+                   END-EVALUATE
+
+                   MOVE FS-CLI-CD-CLIENTE      TO SD-CD-CLIENTE
+                   MOVE FS-CLI-CNPJ            TO SD-CNPJ
+                   MOVE FS-CLI-NM-RAZAO-SOCIAL TO SD-NM-RAZAO-SOCIAL
+                   MOVE FS-CLI-VL-LATITUDE     TO SD-VL-LATITUDE
+                   MOVE FS-CLI-VL-LONGITUDE    TO SD-VL-LONGITUDE
+                   MOVE FS-CLI-CD-VENDEDOR     TO SD-CD-VENDEDOR
+
+                   RELEASE SORT-RECORD
+               END-IF
+
+               PERFORM 6000-LER-ARQ-CLIENTE
+           END-PERFORM
+
+           PERFORM 7000-FECHA-ARQ-CLIENTE.
+
+       1000-SORT-INPUTX. EXIT.
+
+      * -----------------------------------
+      * RECEBE OS REGISTROS JA ORDENADOS E MONTA A LINHA DO RELATORIO,
+      * NA TELA E, SE SOLICITADO, NO ARQUIVO DE SAIDA
+       2000-SORT-OUTPUT SECTION.
+
+           RETURN SORT-FILE AT END
+               MOVE "S" TO WS-FIM-SORT-FILE
+           END-RETURN
+
+           PERFORM UNTIL WS-FIM-SORT-FILE EQUAL "S"
+
+               MOVE SD-CD-CLIENTE      TO WS-CD-CODIGO
+               MOVE SD-CNPJ            TO WS-CNPJ
+               MOVE SD-NM-RAZAO-SOCIAL TO WS-NM-RAZAO-SOCIAL
+               MOVE SD-VL-LATITUDE     TO WS-VL-LATITUDE
+               MOVE SD-VL-LONGITUDE    TO WS-VL-LONGITUDE
 
                DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
 
+               IF E-GERAR-SIM
+                   PERFORM 6600-GRAVA-ARQ-SAIDA
+               END-IF
+
                ADD 1 TO WS-NUML-CURR
-               PERFORM 6000-LER-ARQ-CLIENTE
-           END-PERFORM
+               ADD 1 TO WS-TOT-CLIENTES
+               IF SD-CD-VENDEDOR EQUAL ZEROS
+                   ADD 1 TO WS-TOT-SEM-VENDEDOR
+               END-IF
 
-           PERFORM 7000-FECHA-ARQ-CLIENTE
+               RETURN SORT-FILE AT END
+                   MOVE "S" TO WS-FIM-SORT-FILE
+               END-RETURN
 
-           ACCEPT SS-REPORT-FILTER
+           END-PERFORM.
 
-           PERFORM 9999-FINALIZA.
+       2000-SORT-OUTPUTX. EXIT.
 
-       0000-PRINCIPALX. EXIT.
+      * -----------------------------------
+      * ABRE ARQUIVO DE SAIDA (EXPORTACAO/IMPRESSAO)
+       5100-ABRIR-ARQ-SAIDA SECTION.
+
+           OPEN OUTPUT ARQ-SAIDA.
+
+       5100-ABRIR-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA DO RELATORIO NO ARQUIVO DE SAIDA
+       6600-GRAVA-ARQ-SAIDA SECTION.
+
+           MOVE WS-LINHA TO ARQ-SAIDA-REC
+           WRITE ARQ-SAIDA-REC.
+
+       6600-GRAVA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE SAIDA
+       7100-FECHA-ARQ-SAIDA SECTION.
+
+           CLOSE ARQ-SAIDA.
+
+       7100-FECHA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * APLICA OS FILTROS INFORMADOS NA TELA AO REGISTRO CORRENTE
+       6500-VERIFICA-FILTRO SECTION.
+
+           MOVE 'S' TO WS-FIL-OK
+           MOVE ZEROS TO WS-FIL-MATCH
+
+           IF FS-CLI-INATIVO
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-CD-CLIENTE NOT EQUAL ZEROS AND
+              WS-FIL-CD-CLIENTE NOT EQUAL FS-CLI-CD-CLIENTE
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-CD-VENDEDOR NOT EQUAL ZEROS AND
+              WS-FIL-CD-VENDEDOR NOT EQUAL FS-CLI-CD-VENDEDOR
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-NM-RAZAO-SOCIAL NOT EQUAL SPACES
+               COMPUTE WS-FIL-LEN = FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-FIL-NM-RAZAO-SOCIAL))
+               INSPECT FS-CLI-NM-RAZAO-SOCIAL TALLYING WS-FIL-MATCH
+                   FOR ALL WS-FIL-NM-RAZAO-SOCIAL(1:WS-FIL-LEN)
+               IF WS-FIL-MATCH EQUAL ZEROS
+                   MOVE 'N' TO WS-FIL-OK
+               END-IF
+           END-IF.
+
+       6500-VERIFICA-FILTROX. EXIT.
 
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
@@ -211,6 +424,10 @@ x".
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
 
+           MOVE "CBL_MENU_REL_CLI" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
