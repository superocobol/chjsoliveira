@@ -0,0 +1,651 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 07/07/2019
+      * Purpose: Mmenu Vendedor - CRUD
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_MENU_VENDEDOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-VEN-KEY
+               ALTERNATE RECORD KEY IS FS-VEN-CPF
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-VEN.
+
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-CLI-KEY
+               ALTERNATE RECORD KEY IS FS-CLI-CNPJ
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-CLI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-VENDEDOR.
+
+       COPY FS-ARQ-VENDEDOR.
+
+       FD ARQ-CLIENTE.
+
+       COPY FS-ARQ-CLIENTE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
+           05 WS-OP PIC X(53) VALUE SPACES.
+
+       77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
+       77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
+       77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
+
+       77 WS-OPCAO PIC X.
+           88 E-INCLUIR   VALUE IS "1".
+           88 E-ALTERAR   VALUE IS "2".
+           88 E-EXCLUIR   VALUE IS "3".
+           88 E-ENCERRAR  VALUE IS "X" "x".
+           88 E-OPCAO-OK  VALUES ARE "1" "2" "3" "X" "x".
+
+       77 W-VAL-ENTRADA PIC X.
+           88 W-VAL-ENTRADA-OK VALUE 'S'.
+
+       77 FS-STAT-VEN PIC 9(02).
+           88 FS-STAT-VEN-OK         VALUE 00.
+           88 FS-STAT-VEN-EOF        VALUE 10 23.
+           88 FS-STAT-VEN-CANCELA    VALUE 99.
+           88 FS-STAT-VEN-NAO-EXISTE VALUE 35.
+           88 FS-STAT-VEN-DUP        VALUE 21.
+
+       77 FS-STAT-CLI PIC 9(02).
+           88 FS-STAT-CLI-OK         VALUE 00.
+           88 FS-STAT-CLI-EOF        VALUE 10 23.
+           88 FS-STAT-CLI-NAO-EXISTE VALUE 35.
+
+       77 WS-CLI-VINCULADO PIC X VALUE 'N'.
+           88 CLIENTE-VINCULADO VALUE 'S'.
+
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 WS-NUML PIC 999.
+       77 WS-NUML-ANT PIC 999.
+       77 WS-NUMC PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+
+       77 WS-MSGERRO PIC X(80).
+
+       77 WS-CD-REGIAO PIC X(004).
+
+       01 WS-VENDEDOR-REC.
+           05 WS-KEY.
+               10 WS-CD-VENDEDOR     PIC  9(007) BLANK WHEN ZEROS.
+           05 WS-DADOS.
+               10 WS-CPF             PIC  9(011).
+               10 WS-NM-VENDEDOR     PIC  X(040).
+               10 WS-VL-LATITUDE     PIC S9(003)V9(008).
+               10 WS-VL-LONGITUDE    PIC S9(003)V9(008).
+               10 FILLER             PIC  X(020).
+
+       01 WS-CPF-VALIDA.
+           05 WS-CPF-NUM         PIC 9(11).
+           05 WS-CPF-DIG REDEFINES WS-CPF-NUM.
+               10 WS-CPF-D       OCCURS 11 PIC 9.
+
+       77 WS-CPF-OK  PIC X VALUE 'S'.
+           88 CPF-VALIDO VALUE 'S'.
+
+       77 WS-CPF-SOMA  PIC 9(005).
+       77 WS-CPF-RESTO PIC 9(005).
+       77 WS-CPF-DV1   PIC 9.
+       77 WS-CPF-DV2   PIC 9.
+       77 WS-CPF-IDX   PIC 9(002).
+
+       01 WS-CPF-PESO1.
+           05 FILLER PIC 9(002) VALUE 10.
+           05 FILLER PIC 9(002) VALUE 9.
+           05 FILLER PIC 9(002) VALUE 8.
+           05 FILLER PIC 9(002) VALUE 7.
+           05 FILLER PIC 9(002) VALUE 6.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+       01 WS-CPF-PESO1-T REDEFINES WS-CPF-PESO1.
+           05 WS-CPF-P1 OCCURS 9 PIC 9(002).
+
+       01 WS-CPF-PESO2.
+           05 FILLER PIC 9(002) VALUE 11.
+           05 FILLER PIC 9(002) VALUE 10.
+           05 FILLER PIC 9(002) VALUE 9.
+           05 FILLER PIC 9(002) VALUE 8.
+           05 FILLER PIC 9(002) VALUE 7.
+           05 FILLER PIC 9(002) VALUE 6.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+       01 WS-CPF-PESO2-T REDEFINES WS-CPF-PESO2.
+           05 WS-CPF-P2 OCCURS 10 PIC 9(002).
+
+       COPY CPY_ID_ARQ_VENDEDOR.
+       COPY CPY_ID_ARQ_CLIENTE.
+
+       COPY CPY_GRAVA_LOG.
+
+       COPY screenio.
+
+       LINKAGE SECTION.
+       01 LK-PARAM.
+           05 LK-RETURN-CODE PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(70) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML-ANT COLUMN 1 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "01 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "02 - ALTERAR".
+           05 LINE 09 COLUMN 15 VALUE "03 - EXCLUIR".
+           05 LINE 11 COLUMN 15 VALUE "X  - ENCERRAR".
+           05 LINE 12 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 12 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-VENDEDOR.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "Codigo Vendedor:".
+               10 COLUMN PLUS 2 PIC 9(07) USING WS-CD-VENDEDOR
+                  BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 22 VALUE "CPF:".
+               10 COLUMN PLUS 2 PIC 9(11) USING WS-CPF.
+               10 LINE 12 COLUMN 14 VALUE "Nome Vendedor:".
+               10 COLUMN PLUS 2 PIC X(40) USING WS-NM-VENDEDOR.
+               10 LINE 13 COLUMN 16 VALUE "Latitude:".
+               10 COLUMN PLUS 2 PIC +999.99999999
+                                          USING WS-VL-LATITUDE.
+               10 LINE 14 COLUMN 15 VALUE "Longitude:".
+               10 COLUMN PLUS 2 PIC +999.99999999
+                                          USING WS-VL-LONGITUDE.
+               10 LINE 15 COLUMN 16 VALUE "Regiao:".
+               10 COLUMN PLUS 2 PIC X(04) USING WS-CD-REGIAO.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION USING LK-PARAM.
+
+       0000-PRINCIPAL SECTION.
+
+           SET ENVIRONMENT 'DB_HOME' TO WNM-PATH-VENDEDOR.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           MOVE SPACES TO WS-OPCAO
+
+           ACCEPT WS-NUML FROM LINES
+           COMPUTE WS-NUML-ANT = WS-NUML - 1
+           ACCEPT WS-NUMC FROM COLUMNS
+
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "MENU" TO WS-OP
+               MOVE WS-DS-OPCAO TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM 1000-ACS-INCLUIR-VENDEDOR
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN E-ALTERAR
+                       PERFORM 1100-ACS-ALTERAR-VENDEDOR
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN E-EXCLUIR
+                       PERFORM 1200-ACS-EXCLUIR-VENDEDOR
+                       MOVE SPACES TO WS-OPCAO
+                   WHEN NOT E-OPCAO-OK
+                       MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
+                       PERFORM 9000-MOSTRA-ERRO
+                   END-EVALUATE
+           END-PERFORM.
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * INCLUI VENDEDOR
+       1000-ACS-INCLUIR-VENDEDOR SECTION.
+
+           MOVE "01 - INCLUSAO" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE 'N' TO W-VAL-ENTRADA
+           MOVE SPACES TO WS-ERRO
+
+           MOVE SPACES TO ARQ-VENDEDOR-REC WS-VENDEDOR-REC WS-CD-REGIAO
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+
+           PERFORM
+             UNTIL W-VAL-ENTRADA-OK
+
+               DISPLAY SS-CLS
+               ACCEPT SS-TELA-VENDEDOR
+
+               MOVE WS-CPF TO FS-VEN-CPF
+
+               START ARQ-VENDEDOR
+                  KEY = FS-VEN-CPF
+               END-START
+
+               PERFORM 6500-VALIDA-CPF
+
+               EVALUATE TRUE
+                   WHEN NOT CPF-VALIDO AND WS-CPF GREATER ZEROS
+                        MOVE "CPF INVALIDO (DIGITO VERIFICADOR)"
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                   WHEN WS-VL-LATITUDE  < -90 OR WS-VL-LATITUDE  > 90 OR
+                        WS-VL-LONGITUDE < -180 OR WS-VL-LONGITUDE > 180
+                        MOVE "LATITUDE/LONGITUDE FORA DO INTERVALO"
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                   WHEN FS-STAT-VEN-OK
+                        MOVE "CPF DUPLICADO, NAO INSERIDO"
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                        MOVE 'N' TO W-VAL-ENTRADA
+                   WHEN WS-CD-VENDEDOR  NOT EQUAL SPACES AND
+                        WS-CPF          GREATER ZEROS AND
+                        WS-NM-VENDEDOR  NOT EQUAL SPACES
+                        MOVE 'S' TO W-VAL-ENTRADA
+                   WHEN COB-CRT-STATUS EQUAL COB-SCR-ESC
+                        MOVE 'S' TO W-VAL-ENTRADA
+                   WHEN WS-CD-VENDEDOR  EQUAL SPACES OR
+                        WS-CPF          NOT GREATER ZEROS OR
+                        WS-NM-VENDEDOR  EQUAL SPACES
+                        STRING
+                          "FAVOR INFORMAR Codigo, CPF e "
+                          "Nome do Vendedor" DELIMITED BY SIZE
+                          INTO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+               END-EVALUATE
+
+           END-PERFORM.
+
+           IF COB-CRT-STATUS EQUAL COB-SCR-OK
+
+               MOVE WS-VENDEDOR-REC TO ARQ-VENDEDOR-REC
+               MOVE WS-CD-REGIAO TO FS-VEN-CD-REGIAO
+
+               WRITE ARQ-VENDEDOR-REC
+               INVALID KEY
+                   MOVE "VENDEDOR JA EXISTE" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE ZEROS TO FS-VEN-KEY
+               END-WRITE
+
+               IF FS-STAT-VEN-OK
+                   MOVE "VENDEDOR ADICIONADO COM SUCESSO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+           END-IF.
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR.
+
+       1000-ACS-INCLUIR-VENDEDOR-FIMX. EXIT.
+
+      * -----------------------------------
+      * ALTERA VENDEDOR
+       1100-ACS-ALTERAR-VENDEDOR SECTION.
+
+           MOVE "02 - ALTERAR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE 'N' TO W-VAL-ENTRADA
+           MOVE SPACES TO WS-ERRO
+
+           MOVE SPACES TO ARQ-VENDEDOR-REC WS-VENDEDOR-REC
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+
+           PERFORM
+             UNTIL W-VAL-ENTRADA-OK
+
+               DISPLAY SS-CLS
+               MOVE SPACES TO WS-DADOS FS-VEN-DADOS WS-CD-REGIAO
+
+               ACCEPT SS-CHAVE
+
+               MOVE WS-CD-VENDEDOR TO FS-VEN-CD-VENDEDOR
+
+               PERFORM 6000-LER-ARQ-VENDEDOR
+
+               IF FS-STAT-VEN-EOF
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
+               IF FS-STAT-VEN-OK
+                   MOVE ARQ-VENDEDOR-REC TO WS-VENDEDOR-REC
+                   MOVE FS-VEN-CD-REGIAO TO WS-CD-REGIAO
+
+                   ACCEPT SS-DADOS
+
+                   MOVE WS-CPF TO FS-VEN-CPF
+                   MOVE WS-NM-VENDEDOR TO FS-VEN-NM-VENDEDOR
+                   MOVE WS-VL-LATITUDE TO FS-VEN-VL-LATITUDE
+                   MOVE WS-VL-LONGITUDE TO FS-VEN-VL-LONGITUDE
+                   MOVE WS-CD-REGIAO TO FS-VEN-CD-REGIAO
+
+                   START ARQ-VENDEDOR
+                      KEY = FS-VEN-CPF
+                   END-START
+
+                   PERFORM 6500-VALIDA-CPF
+
+                   EVALUATE TRUE
+                       WHEN NOT CPF-VALIDO AND WS-CPF GREATER ZEROS
+                            MOVE "CPF INVALIDO (DIGITO VERIFICADOR)"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                       WHEN WS-VL-LATITUDE  < -90 OR
+                            WS-VL-LATITUDE  > 90 OR
+                            WS-VL-LONGITUDE < -180 OR
+                            WS-VL-LONGITUDE > 180
+                            MOVE "LATITUDE/LONGITUDE FORA DO INTERVALO"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                       WHEN FS-STAT-VEN-OK AND
+                            WS-CD-VENDEDOR NOT EQUAL FS-VEN-CD-VENDEDOR
+                            MOVE "CPF DUPLICADO NAO ATUALIZADO"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                            MOVE 'N' TO W-VAL-ENTRADA
+                       WHEN WS-CD-VENDEDOR NOT EQUAL SPACES AND
+                            WS-CPF GREATER ZEROS AND
+                            WS-NM-VENDEDOR NOT EQUAL SPACES
+                            MOVE 'S' TO W-VAL-ENTRADA
+                       WHEN COB-CRT-STATUS EQUAL COB-SCR-ESC
+                            MOVE 'S' TO W-VAL-ENTRADA
+                       WHEN WS-CD-VENDEDOR EQUAL SPACES OR
+                            WS-CPF NOT GREATER ZEROS OR
+                            WS-NM-VENDEDOR EQUAL SPACES
+                            STRING
+                              "FAVOR INFORMAR Codigo do Vendedor,"
+                              "CPF E Nome" DELIMITED BY SIZE
+                              INTO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                   END-EVALUATE
+               END-IF
+
+           END-PERFORM.
+
+           IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+
+               REWRITE ARQ-VENDEDOR-REC
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE ZEROS TO FS-VEN-KEY
+               END-REWRITE
+
+               IF FS-STAT-VEN-OK
+                   MOVE "VENDEDOR ALTERADO COM SUCESSO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+           END-IF.
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR.
+
+       1100-ACS-ALTERAR-VENDEDOR-FIMX. EXIT.
+
+      * -----------------------------------
+      * EXCLUI VENDEDOR
+       1200-ACS-EXCLUIR-VENDEDOR SECTION.
+
+           MOVE "03 - EXCLUIR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE 'N' TO W-VAL-ENTRADA
+           MOVE SPACES TO WS-ERRO
+
+           MOVE SPACES TO ARQ-VENDEDOR-REC WS-VENDEDOR-REC
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+
+           PERFORM
+             UNTIL W-VAL-ENTRADA-OK
+
+               DISPLAY SS-CLS
+               MOVE SPACES TO ARQ-VENDEDOR-REC WS-VENDEDOR-REC
+
+               ACCEPT SS-CHAVE
+
+               MOVE WS-CD-VENDEDOR TO FS-VEN-CD-VENDEDOR
+
+               PERFORM 6000-LER-ARQ-VENDEDOR
+
+               IF FS-STAT-VEN-EOF
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE "N" TO W-VAL-ENTRADA
+               END-IF
+
+               IF FS-STAT-VEN-OK
+                   PERFORM 6600-VERIFICA-CLIENTES-VENDEDOR
+               END-IF
+
+               IF FS-STAT-VEN-OK AND CLIENTE-VINCULADO
+                   STRING
+                     "EXISTEM CLIENTES VINCULADOS A ESTE VENDEDOR. "
+                     "REATRIBUA-OS ANTES DE EXCLUIR"
+                     DELIMITED BY SIZE
+                     INTO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
+               IF FS-STAT-VEN-OK AND NOT CLIENTE-VINCULADO
+                   MOVE SPACES TO WS-ERRO
+                   MOVE "CONFIRMA A EXCLUSAO DO VENDEDOR (S/N)?"
+                     TO WS-MSGERRO
+
+                   ACCEPT SS-ERRO
+
+                   IF E-SIM
+                       DELETE ARQ-VENDEDOR
+                           INVALID KEY
+                               MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+                               PERFORM 9000-MOSTRA-ERRO
+                       END-DELETE
+                       MOVE SPACES TO WS-ERRO
+                       IF FS-STAT-VEN-OK
+                           MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
+                             TO WS-MSGERRO
+                           PERFORM 9000-MOSTRA-ERRO
+                           MOVE "S" TO W-VAL-ENTRADA
+                       END-IF
+                   END-IF
+                   MOVE SPACES TO WS-ERRO
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR.
+
+       1200-ACS-EXCLUIR-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * VALIDA DIGITO VERIFICADOR DO CPF (MODULO 11)
+       6500-VALIDA-CPF SECTION.
+
+           MOVE "S" TO WS-CPF-OK
+           MOVE WS-CPF TO WS-CPF-NUM
+           MOVE ZEROS TO WS-CPF-SOMA
+
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-D (WS-CPF-IDX) * WS-CPF-P1 (WS-CPF-IDX))
+           END-PERFORM
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS TO WS-CPF-SOMA
+
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-D (WS-CPF-IDX) * WS-CPF-P2 (WS-CPF-IDX))
+           END-PERFORM
+
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DV1 * WS-CPF-P2 (10))
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-D (10) NOT EQUAL WS-CPF-DV1 OR
+              WS-CPF-D (11) NOT EQUAL WS-CPF-DV2
+               MOVE "N" TO WS-CPF-OK
+           END-IF.
+
+       6500-VALIDA-CPFX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
+       5000-ABRIR-ARQ-VENDEDOR  SECTION.
+
+           OPEN I-O ARQ-VENDEDOR.
+
+           IF FS-STAT-VEN-NAO-EXISTE THEN
+               OPEN OUTPUT ARQ-VENDEDOR
+               PERFORM 7000-FECHA-ARQ-VENDEDOR
+               OPEN I-O ARQ-VENDEDOR
+           END-IF.
+
+       5000-ABRIR-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * LE VENDEDOR E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
+       6000-LER-ARQ-VENDEDOR SECTION.
+
+           IF COB-CRT-STATUS EQUAL COB-SCR-OK
+               READ ARQ-VENDEDOR
+           ELSE
+               MOVE 99  TO FS-STAT-VEN
+               MOVE 'S' TO W-VAL-ENTRADA
+           END-IF.
+
+       6000-LER-ARQ-VENDEDOR-FIMX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE VENDEDOR
+       7000-FECHA-ARQ-VENDEDOR SECTION.
+
+           CLOSE ARQ-VENDEDOR.
+
+       7000-FECHA-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE CLIENTE PARA CONSULTA
+       5100-ABRIR-ARQ-CLIENTE SECTION.
+
+           OPEN INPUT ARQ-CLIENTE.
+
+       5100-ABRIR-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE CLIENTE
+       7100-FECHA-ARQ-CLIENTE SECTION.
+
+           CLOSE ARQ-CLIENTE.
+
+       7100-FECHA-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * VERIFICA SE ALGUM CLIENTE AINDA ESTA VINCULADO AO VENDEDOR
+      * ANTES DE PERMITIR A EXCLUSAO (PERCORRE ARQ-CLIENTE POR
+      * COMPLETO, POIS FS-CLI-CD-VENDEDOR NAO E CHAVE DO ARQUIVO)
+       6600-VERIFICA-CLIENTES-VENDEDOR SECTION.
+
+           MOVE "N" TO WS-CLI-VINCULADO
+
+           PERFORM 5100-ABRIR-ARQ-CLIENTE
+
+           IF NOT FS-STAT-CLI-NAO-EXISTE
+               MOVE LOW-VALUES TO FS-CLI-KEY
+               START ARQ-CLIENTE KEY > FS-CLI-KEY
+                   NOT INVALID KEY
+                       READ ARQ-CLIENTE NEXT
+               END-START
+
+               PERFORM UNTIL NOT FS-STAT-CLI-OK
+                          OR CLIENTE-VINCULADO
+                   IF FS-CLI-CD-VENDEDOR EQUAL FS-VEN-CD-VENDEDOR
+                      AND NOT FS-CLI-INATIVO
+                       MOVE "S" TO WS-CLI-VINCULADO
+                   ELSE
+                       READ ARQ-CLIENTE NEXT
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           PERFORM 7100-FECHA-ARQ-CLIENTE.
+
+       6600-VERIFICA-CLIENTES-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9000-MOSTRA-ERRO SECTION.
+
+           MOVE "CBL_MENU_VENDEDOR" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+
+       9000-MOSTRA-ERROX. EXIT.
+      * -----------------------------------
+      * FINALIZAR PROCESSO
+       9999-FINALIZA SECTION.
+
+            GOBACK.
+
+       9999-FINALIZAX. EXIT.
+       END PROGRAM CBL_MENU_VENDEDOR.
