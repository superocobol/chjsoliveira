@@ -0,0 +1,3 @@
+       01 WID-ARQ-VENDEDOR.
+           05 WNM-PATH-VENDEDOR  PIC X(17) VALUE SPACES.
+           05 WNM-ARQ-VENDEDOR   PIC X(50) VALUE "VENDEDOR.IDX".
