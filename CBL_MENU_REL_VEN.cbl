@@ -17,6 +17,19 @@
                LOCK MODE          IS MANUAL
                FILE STATUS        IS FS-STAT-VEN.
 
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-CLI-KEY
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-CLI.
+
+           SELECT ARQ-SAIDA ASSIGN TO WNM-ARQ-SAIDA
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-SAI.
+
+           SELECT SORT-FILE ASSIGN TO DISK "SORTWORK".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,6 +37,24 @@
 
        COPY FS-ARQ-VENDEDOR.
 
+       FD ARQ-CLIENTE.
+
+       COPY FS-ARQ-CLIENTE.
+
+       FD ARQ-SAIDA.
+       01 ARQ-SAIDA-REC PIC X(100).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05 SD-CHAVE-ORDEM       PIC X(040).
+           05 SD-CD-VENDEDOR       PIC 9(007).
+           05 SD-CPF                PIC 9(011).
+           05 SD-NM-VENDEDOR       PIC X(040).
+           05 SD-VL-LATITUDE       PIC S9(003)V9(008).
+           05 SD-VL-LONGITUDE      PIC S9(003)V9(008).
+           05 SD-QT-CLIENTES       PIC 9(005).
+
        WORKING-STORAGE SECTION.
        01 WS-MODULO.
            05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
@@ -32,16 +63,28 @@
        77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
        77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
        77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
-x".
 
        77 W-VAL-ENTRADA PIC X.
            88 W-VAL-ENTRADA-OK VALUE 'S'.
 
-       77 FS-STAT-VEN PIC 9(03).
+       77 FS-STAT-VEN PIC 9(02).
            88 FS-STAT-VEN-OK         VALUE IS 00.
            88 FS-STAT-VEN-CANCELA    VALUE 99.
            88 FS-STAT-VEN-NAO-EXISTE VALUE 35.
 
+       77 FS-STAT-SAI PIC 9(02).
+           88 FS-STAT-SAI-OK         VALUE IS 00.
+
+       77 FS-STAT-CLI PIC 9(02).
+           88 FS-STAT-CLI-OK         VALUE IS 00.
+           88 FS-STAT-CLI-NAO-EXISTE VALUE 35.
+
+       77 WS-QT-CLIENTES PIC 9(005) VALUE ZEROS.
+
+       77 WNM-ARQ-SAIDA PIC X(50) VALUE "REL_VENDEDOR.TXT".
+       77 WS-GERAR-ARQ PIC X VALUE 'N'.
+           88 E-GERAR-SIM VALUES ARE "S" "s".
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -60,6 +103,18 @@ x".
           05 WS-FIL-CD-VENDEDOR       PIC 9(07).
           05 WS-FIL-NM-VENDEDOR      PIC X(40).
 
+       77 WS-FIL-LEN                 PIC 9(03) VALUE ZEROS.
+       77 WS-FIL-MATCH                PIC 9(03) VALUE ZEROS.
+       77 WS-FIL-OK                  PIC X VALUE 'S'.
+           88 FIL-OK VALUE 'S'.
+
+       77 WS-ORDENAR                 PIC X VALUE "1".
+           88 E-ORDENAR-CODIGO   VALUE "1".
+           88 E-ORDENAR-NOME     VALUE "2".
+           88 E-ORDENAR-CPF      VALUE "3".
+
+       77 WS-FIM-SORT-FILE           PIC X(01) VALUE 'N'.
+
        01 WS-LINHA.
            05 WS-CD-VENDEDOR              PIC 9(7).
            05 FILLER                      PIC X(7).
@@ -71,8 +126,13 @@ x".
            05 WS-VL-LATITUDE              PIC -9(3).9(8).
            05 FILLER                      PIC X(1) VALUE "|".
            05 WS-VL-LONGITUDE             PIC -9(3).9(8).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-QT-CLIENTES-L            PIC ZZZZ9.
 
        COPY CPY_ID_ARQ_VENDEDOR.
+       COPY CPY_ID_ARQ_CLIENTE.
+
+       COPY CPY_GRAVA_LOG.
 
        COPY screenio.
 
@@ -104,10 +164,18 @@ x".
                10 COLUMN PLUS 2 PIC 9(07) USING WS-FIL-CD-VENDEDOR.
                10 LINE 03 COLUMN 2 VALUE "Nome:".
                10 COLUMN PLUS 2 PIC X(40) USING WS-FIL-NM-VENDEDOR.
+               10 LINE 03 COLUMN 60 VALUE "Gravar em arquivo(S/N):".
+               10 COLUMN PLUS 1 PIC X USING WS-GERAR-ARQ.
+               10 LINE 04 COLUMN 2 VALUE
+                   "Ordenar por (1=Codigo 2=Nome 3=CPF):".
+               10 COLUMN PLUS 1 PIC X USING WS-ORDENAR.
+           05 SS-TELA-ARQUIVO.
+               10 LINE 05 COLUMN 2 VALUE "Nome do Arquivo:".
+               10 COLUMN PLUS 2 PIC X(30) USING WNM-ARQ-SAIDA.
            05 SS-REPORT-HEADER.
-               10 LINE 04 COLUMN 1 VALUE "==============================
+               10 LINE 06 COLUMN 1 VALUE "==============================
       -"==================================================".
-               10 LINE 05 COLUMN 1 VALUE "Codigo Vendedor".
+               10 LINE 07 COLUMN 1 VALUE "Codigo Vendedor".
                10 COLUMN PLUS 1 VALUE "|".
                10 COLUMN PLUS 1 VALUE "CPF           ".
                10 COLUMN PLUS 1 VALUE "|".
@@ -116,7 +184,9 @@ x".
                10 COLUMN PLUS 1 VALUE "Latitude     ".
                10 COLUMN PLUS 1 VALUE "|".
                10 COLUMN PLUS 1 VALUE "Longitude    ".
-               10 LINE 06 COLUMN 1 VALUE "==============================
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Qtd Clientes".
+               10 LINE 08 COLUMN 1 VALUE "==============================
       -"==================================================".
 
        01 SS-ERRO.
@@ -136,41 +206,217 @@ x".
            ACCEPT WS-NUML FROM LINES
            COMPUTE WS-NUML-ANT = WS-NUML - 1
            ACCEPT WS-NUMC FROM COLUMNS
-           MOVE  7          TO WS-NUML-CURR
+           MOVE  9          TO WS-NUML-CURR
            MOVE "RELATORIO" TO WS-OP
+           MOVE ZEROS       TO WS-FILTER
+           MOVE 'N'         TO WS-GERAR-ARQ
+           MOVE "1"         TO WS-ORDENAR
 
            DISPLAY SS-CLS
 
            DISPLAY SS-REPORT-FILTER
+           ACCEPT SS-REPORT-FILTER
+
+           IF E-GERAR-SIM
+               DISPLAY SS-TELA-ARQUIVO
+               ACCEPT SS-TELA-ARQUIVO
+               PERFORM 5100-ABRIR-ARQ-SAIDA
+           END-IF
+
            DISPLAY SS-REPORT-HEADER
 
+           MOVE "N" TO WS-FIM-SORT-FILE
+
+           SORT SORT-FILE
+               ASCENDING KEY SD-CHAVE-ORDEM
+               ASCENDING KEY SD-CD-VENDEDOR
+               INPUT PROCEDURE 1000-SORT-INPUT
+               OUTPUT PROCEDURE 2000-SORT-OUTPUT
+
+           IF E-GERAR-SIM
+               PERFORM 7100-FECHA-ARQ-SAIDA
+           END-IF
+
+           MOVE "RELATORIO CONCLUIDO. EXC PARA RETORNAR." TO WS-MSGERRO
+           PERFORM 9000-MOSTRA-ERRO
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * LE ARQ-VENDEDOR, APLICA O FILTRO E LIBERA PARA O SORT OS
+      * REGISTROS QUALIFICADOS, JA COM A CHAVE DE ORDENACAO ESCOLHIDA
+      * NA TELA MONTADA EM SD-CHAVE-ORDEM
+       1000-SORT-INPUT SECTION.
+
            PERFORM 5000-ABRIR-ARQ-VENDEDOR
+           PERFORM 5200-ABRIR-ARQ-CLIENTE
            MOVE LOW-VALUES TO FS-VEN-KEY
            PERFORM 6000-LER-ARQ-VENDEDOR
 
            PERFORM
              UNTIL NOT FS-STAT-VEN-OK
 
-               MOVE FS-VEN-CD-VENDEDOR     TO WS-CD-VENDEDOR
-               MOVE FS-VEN-CPF             TO WS-CPF
-               MOVE FS-VEN-NM-VENDEDOR     TO WS-NM-VENDEDOR
-               MOVE FS-VEN-VL-LATITUDE    TO WS-VL-LATITUDE
-               MOVE FS-VEN-VL-LONGITUDE   TO WS-VL-LONGITUDE
+               PERFORM 6500-VERIFICA-FILTRO
 
-               DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
+               IF FIL-OK
+                   EVALUATE TRUE
+                       WHEN E-ORDENAR-NOME
+                           MOVE FS-VEN-NM-VENDEDOR TO SD-CHAVE-ORDEM
+                       WHEN E-ORDENAR-CPF
+                           MOVE FS-VEN-CPF TO SD-CHAVE-ORDEM
+                       WHEN OTHER
+                           MOVE FS-VEN-CD-VENDEDOR TO SD-CHAVE-ORDEM
+                   END-EVALUATE
 
-               ADD 1 TO WS-NUML-CURR
+                   MOVE FS-VEN-CD-VENDEDOR  TO SD-CD-VENDEDOR
+                   MOVE FS-VEN-CPF          TO SD-CPF
+                   MOVE FS-VEN-NM-VENDEDOR  TO SD-NM-VENDEDOR
+                   MOVE FS-VEN-VL-LATITUDE  TO SD-VL-LATITUDE
+                   MOVE FS-VEN-VL-LONGITUDE TO SD-VL-LONGITUDE
+
+                   PERFORM 6700-CONTA-CLIENTES
+                   MOVE WS-QT-CLIENTES     TO SD-QT-CLIENTES
+
+                   RELEASE SORT-RECORD
+               END-IF
 
                PERFORM 6000-LER-ARQ-VENDEDOR
            END-PERFORM
 
            PERFORM 7000-FECHA-ARQ-VENDEDOR
+           PERFORM 7200-FECHA-ARQ-CLIENTE.
 
-           ACCEPT SS-REPORT-FILTER
+       1000-SORT-INPUTX. EXIT.
 
-           PERFORM 9999-FINALIZA.
+      * -----------------------------------
+      * RECEBE OS REGISTROS JA ORDENADOS E MONTA A LINHA DO RELATORIO,
+      * NA TELA E, SE SOLICITADO, NO ARQUIVO DE SAIDA
+       2000-SORT-OUTPUT SECTION.
 
-       0000-PRINCIPALX. EXIT.
+           RETURN SORT-FILE AT END
+               MOVE "S" TO WS-FIM-SORT-FILE
+           END-RETURN
+
+           PERFORM UNTIL WS-FIM-SORT-FILE EQUAL "S"
+
+               MOVE SD-CD-VENDEDOR  TO WS-CD-VENDEDOR
+               MOVE SD-CPF          TO WS-CPF
+               MOVE SD-NM-VENDEDOR  TO WS-NM-VENDEDOR
+               MOVE SD-VL-LATITUDE  TO WS-VL-LATITUDE
+               MOVE SD-VL-LONGITUDE TO WS-VL-LONGITUDE
+               MOVE SD-QT-CLIENTES  TO WS-QT-CLIENTES-L
+
+               DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
+
+               IF E-GERAR-SIM
+                   PERFORM 6600-GRAVA-ARQ-SAIDA
+               END-IF
+
+               ADD 1 TO WS-NUML-CURR
+
+               RETURN SORT-FILE AT END
+                   MOVE "S" TO WS-FIM-SORT-FILE
+               END-RETURN
+
+           END-PERFORM.
+
+       2000-SORT-OUTPUTX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE SAIDA (EXPORTACAO/IMPRESSAO)
+       5100-ABRIR-ARQ-SAIDA SECTION.
+
+           OPEN OUTPUT ARQ-SAIDA.
+
+       5100-ABRIR-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA DO RELATORIO NO ARQUIVO DE SAIDA
+       6600-GRAVA-ARQ-SAIDA SECTION.
+
+           MOVE WS-LINHA TO ARQ-SAIDA-REC
+           WRITE ARQ-SAIDA-REC.
+
+       6600-GRAVA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE SAIDA
+       7100-FECHA-ARQ-SAIDA SECTION.
+
+           CLOSE ARQ-SAIDA.
+
+       7100-FECHA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * APLICA OS FILTROS INFORMADOS NA TELA AO REGISTRO CORRENTE
+       6500-VERIFICA-FILTRO SECTION.
+
+           MOVE 'S' TO WS-FIL-OK
+           MOVE ZEROS TO WS-FIL-MATCH
+
+           IF WS-FIL-CD-VENDEDOR NOT EQUAL ZEROS AND
+              WS-FIL-CD-VENDEDOR NOT EQUAL FS-VEN-CD-VENDEDOR
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-NM-VENDEDOR NOT EQUAL SPACES
+               COMPUTE WS-FIL-LEN = FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-FIL-NM-VENDEDOR))
+               INSPECT FS-VEN-NM-VENDEDOR TALLYING WS-FIL-MATCH
+                   FOR ALL WS-FIL-NM-VENDEDOR(1:WS-FIL-LEN)
+               IF WS-FIL-MATCH EQUAL ZEROS
+                   MOVE 'N' TO WS-FIL-OK
+               END-IF
+           END-IF.
+
+       6500-VERIFICA-FILTROX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE CLIENTES PARA CONTAGEM POR VENDEDOR
+       5200-ABRIR-ARQ-CLIENTE SECTION.
+
+           OPEN INPUT ARQ-CLIENTE.
+
+       5200-ABRIR-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE CLIENTES
+       7200-FECHA-ARQ-CLIENTE SECTION.
+
+           CLOSE ARQ-CLIENTE.
+
+       7200-FECHA-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * CONTA CLIENTES ATRIBUIDOS AO VENDEDOR CORRENTE
+       6700-CONTA-CLIENTES SECTION.
+
+           MOVE ZEROS TO WS-QT-CLIENTES
+           MOVE LOW-VALUES TO FS-CLI-KEY
+
+           START ARQ-CLIENTE KEY IS NOT LESS FS-CLI-KEY
+               INVALID KEY
+                   MOVE 99 TO FS-STAT-CLI
+           END-START
+
+           IF FS-STAT-CLI-OK
+               READ ARQ-CLIENTE NEXT
+                   AT END MOVE 99 TO FS-STAT-CLI
+               END-READ
+               PERFORM UNTIL NOT FS-STAT-CLI-OK
+                   IF FS-CLI-CD-VENDEDOR EQUAL FS-VEN-CD-VENDEDOR
+                      AND NOT FS-CLI-INATIVO
+                       ADD 1 TO WS-QT-CLIENTES
+                   END-IF
+                   READ ARQ-CLIENTE NEXT
+                       AT END MOVE 99 TO FS-STAT-CLI
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       6700-CONTA-CLIENTESX. EXIT.
 
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
@@ -209,6 +455,10 @@ x".
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
 
+           MOVE "CBL_MENU_REL_VEN" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
