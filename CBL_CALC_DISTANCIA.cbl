@@ -13,6 +13,7 @@
            05 WS-PI              PIC S9(1)V9(5) VALUE 3.14159.
            05 WS-RAIO-TERRA      PIC S9(4)V9(5) VALUE 6371.0.
            05 WS-RAIO            PIC S9(3)V9    VALUE 180.
+           05 WS-FATOR-MILHAS    PIC S9(1)V9(6) VALUE 0.621371.
 
        01  WS-PI-LATITUDE-ORI    PIC S9(4)V9(8) VALUE ZEROS.
        01  WS-PI-LONGITUDE-ORI   PIC S9(4)V9(8) VALUE ZEROS.
@@ -26,6 +27,9 @@
        01  WS-LATITUDE           PIC S9(4)V9(8) VALUE ZEROS.
        01  WS-LONGITUDE          PIC S9(4)V9(8) VALUE ZEROS.
 
+       77  WS-COORD-OK           PIC X VALUE 'S'.
+           88 COORD-VALIDA VALUE 'S'.
+
        LINKAGE SECTION.
 
        COPY CPY_CALC_DISTANCIA.
@@ -35,6 +39,9 @@
        0000-PRINCIPAL SECTION.
 
            PERFORM 1000-INICIALIZA.
+           PERFORM 1500-VALIDA-COORDENADAS.
+
+           IF COORD-VALIDA
 
            COMPUTE WS-PI-LATITUDE-ORI =
                    LK-LATITUDE-ORI * WS-PI / WS-RAIO
@@ -82,6 +89,12 @@
 
            COMPUTE WS-DIST = WS-DIST * WS-RAIO-TERRA
 
+           IF LK-UNIDADE-MILHAS
+               COMPUTE WS-DIST = WS-DIST * WS-FATOR-MILHAS
+           END-IF
+
+           END-IF
+
            PERFORM 9999-FINALIZA.
 
        0000-PRINCIPALX. EXIT.
@@ -104,12 +117,40 @@
 
        1000-INICIALIZAX. EXIT.
 
+      * -----------------------------------
+      * VALIDA SE AS COORDENADAS ESTAO DENTRO DO INTERVALO VALIDO
+      * (LATITUDE -90 A 90, LONGITUDE -180 A 180) E SE NAO ESTAO
+      * ZERADAS/NAO PREENCHIDAS
+       1500-VALIDA-COORDENADAS SECTION.
+
+           MOVE 'S' TO WS-COORD-OK
+
+           IF LK-LATITUDE-ORI   < -90  OR LK-LATITUDE-ORI   > 90  OR
+              LK-LATITUDE-DES   < -90  OR LK-LATITUDE-DES   > 90  OR
+              LK-LONGITUDE-ORI  < -180 OR LK-LONGITUDE-ORI  > 180 OR
+              LK-LONGITUDE-DES  < -180 OR LK-LONGITUDE-DES  > 180
+               MOVE 'N' TO WS-COORD-OK
+               MOVE 1   TO LK-DIST-RC-S
+           ELSE
+               IF (LK-LATITUDE-ORI EQUAL ZEROS AND
+                   LK-LONGITUDE-ORI EQUAL ZEROS) OR
+                  (LK-LATITUDE-DES EQUAL ZEROS AND
+                   LK-LONGITUDE-DES EQUAL ZEROS)
+                   MOVE 'N' TO WS-COORD-OK
+                   MOVE 2   TO LK-DIST-RC-S
+               END-IF
+           END-IF.
+
+       1500-VALIDA-COORDENADASX. EXIT.
+
       * -----------------------------------
       * FINALIZAR PROCESSO
        9999-FINALIZA SECTION.
 
-           MOVE WS-DIST TO LK-DIST-KM-S
-           MOVE 0 TO LK-DIST-RC-S
+           IF COORD-VALIDA
+               MOVE WS-DIST TO LK-DIST-KM-S
+               MOVE 0 TO LK-DIST-RC-S
+           END-IF
 
            GOBACK.
 
