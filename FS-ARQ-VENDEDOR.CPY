@@ -6,4 +6,5 @@
                10 FS-VEN-NM-VENDEDOR PIC  X(040).
                10 FS-VEN-VL-LATITUDE PIC S9(003)V9(008).
                10 FS-VEN-VL-LONGITUDE PIC S9(003)V9(008).
-               10 FILLER             PIC  X(020).
+               10 FS-VEN-CD-REGIAO   PIC  X(004).
+               10 FILLER             PIC  X(016).
