@@ -0,0 +1,376 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 07/07/2019
+      * Purpose: Relatorio da Ultima Distribuicao (ARQ-CSV)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_MENU_REL_DIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CSV ASSIGN TO WID-ARQ-CSV
+               FILE STATUS        IS FS-STAT-CSV
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-SAIDA ASSIGN TO WNM-ARQ-SAIDA
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-CSV.
+       COPY FS-ARQ-CSV.
+
+       FD ARQ-SAIDA.
+       01 ARQ-SAIDA-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
+           05 WS-OP PIC X(53) VALUE SPACES.
+
+       77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
+       77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
+       77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
+
+       77 W-VAL-ENTRADA PIC X.
+           88 W-VAL-ENTRADA-OK VALUE 'S'.
+
+       77 FS-STAT-CSV PIC 9(02).
+           88 FS-STAT-CSV-OK         VALUE IS 00.
+           88 FS-STAT-CSV-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-SAI PIC 9(02).
+           88 FS-STAT-SAI-OK         VALUE IS 00.
+
+       77 WNM-ARQ-SAIDA PIC X(50) VALUE "REL_DISTRIBUICAO.TXT".
+       77 WS-GERAR-ARQ PIC X VALUE 'N'.
+           88 E-GERAR-SIM VALUES ARE "S" "s".
+
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 WS-NUML PIC 999.
+       77 WS-NUML-ANT PIC 999.
+       77 WS-NUMC PIC 999.
+       77 WS-NUML-CURR PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+
+       77 WS-MSGERRO PIC X(80).
+
+       01 WS-FILTER.
+          05 WS-FIL-CD-CLIENTE       PIC 9(07).
+          05 WS-FIL-CD-VENDEDOR      PIC 9(07).
+          05 WS-FIL-DT-EXECUCAO      PIC 9(008).
+
+       77 WS-FIL-OK                  PIC X VALUE 'S'.
+           88 FIL-OK VALUE 'S'.
+
+       77 WS-DT-ULTIMA-EXECUCAO      PIC 9(008) VALUE ZEROS.
+
+       77 WS-TOT-REGISTROS           PIC 9(007) VALUE ZEROS.
+       77 WS-TOT-DIST-KM             PIC S9(009)V9(003) VALUE ZEROS.
+       77 WS-DIST-KM-N               PIC S9(008)V9(003) VALUE ZEROS.
+
+       01 WS-RODAPE.
+           05 FILLER                  PIC X(21)
+               VALUE "Total de Registros: ".
+           05 WS-TOT-REGISTROS-L      PIC ZZZZZZ9.
+           05 FILLER                  PIC X(24)
+               VALUE "   Distancia Total(Km): ".
+           05 WS-TOT-DIST-KM-L        PIC ZZZZZZZZ9,999.
+
+       01 WS-LINHA.
+           05 WS-CD-CLIENTE               PIC 9(7).
+           05 FILLER                      PIC X(7).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-RAZAO-SOCIAL             PIC X(20).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-CD-VENDEDOR              PIC 9(7).
+           05 FILLER                      PIC X(7).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-NM-VENDEDOR              PIC X(20).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-DIST-KM                  PIC ---,---,--9.999.
+
+       COPY CPY_ID_ARQ_CSV.
+
+       COPY CPY_GRAVA_LOG.
+
+       COPY screenio.
+
+       LINKAGE SECTION.
+       01 LK-PARAM.
+           05 LK-RETURN-CODE PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(70) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML-ANT COLUMN 1 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-TELA-DIST-INC.
+           05 SS-REPORT-FILTER.
+               10 LINE 02 COLUMN 2 VALUE "Codigo Cliente:".
+               10 COLUMN PLUS 2 PIC 9(07) USING WS-FIL-CD-CLIENTE.
+               10 COLUMN PLUS 4  VALUE "Codigo Vendedor:".
+               10 COLUMN PLUS 2 PIC 9(07) USING WS-FIL-CD-VENDEDOR.
+               10 LINE 03 COLUMN 2 VALUE "Gravar em arquivo(S/N):".
+               10 COLUMN PLUS 1 PIC X USING WS-GERAR-ARQ.
+               10 COLUMN PLUS 4 VALUE "Data Execucao(0=Ultima):".
+               10 COLUMN PLUS 1 PIC 9(008) USING WS-FIL-DT-EXECUCAO.
+           05 SS-TELA-ARQUIVO.
+               10 LINE 04 COLUMN 2 VALUE "Nome do Arquivo:".
+               10 COLUMN PLUS 2 PIC X(30) USING WNM-ARQ-SAIDA.
+           05 SS-REPORT-HEADER.
+               10 LINE 05 COLUMN 1 VALUE "==============================
+      -"==================================================".
+               10 LINE 06 COLUMN 1 VALUE "Codigo Cliente".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Razao Social       ".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Codigo Vendedor".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Nome Vendedor      ".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Distancia(Km)".
+               10 LINE 07 COLUMN 1 VALUE "==============================
+      -"==================================================".
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION USING LK-PARAM.
+
+       0000-PRINCIPAL SECTION.
+
+           SET ENVIRONMENT 'DB_HOME' TO WNM-PATH-CSV.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+
+           ACCEPT WS-NUML FROM LINES
+           COMPUTE WS-NUML-ANT = WS-NUML - 1
+           ACCEPT WS-NUMC FROM COLUMNS
+           MOVE  8          TO WS-NUML-CURR
+           MOVE "RELATORIO DE DISTRIBUICAO" TO WS-OP
+           MOVE ZEROS       TO WS-FILTER
+           MOVE 'N'         TO WS-GERAR-ARQ
+           MOVE ZEROS       TO WS-TOT-REGISTROS WS-TOT-DIST-KM
+
+           DISPLAY SS-CLS
+
+           DISPLAY SS-REPORT-FILTER
+           ACCEPT SS-REPORT-FILTER
+
+           IF E-GERAR-SIM
+               DISPLAY SS-TELA-ARQUIVO
+               ACCEPT SS-TELA-ARQUIVO
+               PERFORM 5100-ABRIR-ARQ-SAIDA
+           END-IF
+
+           DISPLAY SS-REPORT-HEADER
+
+           PERFORM 5000-ABRIR-ARQ-CSV
+
+           IF FS-STAT-CSV-NAO-EXISTE
+               MOVE "NENHUMA DISTRIBUICAO ENCONTRADA. EXC P/ RETORNAR."
+                   TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               IF WS-FIL-DT-EXECUCAO EQUAL ZEROS
+                   PERFORM 6400-LOCALIZA-ULTIMA-EXECUCAO
+                   MOVE WS-DT-ULTIMA-EXECUCAO TO WS-FIL-DT-EXECUCAO
+                   PERFORM 7000-FECHA-ARQ-CSV
+                   PERFORM 5000-ABRIR-ARQ-CSV
+               END-IF
+
+               READ ARQ-CSV
+
+               PERFORM UNTIL NOT FS-STAT-CSV-OK
+                   PERFORM 6500-VERIFICA-FILTRO
+
+                   IF FIL-OK
+                       PERFORM 6600-MOSTRA-LINHA
+                   END-IF
+
+                   READ ARQ-CSV
+               END-PERFORM
+
+               PERFORM 7000-FECHA-ARQ-CSV
+
+               MOVE WS-TOT-REGISTROS TO WS-TOT-REGISTROS-L
+               MOVE WS-TOT-DIST-KM   TO WS-TOT-DIST-KM-L
+               DISPLAY WS-RODAPE LINE WS-NUML-CURR COLUMN 1
+               ADD 1 TO WS-NUML-CURR
+
+               IF E-GERAR-SIM
+                   MOVE WS-RODAPE TO ARQ-SAIDA-REC
+                   WRITE ARQ-SAIDA-REC
+               END-IF
+
+               MOVE "RELATORIO CONCLUIDO. EXC PARA RETORNAR." TO
+                   WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF
+
+           IF E-GERAR-SIM
+               PERFORM 7100-FECHA-ARQ-SAIDA
+           END-IF
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE SAIDA (EXPORTACAO/IMPRESSAO)
+       5100-ABRIR-ARQ-SAIDA SECTION.
+
+           OPEN OUTPUT ARQ-SAIDA.
+
+       5100-ABRIR-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA DO RELATORIO NO ARQUIVO DE SAIDA
+       6700-GRAVA-ARQ-SAIDA SECTION.
+
+           MOVE WS-LINHA TO ARQ-SAIDA-REC
+           WRITE ARQ-SAIDA-REC.
+
+       6700-GRAVA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE SAIDA
+       7100-FECHA-ARQ-SAIDA SECTION.
+
+           CLOSE ARQ-SAIDA.
+
+       7100-FECHA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * APLICA OS FILTROS INFORMADOS NA TELA AO REGISTRO CORRENTE
+       6500-VERIFICA-FILTRO SECTION.
+
+           MOVE 'S' TO WS-FIL-OK
+
+           IF WS-FIL-CD-CLIENTE NOT EQUAL ZEROS AND
+              WS-FIL-CD-CLIENTE NOT EQUAL FS-CSV-CD-CLIENTE
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-CD-VENDEDOR NOT EQUAL ZEROS AND
+              WS-FIL-CD-VENDEDOR NOT EQUAL FS-CSV-CD-VENDEDOR
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF WS-FIL-DT-EXECUCAO NOT EQUAL ZEROS AND
+              WS-FIL-DT-EXECUCAO NOT EQUAL FS-CSV-DT-EXECUCAO
+               MOVE 'N' TO WS-FIL-OK
+           END-IF
+
+           IF FS-CSV-E-SIMULADO
+               MOVE 'N' TO WS-FIL-OK
+           END-IF.
+
+       6500-VERIFICA-FILTROX. EXIT.
+
+      * -----------------------------------
+      * PRIMEIRA PASSADA NO ARQUIVO PARA DESCOBRIR A DATA DA EXECUCAO
+      * MAIS RECENTE, USADA COMO PADRAO QUANDO O OPERADOR NAO
+      * INFORMA UMA DATA ESPECIFICA (0=ULTIMA)
+       6400-LOCALIZA-ULTIMA-EXECUCAO SECTION.
+
+           MOVE ZEROS TO WS-DT-ULTIMA-EXECUCAO
+
+           READ ARQ-CSV
+
+           PERFORM UNTIL NOT FS-STAT-CSV-OK
+               IF NOT FS-CSV-E-SIMULADO AND
+                  FS-CSV-DT-EXECUCAO GREATER WS-DT-ULTIMA-EXECUCAO
+                   MOVE FS-CSV-DT-EXECUCAO TO WS-DT-ULTIMA-EXECUCAO
+               END-IF
+               READ ARQ-CSV
+           END-PERFORM.
+
+       6400-LOCALIZA-ULTIMA-EXECUCAOX. EXIT.
+
+      * -----------------------------------
+      * MONTA E EXIBE A LINHA DO RELATORIO PARA O REGISTRO CORRENTE
+       6600-MOSTRA-LINHA SECTION.
+
+           MOVE FS-CSV-CD-CLIENTE   TO WS-CD-CLIENTE
+           MOVE FS-CSV-RAZAO-SOCIAL TO WS-RAZAO-SOCIAL
+           MOVE FS-CSV-CD-VENDEDOR  TO WS-CD-VENDEDOR
+           MOVE FS-CSV-NM-VENDEDOR  TO WS-NM-VENDEDOR
+           MOVE FS-CSV-DIST-KM      TO WS-DIST-KM-N
+           MOVE WS-DIST-KM-N        TO WS-DIST-KM
+
+           DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
+
+           IF E-GERAR-SIM
+               PERFORM 6700-GRAVA-ARQ-SAIDA
+           END-IF
+
+           ADD 1 TO WS-NUML-CURR
+           ADD 1 TO WS-TOT-REGISTROS
+           ADD WS-DIST-KM-N TO WS-TOT-DIST-KM.
+
+       6600-MOSTRA-LINHAX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DA ULTIMA DISTRIBUICAO PARA LEITURA
+       5000-ABRIR-ARQ-CSV SECTION.
+
+           OPEN INPUT ARQ-CSV.
+
+       5000-ABRIR-ARQ-CSVX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DA ULTIMA DISTRIBUICAO
+       7000-FECHA-ARQ-CSV SECTION.
+
+           CLOSE ARQ-CSV.
+
+       7000-FECHA-ARQ-CSVX. EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9000-MOSTRA-ERRO SECTION.
+
+           MOVE "CBL_MENU_REL_DIST" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+
+       9000-MOSTRA-ERROX. EXIT.
+      * -----------------------------------
+      * FINALIZAR PROCESSO
+       9999-FINALIZA SECTION.
+
+            GOBACK.
+
+       9999-FINALIZAX. EXIT.
+       END PROGRAM CBL_MENU_REL_DIST.
