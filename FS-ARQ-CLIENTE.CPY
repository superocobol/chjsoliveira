@@ -7,4 +7,9 @@
                10 FS-CLI-VL-LATITUDE     PIC S9(003)V9(008).
                10 FS-CLI-VL-LONGITUDE    PIC S9(003)V9(008).
                10 FS-CLI-CD-VENDEDOR     PIC  9(007).
-               10 FILLER                 PIC  X(020).
+               10 FS-CLI-IND-ATIVO       PIC  X(001).
+                   88 FS-CLI-INATIVO     VALUES ARE "N" "n".
+               10 FS-CLI-CD-REGIAO       PIC  X(004).
+               10 FS-CLI-NR-TELEFONE     PIC  X(015).
+               10 FS-CLI-NM-CONTATO      PIC  X(030).
+               10 FS-CLI-DS-EMAIL        PIC  X(040).
