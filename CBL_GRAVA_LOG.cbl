@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 07/07/2019
+      * Purpose: Gravar Mensagem no Log de Transacoes/Erros
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_GRAVA_LOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-LOG ASSIGN TO WNM-ARQ-LOG
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-LOG.
+       01 ARQ-LOG-REC.
+           05 FS-LOG-DATA         PIC 9(008).
+           05 FILLER              PIC X VALUE SPACES.
+           05 FS-LOG-HORA         PIC 9(006).
+           05 FILLER              PIC X VALUE SPACES.
+           05 FS-LOG-PROGRAMA     PIC X(030).
+           05 FILLER              PIC X VALUE SPACES.
+           05 FS-LOG-MENSAGEM     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77 WNM-ARQ-LOG PIC X(50) VALUE "SISTEMA.LOG".
+
+       77 FS-STAT-LOG PIC 9(02).
+           88 FS-STAT-LOG-OK         VALUE 00.
+           88 FS-STAT-LOG-NAO-EXISTE VALUE 35.
+
+       LINKAGE SECTION.
+
+       COPY CPY_GRAVA_LOG.
+
+       PROCEDURE DIVISION USING LK-LOG-PARAMETERS.
+
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 8000-GRAVA-LOG.
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * ANEXA A MENSAGEM, DATA/HORA E PROGRAMA DE ORIGEM AO LOG
+      * COMPARTILHADO DE TRANSACOES/ERROS
+       8000-GRAVA-LOG SECTION.
+
+           OPEN EXTEND ARQ-LOG
+
+           IF FS-STAT-LOG-NAO-EXISTE
+               OPEN OUTPUT ARQ-LOG
+           END-IF
+
+           ACCEPT FS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT FS-LOG-HORA FROM TIME
+           MOVE LK-LOG-PROGRAMA TO FS-LOG-PROGRAMA
+           MOVE LK-LOG-MENSAGEM TO FS-LOG-MENSAGEM
+
+           WRITE ARQ-LOG-REC
+
+           CLOSE ARQ-LOG.
+
+       8000-GRAVA-LOGX. EXIT.
+
+      * -----------------------------------
+      * FINALIZAR PROCESSO
+       9999-FINALIZA SECTION.
+
+           GOBACK.
+
+       9999-FINALIZAX. EXIT.
+       END PROGRAM CBL_GRAVA_LOG.
