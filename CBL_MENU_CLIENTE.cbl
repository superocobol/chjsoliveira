@@ -25,12 +25,41 @@
                LOCK MODE          IS MANUAL
                FILE STATUS        IS FS-STAT-IMP.
 
+           SELECT ARQ-AUDITORIA ASSIGN TO WNM-ARQ-AUDITORIA
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-AUD.
+
+           SELECT ARQ-REL-ERRO ASSIGN TO WNM-ARQ-REL-ERRO
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-RER.
+
+           SELECT ARQ-IMPORTACAO-CSV ASSIGN TO WNM-ARQ-IMPORTACAO
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-CSVI.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO WNM-ARQ-REJEITADOS
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-REJ.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CLIENTE.
 
        COPY FS-ARQ-CLIENTE.
 
+       FD ARQ-AUDITORIA.
+
+       COPY FS-ARQ-AUDITORIA.
+
+       FD ARQ-REL-ERRO.
+       01 ARQ-REL-ERRO-REC PIC X(100).
+
+       FD ARQ-IMPORTACAO-CSV.
+       01 ARQ-IMPORTACAO-CSV-REC PIC X(200).
+
+       FD ARQ-REJEITADOS.
+       01 ARQ-REJEITADOS-REC PIC X(200).
+
        FD ARQ-IMPORTACAO.
        01 ARQ-IMPORTACAO-REC.
            05 FS-IMP-KEY.
@@ -56,13 +85,13 @@
            88 E-EXCLUIR   VALUE IS "3".
            88 E-IMPORTAR  VALUE IS "4".
            88 E-ENCERRAR  VALUE IS "X" "x".
-           88 E-OPCAO-OK  VALUE ARE "1" "2" "3" "4" "X" "x".
+           88 E-OPCAO-OK  VALUES ARE "1" "2" "3" "4" "X" "x".
 
 
        77 WS-OPCAO-EXE PIC X.
            88 E-EXECUCAO-EXE  VALUE IS "1".
            88 E-EXECUCAO-ENC  VALUE IS "X" "x".
-           88 E-OPCAO-EXE-OK  VALUE ARE "1" "X" "x".
+           88 E-OPCAO-EXE-OK  VALUES ARE "1" "X" "x".
 
        77 W-VAL-ENTRADA PIC X.
            88 W-VAL-ENTRADA-OK VALUE 'S'.
@@ -80,6 +109,60 @@
            88 FS-STAT-IMP-CANCELA    VALUE 99.
            88 FS-STAT-IMP-NAO-EXISTE VALUE 35.
 
+       77 FS-STAT-AUD PIC 9(02).
+           88 FS-STAT-AUD-OK         VALUE IS 00.
+           88 FS-STAT-AUD-NAO-EXISTE VALUE 35.
+
+       77 WNM-ARQ-AUDITORIA PIC X(50) VALUE "AUDITORIA_CLIENTE.LOG".
+       77 WS-AUD-USUARIO    PIC X(020) VALUE "SISTEMA".
+
+       77 FS-STAT-RER PIC 9(02).
+           88 FS-STAT-RER-OK         VALUE IS 00.
+
+       77 WNM-ARQ-REL-ERRO PIC X(50) VALUE "REL_ERRO_IMPORTACAO.TXT".
+
+       01 WS-LINHA-ERRO.
+           05 WS-ERR-CD-CLIENTE  PIC 9(7).
+           05 FILLER              PIC X(1) VALUE "|".
+           05 WS-ERR-CNPJ        PIC 9(14).
+           05 FILLER              PIC X(1) VALUE "|".
+           05 WS-ERR-MOTIVO      PIC X(50).
+
+       77 FS-STAT-CSVI PIC 9(02).
+           88 FS-STAT-CSVI-OK         VALUE IS 00.
+           88 FS-STAT-CSVI-EOF        VALUE 10.
+           88 FS-STAT-CSVI-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-REJ PIC 9(02).
+           88 FS-STAT-REJ-OK         VALUE IS 00.
+
+       77 WNM-ARQ-REJEITADOS PIC X(50)
+           VALUE "REJEITADOS_IMPORTACAO.CSV".
+
+      * LAYOUT DELIMITADO POR ";" - RELIDO PELO PROPRIO IMPORTADOR CSV
+      * (6150-LER-ARQ-IMPORTACAO-CSV) APOS CORRECAO DOS DADOS
+       01 WS-REJ-REC.
+           05 WS-REJ-CD-CLIENTE     PIC 9(007).
+           05 FILLER                PIC X VALUE ";".
+           05 WS-REJ-CNPJ           PIC 9(014).
+           05 FILLER                PIC X VALUE ";".
+           05 WS-REJ-RAZAO          PIC X(040).
+           05 FILLER                PIC X VALUE ";".
+           05 WS-REJ-LATITUDE       PIC -999.99999999.
+           05 FILLER                PIC X VALUE ";".
+           05 WS-REJ-LONGITUDE      PIC -999.99999999.
+
+       77 WS-TIPO-IMPORTACAO PIC X VALUE "I".
+           88 E-TIPO-CSV      VALUES ARE "C" "c".
+           88 E-TIPO-INDEXADO VALUES ARE "I" "i".
+
+       01 WS-CSV-CAMPOS.
+           05 WS-CSV-CD-CLIENTE  PIC X(10).
+           05 WS-CSV-CNPJ        PIC X(20).
+           05 WS-CSV-RAZAO       PIC X(40).
+           05 WS-CSV-LATITUDE    PIC X(15).
+           05 WS-CSV-LONGITUDE   PIC X(15).
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -93,6 +176,11 @@
 
        77 WS-MSGERRO PIC X(80).
 
+       77 WS-CD-REGIAO PIC X(004).
+       77 WS-NR-TELEFONE PIC X(015).
+       77 WS-NM-CONTATO  PIC X(030).
+       77 WS-DS-EMAIL    PIC X(040).
+
        01 WS-CLIENTE-REC.
            05 WS-KEY.
                10 WS-CD-CLIENTE      PIC  9(007) BLANK WHEN ZEROS.
@@ -103,11 +191,85 @@
                10 WS-VL-LONGITUDE    PIC S9(003)V9(008).
                10 FILLER             PIC  X(020).
 
+       01 WS-CNPJ-VALIDA.
+           05 WS-CNPJ-NUM         PIC 9(14).
+           05 WS-CNPJ-DIG REDEFINES WS-CNPJ-NUM.
+               10 WS-CNPJ-D       OCCURS 14 PIC 9.
+
+       77 WS-CNPJ-OK  PIC X VALUE 'S'.
+           88 CNPJ-VALIDO VALUE 'S'.
+
+       77 WS-CNPJ-SOMA  PIC 9(005).
+       77 WS-CNPJ-RESTO PIC 9(005).
+       77 WS-CNPJ-DV1   PIC 9.
+       77 WS-CNPJ-DV2   PIC 9.
+       77 WS-CNPJ-IDX   PIC 9(002).
+
+       01 WS-CNPJ-PESO1.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+           05 FILLER PIC 9(002) VALUE 9.
+           05 FILLER PIC 9(002) VALUE 8.
+           05 FILLER PIC 9(002) VALUE 7.
+           05 FILLER PIC 9(002) VALUE 6.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+       01 WS-CNPJ-PESO1-T REDEFINES WS-CNPJ-PESO1.
+           05 WS-CNPJ-P1 OCCURS 12 PIC 9(002).
+
+       01 WS-CNPJ-PESO2.
+           05 FILLER PIC 9(002) VALUE 6.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+           05 FILLER PIC 9(002) VALUE 9.
+           05 FILLER PIC 9(002) VALUE 8.
+           05 FILLER PIC 9(002) VALUE 7.
+           05 FILLER PIC 9(002) VALUE 6.
+           05 FILLER PIC 9(002) VALUE 5.
+           05 FILLER PIC 9(002) VALUE 4.
+           05 FILLER PIC 9(002) VALUE 3.
+           05 FILLER PIC 9(002) VALUE 2.
+       01 WS-CNPJ-PESO2-T REDEFINES WS-CNPJ-PESO2.
+           05 WS-CNPJ-P2 OCCURS 13 PIC 9(002).
+
        01 WQT-TOTAIS.
            05 WQT-ARQ-IMPORTACAO     PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-OK             PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-DUP            PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-ERR            PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-ATU            PIC 9(9) VALUE ZEROS.
+
+       77 WS-ATU-DUPLICADO PIC X VALUE 'N'.
+           88 E-ATUALIZA-DUP VALUES ARE "S" "s".
+
+       01 WS-IMP-DADOS-HOLD.
+           05 WS-IMP-CNPJ-HOLD       PIC 9(014).
+           05 WS-IMP-RAZAO-HOLD      PIC X(040).
+           05 WS-IMP-LATITUDE-HOLD   PIC S9(003)V9(008).
+           05 WS-IMP-LONGITUDE-HOLD  PIC S9(003)V9(008).
+
+       01 WS-LISTA-CLIENTES-TAB.
+           05 WS-LISTA-COD  OCCURS 15 PIC 9(007).
+           05 WS-LISTA-CNPJ OCCURS 15 PIC 9(014).
+           05 WS-LISTA-NOME OCCURS 15 PIC X(030).
+
+       01 WS-LISTA-TOPO-KEYS.
+           05 WS-LISTA-TOPO-KEY OCCURS 500 PIC 9(007).
+
+       77 WS-LISTA-QTD       PIC 9(002) VALUE ZEROS.
+       77 WS-LISTA-IDX       PIC 9(002) VALUE ZEROS.
+       77 WS-LISTA-SEL       PIC 9(002) VALUE ZEROS.
+       77 WS-LISTA-PAG       PIC 9(003) VALUE 1.
+       77 WS-LISTA-FIM       PIC X VALUE 'N'.
+           88 E-LISTA-FIM        VALUE 'S'.
+       77 WS-LISTA-CONTINUA  PIC X VALUE 'S'.
+           88 E-LISTA-CONTINUA   VALUE 'S'.
 
        COPY CPY_ID_ARQ_CLIENTE.
 
@@ -115,11 +277,14 @@
 000380     05 WNM-PATH-IMPORTACAO PIC X(17).
            05 WNM-ARQ-IMPORTACAO PIC X(50) VALUE "CARGA.IDX".
 
+       COPY CPY_GRAVA_LOG.
+
        COPY screenio.
 
        LINKAGE SECTION.
        01 LK-PARAM.
            05 LK-RETURN-CODE PIC 99 VALUE 0.
+           05 LK-OPERADOR    PIC X(10) VALUE SPACES.
 
        SCREEN SECTION.
        01 SS-CLS.
@@ -147,12 +312,13 @@
            05 LINE 11 COLUMN 15 VALUE "X  - ENCERRAR".
            05 LINE 12 COLUMN 15 VALUE "OPCAO: ".
            05 LINE 12 COL PLUS 1 USING WS-OPCAO AUTO.
-+1
+
        01 SS-TELA-CLIENTE.
            05 SS-CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE "Codigo Cliente:".
                10 COLUMN PLUS 2 PIC 9(07) USING WS-CD-CLIENTE
                   BLANK WHEN ZEROS.
+               10 LINE 10 COLUMN 40 VALUE "PF7=Listar Clientes".
            05 SS-DADOS.
                10 LINE 11 COLUMN 20 VALUE "CNPJ:".
                10 COLUMN PLUS 2 PIC 9(14) USING WS-CNPJ.
@@ -164,11 +330,94 @@
                10 LINE 14 COLUMN 15 VALUE "Longitude:".
                10 COLUMN PLUS 2 PIC +999.99999999
                                           USING WS-VL-LONGITUDE.
+               10 LINE 15 COLUMN 16 VALUE "Regiao:".
+               10 COLUMN PLUS 2 PIC X(04) USING WS-CD-REGIAO.
+               10 LINE 16 COLUMN 12 VALUE "Telefone:".
+               10 COLUMN PLUS 2 PIC X(15) USING WS-NR-TELEFONE.
+               10 LINE 17 COLUMN 14 VALUE "Contato:".
+               10 COLUMN PLUS 2 PIC X(30) USING WS-NM-CONTATO.
+               10 LINE 18 COLUMN 16 VALUE "Email:".
+               10 COLUMN PLUS 2 PIC X(40) USING WS-DS-EMAIL.
+
+       01 SS-LISTA-CLIENTES.
+           05 SS-LISTA-CAB.
+               10 LINE 02 COLUMN 02 VALUE "Codigo".
+               10 COLUMN PLUS 02 VALUE "CNPJ".
+               10 COLUMN PLUS 12 VALUE "Razao Social".
+           05 SS-LISTA-L1.
+               10 LINE 03 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(1).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(1).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(1).
+           05 SS-LISTA-L2.
+               10 LINE 04 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(2).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(2).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(2).
+           05 SS-LISTA-L3.
+               10 LINE 05 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(3).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(3).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(3).
+           05 SS-LISTA-L4.
+               10 LINE 06 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(4).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(4).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(4).
+           05 SS-LISTA-L5.
+               10 LINE 07 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(5).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(5).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(5).
+           05 SS-LISTA-L6.
+               10 LINE 08 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(6).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(6).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(6).
+           05 SS-LISTA-L7.
+               10 LINE 09 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(7).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(7).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(7).
+           05 SS-LISTA-L8.
+               10 LINE 10 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(8).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(8).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(8).
+           05 SS-LISTA-L9.
+               10 LINE 11 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(9).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(9).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(9).
+           05 SS-LISTA-L10.
+               10 LINE 12 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(10).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(10).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(10).
+           05 SS-LISTA-L11.
+               10 LINE 13 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(11).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(11).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(11).
+           05 SS-LISTA-L12.
+               10 LINE 14 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(12).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(12).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(12).
+           05 SS-LISTA-L13.
+               10 LINE 15 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(13).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(13).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(13).
+           05 SS-LISTA-L14.
+               10 LINE 16 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(14).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(14).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(14).
+           05 SS-LISTA-L15.
+               10 LINE 17 COLUMN 02 PIC 9(007) FROM WS-LISTA-COD(15).
+               10 COLUMN PLUS 02 PIC 9(014) FROM WS-LISTA-CNPJ(15).
+               10 COLUMN PLUS 02 PIC X(030) FROM WS-LISTA-NOME(15).
+           05 SS-LISTA-RODAPE.
+               10 LINE 19 COLUMN 02
+                  VALUE "PF7=Anterior PF8=Proxima ESC=Cancelar".
+               10 LINE 20 COLUMN 02 VALUE "Selecione o No da Linha:".
+               10 COLUMN PLUS 02 PIC 99 USING WS-LISTA-SEL.
 
        01 SS-TELA-IMPORTACAO.
+           05 LINE 09 COLUMN 10 VALUE "Atualizar Duplicados (S/N):".
+           05 COLUMN PLUS 2 PIC X USING WS-ATU-DUPLICADO.
            05 LINE 10 COLUMN 10 VALUE "Nome do Arquivo com extensao:".
            05 COLUMN PLUS 2 PIC X(20) USING WNM-ARQ-IMPORTACAO.
            05 LINE 11 COLUMN 10 VALUE "Caminho:".
+           05 LINE 11 COLUMN 40 VALUE "Tipo (I=Indexado C=CSV):".
+           05 COLUMN PLUS 1 PIC X USING WS-TIPO-IMPORTACAO.
            05 LINE 12 COLUMN 10 PIC X(50) FROM WNM-PATH-IMPORTACAO.
 
        01 SS-TELA-RESULTADO.
@@ -180,6 +429,8 @@
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-DUP.
            05 LINE 16 COLUMN 16 VALUE "Erro:".
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-ERR.
+           05 LINE 17 COLUMN 12 VALUE "Atualizados:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-ATU.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -196,6 +447,9 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            MOVE WNM-PATH-CLIENTE TO WNM-PATH-IMPORTACAO.
            MOVE SPACES TO WS-OPCAO
+           IF LK-OPERADOR NOT = SPACES
+               MOVE LK-OPERADOR TO WS-AUD-USUARIO
+           END-IF
 
            ACCEPT WS-NUML FROM LINES
            COMPUTE WS-NUML-ANT = WS-NUML - 1
@@ -239,7 +493,8 @@
            MOVE 'N' TO W-VAL-ENTRADA
            MOVE SPACES TO WS-ERRO
 
-           MOVE SPACES TO ARQ-CLIENTE-REC WS-CLIENTE-REC
+           MOVE SPACES TO ARQ-CLIENTE-REC WS-CLIENTE-REC WS-CD-REGIAO
+                          WS-NR-TELEFONE WS-NM-CONTATO WS-DS-EMAIL
 
            PERFORM 5000-ABRIR-ARQ-CLIENTE
 
@@ -255,7 +510,18 @@
                   KEY = FS-CLI-CNPJ
                END-START
 
+               PERFORM 6500-VALIDA-CNPJ
+
                EVALUATE TRUE
+                   WHEN NOT CNPJ-VALIDO AND WS-CNPJ GREATER ZEROS
+                        MOVE "CNPJ INVALIDO (DIGITO VERIFICADOR)"
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                   WHEN WS-VL-LATITUDE  < -90 OR WS-VL-LATITUDE  > 90 OR
+                        WS-VL-LONGITUDE < -180 OR WS-VL-LONGITUDE > 180
+                        MOVE "LATITUDE/LONGITUDE FORA DO INTERVALO"
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
                    WHEN FS-STAT-CLI-OK
                         MOVE "CNPJ DUPLICADO, NAO INSERIDO"
                           TO WS-MSGERRO
@@ -282,6 +548,12 @@
            IF COB-CRT-STATUS EQUAL COB-SCR-OK
 
                MOVE WS-CLIENTE-REC TO ARQ-CLIENTE-REC
+               MOVE 'S' TO FS-CLI-IND-ATIVO
+               MOVE ZEROS TO FS-CLI-CD-VENDEDOR
+               MOVE WS-CD-REGIAO TO FS-CLI-CD-REGIAO
+               MOVE WS-NR-TELEFONE TO FS-CLI-NR-TELEFONE
+               MOVE WS-NM-CONTATO TO FS-CLI-NM-CONTATO
+               MOVE WS-DS-EMAIL TO FS-CLI-DS-EMAIL
 
                WRITE ARQ-CLIENTE-REC
                INVALID KEY
@@ -293,6 +565,13 @@
                IF FS-STAT-CLI-OK
                    MOVE "CLIENTE ADICIONADO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
+                   MOVE "INCLUSAO"           TO FS-AUD-OPERACAO
+                   MOVE FS-CLI-CD-CLIENTE    TO FS-AUD-CD-CLIENTE
+                   MOVE FS-CLI-CNPJ          TO FS-AUD-CNPJ
+                   MOVE FS-CLI-NM-RAZAO-SOCIAL TO FS-AUD-NM-RAZAO-SOCIAL
+                   MOVE SPACES               TO FS-AUD-DADOS-ANTES
+                   MOVE FS-CLI-DADOS         TO FS-AUD-DADOS-DEPOIS
+                   PERFORM 8000-GRAVA-AUDITORIA
                END-IF
            END-IF.
 
@@ -317,10 +596,15 @@
              UNTIL W-VAL-ENTRADA-OK
 
                DISPLAY SS-CLS
-               MOVE SPACES TO WS-DADOS FS-CLI-DADOS
+               MOVE SPACES TO WS-DADOS FS-CLI-DADOS WS-CD-REGIAO
+                              WS-NR-TELEFONE WS-NM-CONTATO WS-DS-EMAIL
 
                ACCEPT SS-CHAVE
 
+               IF COB-CRT-STATUS EQUAL COB-SCR-F7
+                   PERFORM 1150-ACS-LISTA-CLIENTES
+               END-IF
+
                MOVE WS-CD-CLIENTE TO FS-CLI-CD-CLIENTE
 
                PERFORM 6000-LER-ARQ-CLIENTE
@@ -332,16 +616,41 @@
 
                IF FS-STAT-CLI-OK
                    MOVE ARQ-CLIENTE-REC TO WS-CLIENTE-REC
+                   MOVE FS-CLI-DADOS TO FS-AUD-DADOS-ANTES
+                   MOVE FS-CLI-CD-REGIAO TO WS-CD-REGIAO
+                   MOVE FS-CLI-NR-TELEFONE TO WS-NR-TELEFONE
+                   MOVE FS-CLI-NM-CONTATO TO WS-NM-CONTATO
+                   MOVE FS-CLI-DS-EMAIL TO WS-DS-EMAIL
 
                    ACCEPT SS-DADOS
 
                    MOVE WS-CNPJ TO FS-CLI-CNPJ
+                   MOVE WS-NM-RAZAO-SOCIAL TO FS-CLI-NM-RAZAO-SOCIAL
+                   MOVE WS-VL-LATITUDE TO FS-CLI-VL-LATITUDE
+                   MOVE WS-VL-LONGITUDE TO FS-CLI-VL-LONGITUDE
+                   MOVE WS-CD-REGIAO TO FS-CLI-CD-REGIAO
+                   MOVE WS-NR-TELEFONE TO FS-CLI-NR-TELEFONE
+                   MOVE WS-NM-CONTATO TO FS-CLI-NM-CONTATO
+                   MOVE WS-DS-EMAIL TO FS-CLI-DS-EMAIL
 
                    START ARQ-CLIENTE
                       KEY = FS-CLI-CNPJ
                    END-START
 
+                   PERFORM 6500-VALIDA-CNPJ
+
                    EVALUATE TRUE
+                       WHEN NOT CNPJ-VALIDO AND WS-CNPJ GREATER ZEROS
+                            MOVE "CNPJ INVALIDO (DIGITO VERIFICADOR)"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                       WHEN WS-VL-LATITUDE  < -90 OR
+                            WS-VL-LATITUDE  > 90 OR
+                            WS-VL-LONGITUDE < -180 OR
+                            WS-VL-LONGITUDE > 180
+                            MOVE "LATITUDE/LONGITUDE FORA DO INTERVALO"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
                        WHEN FS-STAT-CLI-OK AND
                             WS-CD-CLIENTE  NOT EQUAL FS-CLI-CD-CLIENTE
                             MOVE "CNPJ DUPLICADO NAO ATUALIZADO"
@@ -379,6 +688,12 @@
                IF FS-STAT-CLI-OK
                    MOVE "CLIENTE ALTERADO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
+                   MOVE "ALTERACAO"         TO FS-AUD-OPERACAO
+                   MOVE FS-CLI-CD-CLIENTE   TO FS-AUD-CD-CLIENTE
+                   MOVE FS-CLI-CNPJ         TO FS-AUD-CNPJ
+                   MOVE FS-CLI-NM-RAZAO-SOCIAL TO FS-AUD-NM-RAZAO-SOCIAL
+                   MOVE FS-CLI-DADOS        TO FS-AUD-DADOS-DEPOIS
+                   PERFORM 8000-GRAVA-AUDITORIA
                END-IF
            END-IF.
 
@@ -407,6 +722,10 @@
 
                ACCEPT SS-CHAVE
 
+               IF COB-CRT-STATUS EQUAL COB-SCR-F7
+                   PERFORM 1150-ACS-LISTA-CLIENTES
+               END-IF
+
                MOVE WS-CD-CLIENTE TO FS-CLI-CD-CLIENTE
 
                PERFORM 6000-LER-ARQ-CLIENTE
@@ -417,7 +736,12 @@
                    MOVE "N" TO W-VAL-ENTRADA
                END-IF
 
-               IF FS-STAT-CLI-OK
+               IF FS-STAT-CLI-OK AND FS-CLI-INATIVO
+                   MOVE "CLIENTE JA ESTA INATIVO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
+               IF FS-STAT-CLI-OK AND NOT FS-CLI-INATIVO
                    MOVE SPACES TO WS-ERRO
                    MOVE "CONFIRMA A EXCLUSAO DO CLIENTE (S/N)?"
                      TO WS-MSGERRO
@@ -425,17 +749,26 @@
                    ACCEPT SS-ERRO
 
                    IF E-SIM
-                       DELETE ARQ-CLIENTE
+                       MOVE FS-CLI-DADOS TO FS-AUD-DADOS-ANTES
+                       MOVE 'N' TO FS-CLI-IND-ATIVO
+                       REWRITE ARQ-CLIENTE-REC
                            INVALID KEY
                                MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                                PERFORM 9000-MOSTRA-ERRO
-                       END-DELETE
+                       END-REWRITE
                        MOVE SPACES TO WS-ERRO
                        IF FS-STAT-CLI-OK
                            MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                              TO WS-MSGERRO
                            PERFORM 9000-MOSTRA-ERRO
                            MOVE "S" TO W-VAL-ENTRADA
+                           MOVE "EXCLUSAO"       TO FS-AUD-OPERACAO
+                           MOVE FS-CLI-CD-CLIENTE TO FS-AUD-CD-CLIENTE
+                           MOVE FS-CLI-CNPJ       TO FS-AUD-CNPJ
+                           MOVE FS-CLI-NM-RAZAO-SOCIAL
+                             TO FS-AUD-NM-RAZAO-SOCIAL
+                           MOVE FS-CLI-DADOS TO FS-AUD-DADOS-DEPOIS
+                           PERFORM 8000-GRAVA-AUDITORIA
                        END-IF
                    END-IF
                    MOVE SPACES TO WS-ERRO
@@ -447,6 +780,47 @@
 
        1200-ACS-EXCLUIR-CLIENTEX. EXIT.
 
+      * -----------------------------------
+      * LISTA CLIENTES PAGINADA (PF7/PF8) PARA ESCOLHA DO CODIGO
+       1150-ACS-LISTA-CLIENTES SECTION.
+
+           MOVE 1   TO WS-LISTA-PAG
+           MOVE ZEROS TO WS-LISTA-TOPO-KEY(1)
+           MOVE 'S' TO WS-LISTA-CONTINUA
+           MOVE ZEROS TO WS-CD-CLIENTE
+
+           PERFORM 6250-CARREGA-PAGINA-LISTA
+
+           PERFORM UNTIL NOT E-LISTA-CONTINUA
+
+               MOVE ZEROS TO WS-LISTA-SEL
+               DISPLAY SS-CLS
+               DISPLAY SS-LISTA-CLIENTES
+               ACCEPT SS-LISTA-RODAPE
+
+               EVALUATE TRUE
+                   WHEN COB-CRT-STATUS EQUAL COB-SCR-ESC
+                       MOVE 'N' TO WS-LISTA-CONTINUA
+                   WHEN COB-CRT-STATUS EQUAL COB-SCR-F8
+                       IF NOT E-LISTA-FIM
+                           ADD 1 TO WS-LISTA-PAG
+                           PERFORM 6250-CARREGA-PAGINA-LISTA
+                       END-IF
+                   WHEN COB-CRT-STATUS EQUAL COB-SCR-F7
+                       IF WS-LISTA-PAG GREATER 1
+                           SUBTRACT 1 FROM WS-LISTA-PAG
+                           PERFORM 6250-CARREGA-PAGINA-LISTA
+                       END-IF
+                   WHEN WS-LISTA-SEL GREATER ZEROS AND
+                        WS-LISTA-SEL NOT GREATER WS-LISTA-QTD
+                       MOVE WS-LISTA-COD(WS-LISTA-SEL) TO WS-CD-CLIENTE
+                       MOVE 'N' TO WS-LISTA-CONTINUA
+               END-EVALUATE
+
+           END-PERFORM.
+
+       1150-ACS-LISTA-CLIENTESX. EXIT.
+
       * -----------------------------------
       * ACESSA MENU DE IMPORTACAO
        1300-ACS-IMPORTAR-CLIENTE SECTION.
@@ -470,37 +844,58 @@
                END-IF
 
                IF COB-CRT-STATUS EQUAL COB-SCR-OK
-                   PERFORM 5100-ABRIR-ARQ-IMPORTACAO
+                   IF E-TIPO-CSV
+                       PERFORM 5150-ABRIR-ARQ-IMPORTACAO-CSV
+                   ELSE
+                       PERFORM 5100-ABRIR-ARQ-IMPORTACAO
+                   END-IF
                    PERFORM 5000-ABRIR-ARQ-CLIENTE
+                   PERFORM 5200-ABRIR-ARQ-REL-ERRO
+                   PERFORM 5250-ABRIR-ARQ-REJEITADOS
 
                    MOVE LOW-VALUES TO FS-IMP-KEY
 
-                   PERFORM 6100-LER-ARQ-IMPORTACAO
+                   IF E-TIPO-CSV
+                       PERFORM 6150-LER-ARQ-IMPORTACAO-CSV
+                   ELSE
+                       PERFORM 6100-LER-ARQ-IMPORTACAO
+                   END-IF
 
                    PERFORM
                      UNTIL NOT FS-STAT-IMP-OK
 
-                       MOVE FS-CNPJ-IMP TO FS-CLI-CNPJ
-                       MOVE FS-CD-CLIENTE-IMP TO FS-CLI-CD-CLIENTE
-                       MOVE FS-NM-RAZAO-SOCIAL-IMP
-                         TO FS-CLI-NM-RAZAO-SOCIAL
-                       MOVE FS-VL-LATITUDE-IMP TO FS-CLI-VL-LATITUDE
-                       MOVE FS-VL-LONGITUDE-IMP TO FS-CLI-VL-LONGITUDE
+                       IF NOT E-TIPO-CSV
+                           MOVE FS-CNPJ-IMP TO FS-CLI-CNPJ
+                           MOVE FS-CD-CLIENTE-IMP TO FS-CLI-CD-CLIENTE
+                           MOVE FS-NM-RAZAO-SOCIAL-IMP
+                             TO FS-CLI-NM-RAZAO-SOCIAL
+                           MOVE FS-VL-LATITUDE-IMP TO FS-CLI-VL-LATITUDE
+                           MOVE FS-VL-LONGITUDE-IMP
+                             TO FS-CLI-VL-LONGITUDE
+                       END-IF
+
+                       MOVE 'S' TO FS-CLI-IND-ATIVO
+                       MOVE ZEROS TO FS-CLI-CD-VENDEDOR
 
                        IF FS-CLI-CD-CLIENTE EQUAL SPACES OR
                           FS-CLI-CNPJ NOT GREATER ZEROS OR
                           FS-CLI-NM-RAZAO-SOCIAL EQUAL SPACES
                            ADD 1 TO  WQT-ARQ-ERR
+                           MOVE FS-CLI-CD-CLIENTE TO WS-ERR-CD-CLIENTE
+                           MOVE FS-CLI-CNPJ       TO WS-ERR-CNPJ
+                           MOVE "DADOS OBRIGATORIOS AUSENTES"
+                             TO WS-ERR-MOTIVO
+                           PERFORM 6700-GRAVA-REL-ERRO
+                           PERFORM 6750-GRAVA-REJEITADO
                        ELSE
-                           WRITE ARQ-CLIENTE-REC
-002300                         INVALID KEY
-                                   ADD 1 TO  WQT-ARQ-DUP
-                               NOT INVALID KEY
-                                   ADD 1 TO  WQT-ARQ-OK
-                           END-WRITE
+                           PERFORM 6600-GRAVA-OU-ATUALIZA-CLIENTE
                        END-IF
 
-                       PERFORM 6100-LER-ARQ-IMPORTACAO
+                       IF E-TIPO-CSV
+                           PERFORM 6150-LER-ARQ-IMPORTACAO-CSV
+                       ELSE
+                           PERFORM 6100-LER-ARQ-IMPORTACAO
+                       END-IF
 
                    END-PERFORM
 
@@ -510,7 +905,13 @@
                      TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
                    PERFORM 7000-FECHA-ARQ-CLIENTE
-                   PERFORM 7100-FECHA-ARQ-IMPORTACAO
+                   IF E-TIPO-CSV
+                       PERFORM 7150-FECHA-ARQ-IMPORTACAO-CSV
+                   ELSE
+                       PERFORM 7100-FECHA-ARQ-IMPORTACAO
+                   END-IF
+                   PERFORM 7200-FECHA-ARQ-REL-ERRO
+                   PERFORM 7250-FECHA-ARQ-REJEITADOS
 
                END-IF
 
@@ -518,6 +919,70 @@
 
        1300-ACS-IMPORTAR-CLIENTEX. EXIT.
 
+      * -----------------------------------
+      * VALIDA OS DIGITOS VERIFICADORES DO CNPJ INFORMADO
+       6500-VALIDA-CNPJ SECTION.
+
+           MOVE 'S' TO WS-CNPJ-OK
+           MOVE WS-CNPJ TO WS-CNPJ-NUM
+           MOVE ZEROS TO WS-CNPJ-SOMA
+
+           PERFORM VARYING WS-CNPJ-IDX FROM 1 BY 1
+                   UNTIL WS-CNPJ-IDX > 12
+               COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                   (WS-CNPJ-D(WS-CNPJ-IDX) * WS-CNPJ-P1(WS-CNPJ-IDX))
+           END-PERFORM
+
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11)
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV1
+           ELSE
+               COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO
+           END-IF
+
+           MOVE ZEROS TO WS-CNPJ-SOMA
+           PERFORM VARYING WS-CNPJ-IDX FROM 1 BY 1
+                   UNTIL WS-CNPJ-IDX > 12
+               COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                   (WS-CNPJ-D(WS-CNPJ-IDX) * WS-CNPJ-P2(WS-CNPJ-IDX))
+           END-PERFORM
+           COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+               (WS-CNPJ-DV1 * WS-CNPJ-P2(13))
+
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11)
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV2
+           ELSE
+               COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO
+           END-IF
+
+           IF WS-CNPJ-D(13) NOT EQUAL WS-CNPJ-DV1 OR
+              WS-CNPJ-D(14) NOT EQUAL WS-CNPJ-DV2
+               MOVE 'N' TO WS-CNPJ-OK
+           END-IF.
+
+       6500-VALIDA-CNPJX. EXIT.
+
+      * -----------------------------------
+      * GRAVA TRILHA DE AUDITORIA DA OPERACAO REALIZADA NO CLIENTE
+       8000-GRAVA-AUDITORIA SECTION.
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF FS-STAT-AUD-NAO-EXISTE
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+
+           ACCEPT FS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT FS-AUD-HORA FROM TIME
+           MOVE WS-AUD-USUARIO TO FS-AUD-USUARIO
+
+           WRITE ARQ-AUDITORIA-REC
+
+           CLOSE ARQ-AUDITORIA.
+
+       8000-GRAVA-AUDITORIAX. EXIT.
+
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
        5000-ABRIR-ARQ-CLIENTE  SECTION.
@@ -546,6 +1011,30 @@
 
        5100-ABRIR-ARQ-IMPORTACAOX. EXIT.
 
+      * -----------------------------------
+      * ABRE ARQUIVO CSV PARA IMPORTACAO
+       5150-ABRIR-ARQ-IMPORTACAO-CSV SECTION.
+
+           OPEN INPUT ARQ-IMPORTACAO-CSV.
+
+       5150-ABRIR-ARQ-IMPORTACAO-CSVX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DE ERROS DA IMPORTACAO (NOVO A CADA EXECUCAO)
+       5200-ABRIR-ARQ-REL-ERRO SECTION.
+
+           OPEN OUTPUT ARQ-REL-ERRO.
+
+       5200-ABRIR-ARQ-REL-ERROX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE REJEITADOS DA IMPORTACAO (NOVO A CADA EXECUCAO)
+       5250-ABRIR-ARQ-REJEITADOS SECTION.
+
+           OPEN OUTPUT ARQ-REJEITADOS.
+
+       5250-ABRIR-ARQ-REJEITADOSX. EXIT.
+
       * -----------------------------------
       * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
        6000-LER-ARQ-CLIENTE SECTION.
@@ -559,6 +1048,51 @@
 
        6000-LER-ARQ-CLIENTE-FIMX. EXIT.
 
+      * -----------------------------------
+      * LE PROXIMO CLIENTE PELA CHAVE (PARA A LISTA PAGINADA)
+       6200-LER-ARQ-CLIENTE-NEXT SECTION.
+
+           START ARQ-CLIENTE KEY > FS-CLI-KEY
+             NOT INVALID KEY
+               READ ARQ-CLIENTE NEXT
+             END-READ
+           END-START.
+
+       6200-LER-ARQ-CLIENTE-NEXTX. EXIT.
+
+      * -----------------------------------
+      * CARREGA UMA PAGINA (ATE 15 LINHAS) DA LISTA DE CLIENTES
+       6250-CARREGA-PAGINA-LISTA SECTION.
+
+           MOVE ZEROS TO WS-LISTA-QTD
+           MOVE 'N'   TO WS-LISTA-FIM
+           MOVE WS-LISTA-TOPO-KEY(WS-LISTA-PAG) TO FS-CLI-CD-CLIENTE
+
+           PERFORM 6200-LER-ARQ-CLIENTE-NEXT
+
+           PERFORM VARYING WS-LISTA-IDX FROM 1 BY 1
+             UNTIL WS-LISTA-IDX GREATER 15 OR FS-STAT-CLI-EOF
+
+               MOVE FS-CLI-CD-CLIENTE TO WS-LISTA-COD(WS-LISTA-IDX)
+               MOVE FS-CLI-CNPJ       TO WS-LISTA-CNPJ(WS-LISTA-IDX)
+               MOVE FS-CLI-NM-RAZAO-SOCIAL
+                 TO WS-LISTA-NOME(WS-LISTA-IDX)
+               ADD 1 TO WS-LISTA-QTD
+
+               IF WS-LISTA-PAG LESS 500
+                   MOVE FS-CLI-CD-CLIENTE
+                     TO WS-LISTA-TOPO-KEY(WS-LISTA-PAG + 1)
+               END-IF
+
+               PERFORM 6200-LER-ARQ-CLIENTE-NEXT
+           END-PERFORM
+
+           IF FS-STAT-CLI-EOF
+               MOVE 'S' TO WS-LISTA-FIM
+           END-IF.
+
+       6250-CARREGA-PAGINA-LISTAX. EXIT.
+
       * -----------------------------------
       * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
        6100-LER-ARQ-IMPORTACAO SECTION.
@@ -573,6 +1107,104 @@
 
        6100-LER-ARQ-IMPORTACAO-FIMX. EXIT.
 
+      * -----------------------------------
+      * LE UMA LINHA DO ARQUIVO CSV E QUEBRA NOS CAMPOS DO CLIENTE
+       6150-LER-ARQ-IMPORTACAO-CSV SECTION.
+
+           READ ARQ-IMPORTACAO-CSV
+               AT END
+                   MOVE 10 TO FS-STAT-IMP
+               NOT AT END
+                   MOVE 00 TO FS-STAT-IMP
+                   ADD 1 TO WQT-ARQ-IMPORTACAO
+
+                   UNSTRING ARQ-IMPORTACAO-CSV-REC DELIMITED BY ";"
+                       INTO WS-CSV-CD-CLIENTE
+                            WS-CSV-CNPJ
+                            WS-CSV-RAZAO
+                            WS-CSV-LATITUDE
+                            WS-CSV-LONGITUDE
+                   END-UNSTRING
+
+                   MOVE FUNCTION NUMVAL(WS-CSV-CD-CLIENTE)
+                     TO FS-CLI-CD-CLIENTE
+                   MOVE FUNCTION NUMVAL(WS-CSV-CNPJ) TO FS-CLI-CNPJ
+                   MOVE WS-CSV-RAZAO TO FS-CLI-NM-RAZAO-SOCIAL
+                   COMPUTE FS-CLI-VL-LATITUDE =
+                       FUNCTION NUMVAL(WS-CSV-LATITUDE)
+                   COMPUTE FS-CLI-VL-LONGITUDE =
+                       FUNCTION NUMVAL(WS-CSV-LONGITUDE)
+           END-READ.
+
+       6150-LER-ARQ-IMPORTACAO-CSVX. EXIT.
+
+      * -----------------------------------
+      * GRAVA CLIENTE IMPORTADO OU ATUALIZA SE DUPLICADO E MODO ATIVO
+       6600-GRAVA-OU-ATUALIZA-CLIENTE SECTION.
+
+           WRITE ARQ-CLIENTE-REC
+               INVALID KEY
+                   IF E-ATUALIZA-DUP
+                       PERFORM 6650-ATUALIZA-CLIENTE-IMPORTACAO
+                   ELSE
+                       ADD 1 TO  WQT-ARQ-DUP
+                       MOVE FS-CLI-CD-CLIENTE TO WS-ERR-CD-CLIENTE
+                       MOVE FS-CLI-CNPJ TO WS-ERR-CNPJ
+                       MOVE "CODIGO OU CNPJ DUPLICADO"
+                         TO WS-ERR-MOTIVO
+                       PERFORM 6700-GRAVA-REL-ERRO
+                       PERFORM 6750-GRAVA-REJEITADO
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO  WQT-ARQ-OK
+           END-WRITE.
+
+       6600-GRAVA-OU-ATUALIZA-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * RELE CLIENTE DUPLICADO PELA CHAVE E ATUALIZA OS DADOS
+       6650-ATUALIZA-CLIENTE-IMPORTACAO SECTION.
+
+           MOVE FS-CLI-CNPJ            TO WS-IMP-CNPJ-HOLD
+           MOVE FS-CLI-NM-RAZAO-SOCIAL TO WS-IMP-RAZAO-HOLD
+           MOVE FS-CLI-VL-LATITUDE     TO WS-IMP-LATITUDE-HOLD
+           MOVE FS-CLI-VL-LONGITUDE    TO WS-IMP-LONGITUDE-HOLD
+
+           READ ARQ-CLIENTE
+               INVALID KEY
+                   ADD 1 TO WQT-ARQ-ERR
+                   MOVE FS-CLI-CD-CLIENTE TO WS-ERR-CD-CLIENTE
+                   MOVE WS-IMP-CNPJ-HOLD TO WS-ERR-CNPJ
+                   MOVE "DUPLICADO NAO LOCALIZADO PARA ATUALIZAR"
+                     TO WS-ERR-MOTIVO
+                   PERFORM 6700-GRAVA-REL-ERRO
+                   MOVE WS-IMP-CNPJ-HOLD      TO FS-CLI-CNPJ
+                   MOVE WS-IMP-RAZAO-HOLD     TO FS-CLI-NM-RAZAO-SOCIAL
+                   MOVE WS-IMP-LATITUDE-HOLD  TO FS-CLI-VL-LATITUDE
+                   MOVE WS-IMP-LONGITUDE-HOLD TO FS-CLI-VL-LONGITUDE
+                   PERFORM 6750-GRAVA-REJEITADO
+               NOT INVALID KEY
+                   MOVE WS-IMP-CNPJ-HOLD      TO FS-CLI-CNPJ
+                   MOVE WS-IMP-RAZAO-HOLD     TO FS-CLI-NM-RAZAO-SOCIAL
+                   MOVE WS-IMP-LATITUDE-HOLD  TO FS-CLI-VL-LATITUDE
+                   MOVE WS-IMP-LONGITUDE-HOLD TO FS-CLI-VL-LONGITUDE
+
+                   REWRITE ARQ-CLIENTE-REC
+                       INVALID KEY
+                           ADD 1 TO WQT-ARQ-ERR
+                           MOVE FS-CLI-CD-CLIENTE TO WS-ERR-CD-CLIENTE
+                           MOVE WS-IMP-CNPJ-HOLD TO WS-ERR-CNPJ
+                           MOVE "ERRO AO ATUALIZAR DUPLICADO"
+                             TO WS-ERR-MOTIVO
+                           PERFORM 6700-GRAVA-REL-ERRO
+                           PERFORM 6750-GRAVA-REJEITADO
+                       NOT INVALID KEY
+                           ADD 1 TO WQT-ARQ-ATU
+                   END-REWRITE
+           END-READ.
+
+       6650-ATUALIZA-CLIENTE-IMPORTACAOX. EXIT.
+
       * -----------------------------------
       * FECHA ARQUIVO DE CLIENTES
        7000-FECHA-ARQ-CLIENTE SECTION.
@@ -589,10 +1221,65 @@
 
        7100-FECHA-ARQ-IMPORTACAOX. EXIT.
 
+      * -----------------------------------
+      * FECHA ARQUIVO CSV DE IMPORTACAO
+       7150-FECHA-ARQ-IMPORTACAO-CSV SECTION.
+
+           CLOSE ARQ-IMPORTACAO-CSV.
+
+       7150-FECHA-ARQ-IMPORTACAO-CSVX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO RELATORIO DE ERROS DA IMPORTACAO
+       6700-GRAVA-REL-ERRO SECTION.
+
+           MOVE WS-LINHA-ERRO TO ARQ-REL-ERRO-REC
+           WRITE ARQ-REL-ERRO-REC.
+
+       6700-GRAVA-REL-ERROX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DE ERROS DA IMPORTACAO
+       7200-FECHA-ARQ-REL-ERRO SECTION.
+
+           CLOSE ARQ-REL-ERRO.
+
+       7200-FECHA-ARQ-REL-ERROX. EXIT.
+
+      * -----------------------------------
+      * GRAVA REGISTRO REJEITADO NO LAYOUT DELIMITADO POR ";" DA CARGA
+      * CSV, PARA PERMITIR REENVIO DIRETO PELA IMPORTACAO TIPO CSV
+      * APOS A CORRECAO DOS DADOS
+       6750-GRAVA-REJEITADO SECTION.
+
+           MOVE FS-CLI-CD-CLIENTE      TO WS-REJ-CD-CLIENTE
+           MOVE FS-CLI-CNPJ            TO WS-REJ-CNPJ
+           MOVE FS-CLI-NM-RAZAO-SOCIAL TO WS-REJ-RAZAO
+           MOVE FS-CLI-VL-LATITUDE     TO WS-REJ-LATITUDE
+           MOVE FS-CLI-VL-LONGITUDE    TO WS-REJ-LONGITUDE
+
+           MOVE SPACES TO ARQ-REJEITADOS-REC
+           MOVE WS-REJ-REC TO ARQ-REJEITADOS-REC
+           WRITE ARQ-REJEITADOS-REC.
+
+       6750-GRAVA-REJEITADOX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE REJEITADOS DA IMPORTACAO
+       7250-FECHA-ARQ-REJEITADOS SECTION.
+
+           CLOSE ARQ-REJEITADOS.
+
+       7250-FECHA-ARQ-REJEITADOSX. EXIT.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
 
+           MOVE "CBL_MENU_CLIENTE" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
