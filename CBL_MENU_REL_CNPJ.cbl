@@ -0,0 +1,351 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 07/07/2019
+      * Purpose: Relatorio de Reconciliacao de CNPJ Duplicado
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_MENU_REL_CNPJ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-CLI-KEY
+               ALTERNATE RECORD KEY IS FS-CLI-CNPJ
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-CLI.
+
+           SELECT ARQ-SAIDA ASSIGN TO WNM-ARQ-SAIDA
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS FS-STAT-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-CLIENTE.
+
+       COPY FS-ARQ-CLIENTE.
+
+       FD ARQ-SAIDA.
+       01 ARQ-SAIDA-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
+           05 WS-OP PIC X(53) VALUE SPACES.
+
+       77 WS-DS-OPCAO PIC X(30) VALUE "ESCOLHA A OPCAO.".
+       77 WS-DS-SAIR PIC  X(30) VALUE "EXC PARA RETORNAR.".
+       77 WS-DS-OPCAO-ERR PIC X(30) VALUE "OPCAO INVALIDA.".
+
+       77 W-VAL-ENTRADA PIC X.
+           88 W-VAL-ENTRADA-OK VALUE 'S'.
+
+       77 FS-STAT-CLI PIC 9(02).
+           88 FS-STAT-CLI-OK         VALUE IS 00.
+           88 FS-STAT-CLI-CANCELA    VALUE 99.
+           88 FS-STAT-CLI-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-SAI PIC 9(02).
+           88 FS-STAT-SAI-OK         VALUE IS 00.
+
+       77 WNM-ARQ-SAIDA PIC X(50) VALUE "REL_CNPJ_DUPLICADO.TXT".
+       77 WS-GERAR-ARQ PIC X VALUE 'N'.
+           88 E-GERAR-SIM VALUES ARE "S" "s".
+
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 WS-NUML PIC 999.
+       77 WS-NUML-ANT PIC 999.
+       77 WS-NUMC PIC 999.
+       77 WS-NUML-CURR PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+
+       77 WS-MSGERRO PIC X(80).
+
+       77 WS-CNPJ-ANT              PIC 9(014) VALUE ZEROS.
+       77 WS-JA-IMPRIMIU-ANT       PIC X VALUE 'N'.
+           88 JA-IMPRIMIU-ANT VALUE 'S'.
+
+       01 WS-ANT-DADOS.
+           05 WS-ANT-CD-CLIENTE       PIC 9(007).
+           05 WS-ANT-NM-RAZAO-SOCIAL  PIC X(040).
+
+       77 WS-TOT-REGISTROS          PIC 9(007) VALUE ZEROS.
+       77 WS-TOT-CNPJ-DUP           PIC 9(007) VALUE ZEROS.
+       77 WS-TOT-REG-DUP            PIC 9(007) VALUE ZEROS.
+
+       01 WS-RODAPE.
+           05 FILLER                  PIC X(26)
+               VALUE "Total de Registros Lidos: ".
+           05 WS-TOT-REGISTROS-L      PIC ZZZZZZ9.
+           05 FILLER                  PIC X(20)
+               VALUE "   CNPJ Duplicados: ".
+           05 WS-TOT-CNPJ-DUP-L       PIC ZZZZZZ9.
+           05 FILLER                  PIC X(25)
+               VALUE "   Registros Duplicados: ".
+           05 WS-TOT-REG-DUP-L        PIC ZZZZZZ9.
+
+       01 WS-LINHA.
+           05 WS-CNPJ                     PIC 9(14).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-CD-CODIGO                PIC 9(7).
+           05 FILLER                      PIC X(7).
+           05 FILLER                      PIC X(1) VALUE "|".
+           05 WS-NM-RAZAO-SOCIAL          PIC X(40).
+
+       COPY CPY_ID_ARQ_CLIENTE.
+
+       COPY CPY_GRAVA_LOG.
+
+       COPY screenio.
+
+       LINKAGE SECTION.
+       01 LK-PARAM.
+           05 LK-RETURN-CODE PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(70) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML-ANT COLUMN 1 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-TELA-CNPJ-INC.
+           05 SS-REPORT-FILTER.
+               10 LINE 02 COLUMN 2 VALUE "Gravar em arquivo(S/N):".
+               10 COLUMN PLUS 1 PIC X USING WS-GERAR-ARQ.
+           05 SS-TELA-ARQUIVO.
+               10 LINE 03 COLUMN 2 VALUE "Nome do Arquivo:".
+               10 COLUMN PLUS 2 PIC X(30) USING WNM-ARQ-SAIDA.
+           05 SS-REPORT-HEADER.
+               10 LINE 04 COLUMN 1 VALUE "==============================
+      -"==================================================".
+               10 LINE 05 COLUMN 1 VALUE "CNPJ          ".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Codigo Cliente".
+               10 COLUMN PLUS 1 VALUE "|".
+               10 COLUMN PLUS 1 VALUE "Razao Social".
+               10 LINE 06 COLUMN 1 VALUE "==============================
+      -"==================================================".
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION USING LK-PARAM.
+
+       0000-PRINCIPAL SECTION.
+
+           SET ENVIRONMENT 'DB_HOME' TO WNM-PATH-CLIENTE.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+
+           ACCEPT WS-NUML FROM LINES
+           COMPUTE WS-NUML-ANT = WS-NUML - 1
+           ACCEPT WS-NUMC FROM COLUMNS
+           MOVE  7          TO WS-NUML-CURR
+           MOVE "RELATORIO DE CNPJ DUPLICADO" TO WS-OP
+           MOVE 'N'         TO WS-GERAR-ARQ
+           MOVE ZEROS       TO WS-TOT-REGISTROS WS-TOT-CNPJ-DUP
+                                WS-TOT-REG-DUP
+
+           DISPLAY SS-CLS
+
+           DISPLAY SS-REPORT-FILTER
+           ACCEPT SS-REPORT-FILTER
+
+           IF E-GERAR-SIM
+               DISPLAY SS-TELA-ARQUIVO
+               ACCEPT SS-TELA-ARQUIVO
+               PERFORM 5100-ABRIR-ARQ-SAIDA
+           END-IF
+
+           DISPLAY SS-REPORT-HEADER
+
+           PERFORM 5000-ABRIR-ARQ-CLIENTE
+           MOVE LOW-VALUES TO FS-CLI-CNPJ
+           PERFORM 6000-LER-ARQ-CLIENTE
+
+           PERFORM
+             UNTIL NOT FS-STAT-CLI-OK
+
+               ADD 1 TO WS-TOT-REGISTROS
+
+               PERFORM 6500-VERIFICA-DUPLICADO
+
+               MOVE FS-CLI-CD-CLIENTE      TO WS-ANT-CD-CLIENTE
+               MOVE FS-CLI-NM-RAZAO-SOCIAL TO WS-ANT-NM-RAZAO-SOCIAL
+               MOVE FS-CLI-CNPJ            TO WS-CNPJ-ANT
+
+               PERFORM 6000-LER-ARQ-CLIENTE
+           END-PERFORM
+
+           MOVE WS-TOT-REGISTROS TO WS-TOT-REGISTROS-L
+           MOVE WS-TOT-CNPJ-DUP  TO WS-TOT-CNPJ-DUP-L
+           MOVE WS-TOT-REG-DUP   TO WS-TOT-REG-DUP-L
+           DISPLAY WS-RODAPE LINE WS-NUML-CURR COLUMN 1
+           ADD 1 TO WS-NUML-CURR
+
+           IF E-GERAR-SIM
+               MOVE WS-RODAPE TO ARQ-SAIDA-REC
+               WRITE ARQ-SAIDA-REC
+           END-IF
+
+           PERFORM 7000-FECHA-ARQ-CLIENTE
+
+           IF E-GERAR-SIM
+               PERFORM 7100-FECHA-ARQ-SAIDA
+           END-IF
+
+           MOVE "RELATORIO CONCLUIDO. EXC PARA RETORNAR." TO WS-MSGERRO
+           PERFORM 9000-MOSTRA-ERRO
+
+           PERFORM 9999-FINALIZA.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE SAIDA (EXPORTACAO/IMPRESSAO)
+       5100-ABRIR-ARQ-SAIDA SECTION.
+
+           OPEN OUTPUT ARQ-SAIDA.
+
+       5100-ABRIR-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA DO RELATORIO NO ARQUIVO DE SAIDA
+       6600-GRAVA-ARQ-SAIDA SECTION.
+
+           MOVE WS-LINHA TO ARQ-SAIDA-REC
+           WRITE ARQ-SAIDA-REC.
+
+       6600-GRAVA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE SAIDA
+       7100-FECHA-ARQ-SAIDA SECTION.
+
+           CLOSE ARQ-SAIDA.
+
+       7100-FECHA-ARQ-SAIDAX. EXIT.
+
+      * -----------------------------------
+      * SE O CNPJ CORRENTE REPETE O CNPJ ANTERIOR (LIDOS EM ORDEM
+      * DA CHAVE ALTERNADA), MOSTRA/GRAVA O PAR DE REGISTROS
+      * DUPLICADOS, IMPRIMINDO O REGISTRO ANTERIOR APENAS UMA VEZ
+       6500-VERIFICA-DUPLICADO SECTION.
+
+           IF FS-CLI-CNPJ EQUAL WS-CNPJ-ANT AND
+              WS-CNPJ-ANT NOT EQUAL ZEROS
+
+               IF NOT JA-IMPRIMIU-ANT
+                   MOVE WS-CNPJ-ANT          TO WS-CNPJ
+                   MOVE WS-ANT-CD-CLIENTE    TO WS-CD-CODIGO
+                   MOVE WS-ANT-NM-RAZAO-SOCIAL TO WS-NM-RAZAO-SOCIAL
+
+                   DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
+                   ADD 1 TO WS-NUML-CURR
+
+                   IF E-GERAR-SIM
+                       PERFORM 6600-GRAVA-ARQ-SAIDA
+                   END-IF
+
+                   ADD 1 TO WS-TOT-REG-DUP
+                   ADD 1 TO WS-TOT-CNPJ-DUP
+                   MOVE 'S' TO WS-JA-IMPRIMIU-ANT
+               END-IF
+
+               MOVE FS-CLI-CNPJ            TO WS-CNPJ
+               MOVE FS-CLI-CD-CLIENTE      TO WS-CD-CODIGO
+               MOVE FS-CLI-NM-RAZAO-SOCIAL TO WS-NM-RAZAO-SOCIAL
+
+               DISPLAY WS-LINHA LINE WS-NUML-CURR COLUMN 1
+               ADD 1 TO WS-NUML-CURR
+
+               IF E-GERAR-SIM
+                   PERFORM 6600-GRAVA-ARQ-SAIDA
+               END-IF
+
+               ADD 1 TO WS-TOT-REG-DUP
+           ELSE
+               MOVE 'N' TO WS-JA-IMPRIMIU-ANT
+           END-IF.
+
+       6500-VERIFICA-DUPLICADOX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
+       5000-ABRIR-ARQ-CLIENTE  SECTION.
+
+           OPEN I-O ARQ-CLIENTE.
+
+           IF FS-STAT-CLI-NAO-EXISTE THEN
+               OPEN OUTPUT ARQ-CLIENTE
+               PERFORM 7000-FECHA-ARQ-CLIENTE
+               OPEN I-O ARQ-CLIENTE
+           END-IF.
+
+       5000-ABRIR-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * LE CLIENTE EM ORDEM DE CNPJ (CHAVE ALTERNADA)
+       6000-LER-ARQ-CLIENTE SECTION.
+
+           START ARQ-CLIENTE KEY > FS-CLI-CNPJ
+             NOT INVALID KEY
+               READ ARQ-CLIENTE NEXT
+             END-READ
+           END-START.
+
+       6000-LER-ARQ-CLIENTE-FIMX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE CLIENTES
+       7000-FECHA-ARQ-CLIENTE SECTION.
+
+           CLOSE ARQ-CLIENTE.
+
+       7000-FECHA-ARQ-CLIENTEX. EXIT.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       9000-MOSTRA-ERRO SECTION.
+
+           MOVE "CBL_MENU_REL_CNPJ" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+
+       9000-MOSTRA-ERROX. EXIT.
+      * -----------------------------------
+      * FINALIZAR PROCESSO
+       9999-FINALIZA SECTION.
+
+            GOBACK.
+
+       9999-FINALIZAX. EXIT.
+       END PROGRAM CBL_MENU_REL_CNPJ.
