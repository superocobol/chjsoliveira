@@ -0,0 +1,16 @@
+       01  ARQ-CSV-REC.
+           05  FS-CSV-CD-CLIENTE       PIC 9(007).
+           05  FILLER                  PIC X.
+           05  FS-CSV-RAZAO-SOCIAL     PIC X(040).
+           05  FILLER                  PIC X.
+           05  FS-CSV-CD-VENDEDOR      PIC 9(007).
+           05  FILLER                  PIC X.
+           05  FS-CSV-NM-VENDEDOR      PIC X(040).
+           05  FILLER                  PIC X.
+           05  FS-CSV-DIST-KM          PIC -9(008).9(011)
+                                       SIGN IS LEADING SEPARATE.
+           05  FILLER                  PIC X.
+           05  FS-CSV-DT-EXECUCAO      PIC 9(008).
+           05  FILLER                  PIC X.
+           05  FS-CSV-SIMULADO         PIC X.
+               88  FS-CSV-E-SIMULADO   VALUE "S".
