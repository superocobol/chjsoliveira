@@ -0,0 +1,3 @@
+       01 WID-ARQ-CSV.
+           05 WNM-PATH-CSV       PIC X(17) VALUE SPACES.
+           05 WNM-ARQ-CSV        PIC X(50) VALUE "DISTRIBUICAO.CSV".
