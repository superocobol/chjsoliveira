@@ -19,12 +19,14 @@
 
        01 LK-PARAMETERS-CLI.
            05 LK-CLI-RETURN-CODE PIC 99 VALUE 0.
+           05 LK-CLI-OPERADOR    PIC X(10) VALUE SPACES.
 
        01 LK-PARAMETERS-VEN.
            05 LK-VEN-RETURN-CODE PIC 99 VALUE 0.
 
        01 LK-PARAMETERS-EXE.
            05 LK-EXE-RETURN-CODE PIC 99 VALUE 0.
+           05 LK-EXE-MODO-BATCH  PIC X VALUE SPACES.
 
        01 LK-PARAM-REL-CLI.
            05 LK-REL-VEN-RETURN-CODE PIC 99 VALUE 0.
@@ -32,29 +34,46 @@
        01 LK-PARAM-REL-VEN.
            05 LK-REL-VEN-RETURN-CODE PIC 99 VALUE 0.
 
+       01 LK-PARAM-REL-CNPJ.
+           05 LK-REL-CNPJ-RETURN-CODE PIC 99 VALUE 0.
+
+       01 LK-PARAM-REL-DIST.
+           05 LK-REL-DIST-RETURN-CODE PIC 99 VALUE 0.
+
+       01 LK-PARAM-UTIL.
+           05 LK-UTIL-RETURN-CODE PIC 99 VALUE 0.
+
        77 WS-OPCAO PIC X.
-           88 E-CADASTRO  VALUE IS "1".
-           88 E-RELATORIO VALUE IS "2".
-           88 E-EXECUTAR  VALUE IS "3".
-           88 E-ENCERRAR  VALUE IS "X" "x".
-           88 E-OPCAO-OK  VALUE ARE "1" "2" "3" "X" "x".
+           88 E-CADASTRO   VALUE IS "1".
+           88 E-RELATORIO  VALUE IS "2".
+           88 E-EXECUTAR   VALUE IS "3".
+           88 E-UTILITARIO VALUE IS "4".
+           88 E-ENCERRAR   VALUE IS "X" "x".
+           88 E-OPCAO-OK   VALUES ARE "1" "2" "3" "4" "X" "x".
 
        77 WS-OPCAO-CAD PIC X.
            88 E-CADASTRO-CLI  VALUE IS "1".
            88 E-CADASTRO-VEN  VALUE IS "2".
            88 E-CADASTRO-ENC  VALUE IS "X" "x".
-           88 E-OPCAO-CAD-OK  VALUE ARE "1" "2" "X" "x".
+           88 E-OPCAO-CAD-OK  VALUES ARE "1" "2" "X" "x".
 
        77 WS-OPCAO-REL PIC X.
            88 E-RELATORIO-CLI  VALUE IS "1".
            88 E-RELATORIO-VEN  VALUE IS "2".
+           88 E-RELATORIO-CNPJ VALUE IS "3".
+           88 E-RELATORIO-DIST VALUE IS "4".
            88 E-RELATORIO-ENC  VALUE IS "X" "x".
-           88 E-OPCAO-REL-OK  VALUE ARE "1" "2" "X" "x".
+           88 E-OPCAO-REL-OK  VALUES ARE "1" "2" "3" "4" "X" "x".
 
        77 WS-OPCAO-EXE PIC X.
            88 E-EXECUCAO-EXE  VALUE IS "1".
            88 E-EXECUCAO-ENC  VALUE IS "X" "x".
-           88 E-OPCAO-EXE-OK  VALUE ARE "1" "X" "x".
+           88 E-OPCAO-EXE-OK  VALUES ARE "1" "X" "x".
+
+       77 WS-OPCAO-UTIL PIC X.
+           88 E-UTIL-BKP      VALUE IS "1".
+           88 E-UTIL-ENC      VALUE IS "X" "x".
+           88 E-OPCAO-UTIL-OK VALUES ARE "1" "X" "x".
 
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
@@ -68,6 +87,28 @@
        77 WS-STATUS PIC X(30).
        77 WS-MSGERRO PIC X(80).
 
+       01 WS-TAB-OPERADORES-DADOS.
+           05 FILLER PIC X(10) VALUE "ADMIN".
+           05 FILLER PIC X(04) VALUE "1234".
+           05 FILLER PIC X(30) VALUE "ADMINISTRADOR DO SISTEMA".
+           05 FILLER PIC X(10) VALUE "OPERADOR1".
+           05 FILLER PIC X(04) VALUE "0001".
+           05 FILLER PIC X(30) VALUE "OPERADOR PADRAO".
+       01 WS-TAB-OPERADORES REDEFINES WS-TAB-OPERADORES-DADOS.
+           05 WS-TAB-OP OCCURS 2 TIMES.
+               10 WS-TAB-OP-ID   PIC X(10).
+               10 WS-TAB-OP-PIN  PIC X(04).
+               10 WS-TAB-OP-NOME PIC X(30).
+
+       77 WS-LOGIN-ID    PIC X(10) VALUE SPACES.
+       77 WS-LOGIN-PIN   PIC X(04) VALUE SPACES.
+       77 WS-LOGIN-IDX   PIC 9(02) VALUE ZEROS.
+       77 WS-LOGIN-OK    PIC X VALUE 'N'.
+           88 LOGIN-VALIDO VALUE 'S'.
+       77 WS-OPERADOR-LOGADO PIC X(10) VALUE SPACES.
+
+       COPY CPY_GRAVA_LOG.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -92,6 +133,7 @@
            05 LINE 07 COLUMN 15 VALUE "01 - CADASTROS".
            05 LINE 08 COLUMN 15 VALUE "02 - RELATORIOS".
            05 LINE 09 COLUMN 15 VALUE "03 - EXECUTAR".
+           05 LINE 10 COLUMN 15 VALUE "04 - UTILITARIOS".
            05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
            05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
            05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
@@ -106,6 +148,10 @@
        01 SS-MENU-RELATORIO FOREGROUND-COLOR 6.
            05 LINE 07 COLUMN 15 VALUE "01 - Relatorio de Cliente".
            05 LINE 08 COLUMN 15 VALUE "02 - Relatorio de Vendedor".
+           05 LINE 09 COLUMN 15 VALUE "03 - Relatorio de CNPJ Duplic
+      -"ado".
+           05 LINE 10 COLUMN 15 VALUE "04 - Relatorio de Distribuic
+      -"ao".
            05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
            05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
            05 LINE 13 COL PLUS 1 USING WS-OPCAO-REL AUTO.
@@ -117,6 +163,19 @@
            05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
            05 LINE 13 COL PLUS 1 USING WS-OPCAO-EXE AUTO.
 
+       01 SS-MENU-UTILITARIO FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "01 - Backup/Restauracao".
+           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO-UTIL AUTO.
+
+       01 SS-LOGIN FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "IDENTIFICACAO DO OPERADOR".
+           05 LINE 09 COLUMN 15 VALUE "OPERADOR: ".
+           05 LINE 09 COL PLUS 1 PIC X(10) USING WS-LOGIN-ID.
+           05 LINE 10 COLUMN 15 VALUE "PIN......: ".
+           05 LINE 10 COL PLUS 1 PIC X(04) USING WS-LOGIN-PIN.
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -141,8 +200,12 @@
                ACCEPT SS-MENU
                EVALUATE TRUE
                    WHEN E-CADASTRO
-                       MOVE SPACES TO WS-OPCAO-CAD
-                       PERFORM 1000-ACS-MENU-CAD UNTIL E-CADASTRO-ENC
+                       PERFORM 0500-VALIDA-LOGIN
+                       IF LOGIN-VALIDO
+                           MOVE SPACES TO WS-OPCAO-CAD
+                           PERFORM 1000-ACS-MENU-CAD
+                               UNTIL E-CADASTRO-ENC
+                       END-IF
                    WHEN E-RELATORIO
                        MOVE SPACES TO WS-OPCAO-REL
                        PERFORM 1100-ACS-MENU-REL UNTIL E-RELATORIO-ENC
@@ -150,6 +213,10 @@
                        MOVE SPACES TO WS-OPCAO-EXE
                        PERFORM 1200-ACS-MENU-EXE UNTIL E-EXECUCAO-ENC
                        MOVE SPACES TO WS-OPCAO
+                   WHEN E-UTILITARIO
+                       MOVE SPACES TO WS-OPCAO-UTIL
+                       PERFORM 1300-ACS-MENU-UTIL UNTIL E-UTIL-ENC
+                       MOVE SPACES TO WS-OPCAO
                    WHEN NOT E-OPCAO-OK
                        MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
                        PERFORM 9000-MOSTRA-ERRO
@@ -160,6 +227,34 @@
 
        0000-PRINCIPALX. EXIT.
 
+      * -----------------------------------
+      * VALIDA LOGIN/PIN DO OPERADOR ANTES DE LIBERAR O CADASTRO
+       0500-VALIDA-LOGIN SECTION.
+
+           MOVE SPACES TO WS-LOGIN-ID WS-LOGIN-PIN
+           MOVE "N" TO WS-LOGIN-OK
+           MOVE "IDENTIFICACAO" TO WS-OP
+           MOVE WS-DS-OPCAO TO WS-STATUS
+           DISPLAY SS-CLS
+           ACCEPT SS-LOGIN
+
+           PERFORM VARYING WS-LOGIN-IDX FROM 1 BY 1
+                   UNTIL WS-LOGIN-IDX > 2
+               IF WS-LOGIN-ID = WS-TAB-OP-ID (WS-LOGIN-IDX)
+                       AND WS-LOGIN-PIN = WS-TAB-OP-PIN (WS-LOGIN-IDX)
+                   MOVE "S" TO WS-LOGIN-OK
+                   MOVE WS-LOGIN-ID TO WS-OPERADOR-LOGADO
+                   MOVE WS-LOGIN-ID TO LK-CLI-OPERADOR
+               END-IF
+           END-PERFORM
+
+           IF NOT LOGIN-VALIDO
+               MOVE "OPERADOR OU PIN INVALIDO." TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF.
+
+       0500-VALIDA-LOGINX. EXIT.
+
       * -----------------------------------
       * ACESSA MENU DE CADASTRO
        1000-ACS-MENU-CAD SECTION.
@@ -199,6 +294,12 @@
                 WHEN E-RELATORIO-VEN
                     CALL 'CBL_MENU_REL_VEN' USING LK-PARAM-REL-VEN
                     MOVE SPACES TO WS-OPCAO-REL
+                WHEN E-RELATORIO-CNPJ
+                    CALL 'CBL_MENU_REL_CNPJ' USING LK-PARAM-REL-CNPJ
+                    MOVE SPACES TO WS-OPCAO-REL
+                WHEN E-RELATORIO-DIST
+                    CALL 'CBL_MENU_REL_DIST' USING LK-PARAM-REL-DIST
+                    MOVE SPACES TO WS-OPCAO-REL
                 WHEN NOT E-OPCAO-REL-OK
                     MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
                     PERFORM 9000-MOSTRA-ERRO
@@ -227,10 +328,35 @@
 
        1200-ACS-MENU-EXE-FIMX. EXIT.
 
+      * -----------------------------------
+      * ACESSA MENU DE UTILITARIOS
+       1300-ACS-MENU-UTIL SECTION.
+
+            MOVE "04 - UTILITARIOS" TO WS-OP
+            MOVE WS-DS-OPCAO TO WS-STATUS
+            MOVE SPACES TO WS-OPCAO-UTIL
+            DISPLAY SS-CLS
+            ACCEPT SS-MENU-UTILITARIO
+
+            EVALUATE TRUE
+                WHEN E-UTIL-BKP
+                    CALL 'CBL_MENU_UTIL' USING LK-PARAM-UTIL
+                    MOVE SPACES TO WS-OPCAO-UTIL
+                WHEN NOT E-OPCAO-UTIL-OK
+                    MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
+                    PERFORM 9000-MOSTRA-ERRO
+            END-EVALUATE.
+
+       1300-ACS-MENU-UTIL-FIMX. EXIT.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
 
+           MOVE "CBL_MENU" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
