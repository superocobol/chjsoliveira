@@ -28,6 +28,38 @@
                FILE STATUS        IS FS-STAT-CSV
                ORGANIZATION       IS LINE SEQUENTIAL.
 
+           SELECT ARQ-CHECKPOINT ASSIGN TO WID-ARQ-CHECKPOINT
+               FILE STATUS        IS FS-STAT-CKP
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-SEM-COORD ASSIGN TO WNM-ARQ-SEM-COORD
+               FILE STATUS        IS FS-STAT-SCO
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-FORA-DISTANCIA ASSIGN TO WNM-ARQ-FORA-DISTANCIA
+               FILE STATUS        IS FS-STAT-FDI
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-SEM-VENDEDOR ASSIGN TO WNM-ARQ-SEM-VENDEDOR
+               FILE STATUS        IS FS-STAT-SVE
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-TOP-N ASSIGN TO WNM-ARQ-TOP-N
+               FILE STATUS        IS FS-STAT-TPN
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-UNDO ASSIGN TO WNM-ARQ-UNDO
+               FILE STATUS        IS FS-STAT-UND
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-ROTA ASSIGN TO WNM-ARQ-ROTA
+               FILE STATUS        IS FS-STAT-ROT
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
+           SELECT ARQ-RESUMO ASSIGN TO WNM-ARQ-RESUMO
+               FILE STATUS        IS FS-STAT-RES
+               ORGANIZATION       IS LINE SEQUENTIAL.
+
            SELECT SORT-FILE ASSIGN TO DISK "SORTWORK".
 
        DATA DIVISION.
@@ -39,17 +71,35 @@
        COPY FS-ARQ-VENDEDOR.
 
        FD  ARQ-CSV.
-       01  ARQ-CSV-REC.
-           05  FS-CSV-CD-CLIENTE       PIC 9(007).
-           05  FILLER                  PIC X.
-           05  FS-CSV-RAZAO-SOCIAL     PIC X(040).
-           05  FILLER                  PIC X.
-           05  FS-CSV-CD-VENDEDOR      PIC 9(007).
-           05  FILLER                  PIC X.
-           05  FS-CSV-NM-VENDEDOR      PIC X(040).
-           05  FILLER                  PIC X.
-           05  FS-CSV-DIST-KM          PIC -9(008).9(011)
-                                       SIGN IS LEADING SEPARATE.
+       COPY FS-ARQ-CSV.
+
+       FD  ARQ-CHECKPOINT.
+       01  ARQ-CHECKPOINT-REC.
+           05  FS-CKP-CD-CLIENTE       PIC 9(007).
+
+       FD  ARQ-SEM-COORD.
+       01  ARQ-SEM-COORD-REC PIC X(200).
+
+       FD  ARQ-FORA-DISTANCIA.
+       01  ARQ-FORA-DISTANCIA-REC PIC X(200).
+
+       FD  ARQ-SEM-VENDEDOR.
+       01  ARQ-SEM-VENDEDOR-REC PIC X(200).
+
+       FD  ARQ-TOP-N.
+       01  ARQ-TOP-N-REC PIC X(200).
+
+       FD  ARQ-UNDO.
+       01  ARQ-UNDO-REC.
+           05  FS-UND-CD-CLIENTE       PIC 9(007).
+           05  FS-UND-CD-VENDEDOR-ANT  PIC 9(007).
+
+       FD  ARQ-ROTA.
+       01  ARQ-ROTA-REC PIC X(200).
+
+       FD  ARQ-RESUMO.
+       01  ARQ-RESUMO-REC PIC X(200).
+
        SD  SORT-FILE.
 
        01  SORT-RECORD.
@@ -73,6 +123,23 @@
            88 FS-STAT-CSV-OK         VALUE 00.
            88 FS-STAT-CSV-NAO-EXISTE VALUE 35.
 
+       01 WID-ARQ-CHECKPOINT.
+           05 WNM-PATH-CHECKPOINT PIC X(17) VALUE SPACES.
+           05 WNM-ARQ-CHECKPOINT  PIC X(50) VALUE "DISTRIBUICAO.CKP".
+
+       77 FS-STAT-CKP PIC 9(02).
+           88 FS-STAT-CKP-OK         VALUE 00.
+           88 FS-STAT-CKP-NAO-EXISTE VALUE 35.
+
+       77 WNM-ARQ-SEM-COORD PIC X(50)
+          VALUE "CLIENTES_SEM_COORDENADA.CSV".
+
+       77 FS-STAT-SCO PIC 9(02).
+           88 FS-STAT-SCO-OK         VALUE 00.
+           88 FS-STAT-SCO-NAO-EXISTE VALUE 35.
+
+       77 WS-LINHA-SEM-COORD PIC X(200).
+
        77 FS-STAT-CLI PIC 9(02).
            88 FS-STAT-CLI-OK         VALUE 00.
            88 FS-STAT-CLI-CANCELA    VALUE 99.
@@ -85,10 +152,19 @@
 
        77 WS-FIM-SORT-FILE           PIC X(01) VALUE 'N'.
 
+       77 WS-INCREMENTAL PIC X VALUE 'N'.
+           88 E-INCREMENTAL VALUES ARE "S" "s".
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
            88 E-NAO VALUES ARE "N" "n".
 
+       77 WS-ENV-BATCH PIC X(01) VALUE SPACES.
+           88 E-ENV-BATCH VALUES ARE "S" "s".
+
+       77 WS-MODO-BATCH PIC X(01) VALUE 'N'.
+           88 E-MODO-BATCH VALUES ARE "S" "s".
+
        77 WS-NUML PIC 999.
        77 WS-NUML-ANT PIC 999.
        77 WS-NUMC PIC 999.
@@ -103,6 +179,115 @@
            05 WQT-ARQ-IMPORTACAO     PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-OK             PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-DUP            PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-SEM-COORD      PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-FORA-DISTANCIA PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-SEM-VENDEDOR   PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-TOPN           PIC 9(9) VALUE ZEROS.
+
+       77 WS-MAX-CLI-VENDEDOR PIC 9(005) VALUE ZEROS.
+
+       01 WS-TAB-VENDEDOR.
+           05 WS-TAB-VEN-ITEM OCCURS 500.
+               10 WS-TAB-VEN-CD          PIC 9(007).
+               10 WS-TAB-VEN-QT          PIC 9(005).
+               10 WS-TAB-VEN-ROTA-ABERTA PIC X(001) VALUE 'N'.
+               10 WS-TAB-VEN-DIST-SOMA   PIC S9(010)V9(003) VALUE ZEROS.
+               10 WS-TAB-VEN-DIST-MAX    PIC S9(008)V9(003) VALUE ZEROS.
+               10 WS-TAB-VEN-QT-CSV      PIC 9(005) VALUE ZEROS.
+               10 WS-TAB-VEN-NOME        PIC X(040).
+
+       77 WS-TAB-VEN-QTD  PIC 9(003) VALUE ZEROS.
+       77 WS-TAB-VEN-IDX  PIC 9(003) VALUE ZEROS.
+       77 WS-TAB-VEN-IDX2 PIC 9(003) VALUE ZEROS.
+
+       77 WS-VEN-ACHADO PIC X VALUE 'N'.
+           88 E-VEN-ACHADO VALUE 'S'.
+
+       77 WS-VEN-DISPONIVEL PIC X VALUE 'N'.
+           88 E-VEN-DISPONIVEL VALUE 'S'.
+
+       77 WS-MAX-DIST-KM PIC 9(008) VALUE ZEROS.
+       77 WS-MAX-DIST-M  PIC S9(008)V9(11) VALUE ZEROS.
+
+       77 WS-UNIDADE-DIST PIC X VALUE "K".
+           88 E-MILHAS VALUES ARE "M" "m".
+
+       77 WS-DIST-EXCEDIDA PIC X VALUE 'N'.
+           88 E-DIST-EXCEDIDA VALUE 'S'.
+
+       77 WNM-ARQ-FORA-DISTANCIA PIC X(50)
+          VALUE "CLIENTES_FORA_DISTANCIA.CSV".
+
+       77 FS-STAT-FDI PIC 9(02).
+           88 FS-STAT-FDI-OK VALUE 00.
+           88 FS-STAT-FDI-NAO-EXISTE VALUE 35.
+
+       77 WS-LINHA-FORA-DISTANCIA PIC X(200).
+
+       77 WNM-ARQ-SEM-VENDEDOR PIC X(50)
+          VALUE "CLIENTES_SEM_VENDEDOR.CSV".
+
+       77 FS-STAT-SVE PIC 9(02).
+           88 FS-STAT-SVE-OK VALUE 00.
+           88 FS-STAT-SVE-NAO-EXISTE VALUE 35.
+
+       77 WS-LINHA-SEM-VENDEDOR PIC X(200).
+
+       77 WS-TOP-N PIC X VALUE 'N'.
+           88 E-TOP-N VALUES ARE "S" "s".
+
+       77 WS-REPROCESSAR PIC X VALUE 'N'.
+           88 E-REPROCESSAR VALUES ARE "S" "s".
+
+       77 WS-SIMULAR PIC X VALUE 'N'.
+           88 E-SIMULAR VALUES ARE "S" "s".
+
+       77 WNM-ARQ-TOP-N PIC X(50) VALUE "TOP3_VENDEDORES.CSV".
+
+       77 FS-STAT-TPN PIC 9(02).
+           88 FS-STAT-TPN-OK VALUE 00.
+           88 FS-STAT-TPN-NAO-EXISTE VALUE 35.
+
+       77 WS-LINHA-TOP-N PIC X(200).
+       77 WS-TOPN-QTD    PIC 9(001) VALUE ZEROS.
+       77 WS-TOPN-DIST-KM PIC -9(008).9(003).
+
+       77 WS-CKP-CD-CLIENTE PIC 9(007) VALUE ZEROS.
+       77 WS-CKP-QTD        PIC 9(005) VALUE ZEROS.
+       77 WS-CKP-INTERVALO  PIC 9(005) VALUE 50.
+
+       77 WNM-ARQ-UNDO PIC X(50) VALUE "DISTRIBUICAO.UND".
+
+       77 FS-STAT-UND PIC 9(02).
+           88 FS-STAT-UND-OK         VALUE 00.
+           88 FS-STAT-UND-NAO-EXISTE VALUE 35.
+
+       77 WNM-ARQ-ROTA PIC X(50) VALUE SPACES.
+
+       77 FS-STAT-ROT PIC 9(02).
+           88 FS-STAT-ROT-OK         VALUE 00.
+           88 FS-STAT-ROT-NAO-EXISTE VALUE 35.
+
+       77 WS-DESFAZER PIC X VALUE 'N'.
+           88 E-DESFAZER VALUES ARE "S" "s".
+
+       77 WQT-UNDO-RESTAURADO PIC 9(9) VALUE ZEROS.
+
+       77 WS-RETOMAR PIC X VALUE 'N'.
+           88 E-RETOMAR VALUES ARE "S" "s".
+
+       77 WS-DT-EXECUCAO PIC 9(008) VALUE ZEROS.
+
+       77 WNM-ARQ-RESUMO PIC X(50) VALUE "RESUMO_DISTRIBUICAO.CSV".
+
+       77 FS-STAT-RES PIC 9(02).
+           88 FS-STAT-RES-OK VALUE 00.
+           88 FS-STAT-RES-NAO-EXISTE VALUE 35.
+
+       77 WS-LINHA-RESUMO PIC X(200).
+       77 WS-RES-DIST-MEDIA PIC -9(008).9(003).
+       77 WS-RES-DIST-MAX   PIC -9(008).9(003).
+       77 WS-NUML-RESUMO    PIC 999.
 
        COPY CPY_ID_ARQ_CSV.
 
@@ -112,11 +297,15 @@
 
        COPY CPY_CALC_DISTANCIA.
 
+       COPY CPY_GRAVA_LOG.
+
        COPY screenio.
 
        LINKAGE SECTION.
        01 LK-PARAM.
            05 LK-RETURN-CODE PIC 99 VALUE 0.
+           05 LK-MODO-BATCH  PIC X VALUE SPACES.
+               88 LK-BATCH-SIM VALUES ARE "S" "s".
 
        SCREEN SECTION.
        01 SS-CLS.
@@ -136,6 +325,29 @@
                   FOREGROUND-COLOR COR-FRENTE
                   BACKGROUND-COLOR COR-FUNDO.
 
+       01 SS-TELA-PARAM.
+           05 LINE 10 COLUMN 10 VALUE
+              "Maximo de Clientes por Vendedor (0=Sem Limite):".
+           05 COLUMN PLUS 2 PIC 9(005) USING WS-MAX-CLI-VENDEDOR.
+           05 LINE 11 COLUMN 10 VALUE
+              "Modo Incremental, Somente Novos (S/N):".
+           05 COLUMN PLUS 2 PIC X USING WS-INCREMENTAL.
+           05 LINE 12 COLUMN 10 VALUE
+              "Distancia Maxima em KM (0=Sem Limite):".
+           05 COLUMN PLUS 2 PIC 9(008) USING WS-MAX-DIST-KM.
+           05 LINE 13 COLUMN 10 VALUE
+              "Modo Consultivo, Listar 3 Vendedores (S/N):".
+           05 COLUMN PLUS 2 PIC X USING WS-TOP-N.
+           05 LINE 14 COLUMN 10 VALUE
+              "Somente Reprocessar Distancias, Sem Redistribuir (S/N):".
+           05 COLUMN PLUS 2 PIC X USING WS-REPROCESSAR.
+           05 LINE 15 COLUMN 10 VALUE
+              "Modo Simulacao, Nao Gravar no Cliente (S/N):".
+           05 COLUMN PLUS 2 PIC X USING WS-SIMULAR.
+           05 LINE 16 COLUMN 10 VALUE
+              "Unidade de Distancia, Km ou Milhas (K/M):".
+           05 COLUMN PLUS 2 PIC X USING WS-UNIDADE-DIST.
+
        01 SS-TELA-RESULTADO.
            05 LINE 13 COLUMN 13 VALUE "Quantidade Clientes:".
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-IMPORTACAO.
@@ -143,6 +355,14 @@
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-OK.
            05 LINE 15 COLUMN 13 VALUE "Quantidade Mantidos:".
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-DUP.
+           05 LINE 16 COLUMN 04 VALUE "Quantidade Sem Coordenadas:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-SEM-COORD.
+           05 LINE 17 COLUMN 04 VALUE "Quantidade Fora da Distancia:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-FORA-DISTANCIA.
+           05 LINE 18 COLUMN 04 VALUE "Quantidade Sem Vendedor:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-SEM-VENDEDOR.
+           05 LINE 19 COLUMN 04 VALUE "Quantidade Modo Consultivo:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-TOPN.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -158,9 +378,12 @@
            SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            MOVE WNM-PATH-CLIENTE TO WNM-PATH-VENDEDOR.
+           MOVE WNM-PATH-CLIENTE TO WNM-PATH-CHECKPOINT.
            MOVE "N"              TO W-VAL-ENTRADA
            MOVE ALL "0"          TO WQT-TOTAIS
 
+           ACCEPT WS-DT-EXECUCAO FROM DATE YYYYMMDD
+
            ACCEPT WS-NUML FROM LINES
            COMPUTE WS-NUML-ANT = WS-NUML - 1
            ACCEPT WS-NUMC FROM COLUMNS
@@ -170,45 +393,151 @@
 
            MOVE "DESEJA REALIZAR DISTRIBUICAO(S/N)?" TO WS-MSGERRO
 
+           ACCEPT WS-ENV-BATCH FROM ENVIRONMENT "DISTRIBUICAO_BATCH"
+           MOVE 'N' TO WS-MODO-BATCH
+           IF LK-BATCH-SIM OR E-ENV-BATCH
+               MOVE 'S' TO WS-MODO-BATCH
+           END-IF
+
            PERFORM
              UNTIL W-VAL-ENTRADA-OK
 
                MOVE SPACES       TO WS-ERRO
 
-               DISPLAY SS-CLS
-               DISPLAY SS-ERRO
-               ACCEPT SS-ERRO
+               IF E-MODO-BATCH
+                   MOVE 'S' TO WS-ERRO
+               ELSE
+                   DISPLAY SS-CLS
+                   DISPLAY SS-ERRO
+                   ACCEPT SS-ERRO
+               END-IF
 
                EVALUATE TRUE
                    WHEN E-SIM
 
+                       IF NOT E-MODO-BATCH
+                           DISPLAY SS-TELA-PARAM
+                           ACCEPT SS-TELA-PARAM
+                       END-IF
+
+                       MOVE WS-MAX-DIST-KM TO WS-MAX-DIST-M
+                       MOVE WS-UNIDADE-DIST TO LK-DIST-UNIDADE
+
+                       MOVE 'N' TO WS-RETOMAR
+                       MOVE ZEROS TO WS-CKP-CD-CLIENTE
+
+                       IF NOT E-SIMULAR
+                           PERFORM 5400-VERIFICA-CHECKPOINT
+
+                           IF WS-CKP-CD-CLIENTE GREATER ZEROS
+                               IF E-MODO-BATCH
+                                   MOVE 'S' TO WS-RETOMAR
+                               ELSE
+                                   MOVE SPACES TO WS-ERRO
+                                   MOVE "RETOMAR DISTRIBUICAO (S/N)?"
+                                     TO WS-MSGERRO
+                                   DISPLAY SS-CLS
+                                   DISPLAY SS-ERRO
+                                   ACCEPT SS-ERRO
+                                   IF E-SIM
+                                       MOVE 'S' TO WS-RETOMAR
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+
                        PERFORM 5000-ABRIR-ARQ-CLIENTE
                        PERFORM 5200-ABRIR-ARQ-CSV
+                       PERFORM 5300-CARREGA-TAB-VENDEDOR
+                       PERFORM 5500-ABRIR-ARQ-SEM-COORD
+                       PERFORM 5600-ABRIR-ARQ-FORA-DISTANCIA
+                       PERFORM 5650-ABRIR-ARQ-SEM-VENDEDOR
+                       PERFORM 5700-ABRIR-ARQ-TOP-N
+                       PERFORM 5800-ABRIR-ARQ-UNDO
+                       PERFORM 5900-ABRIR-ARQ-RESUMO
+
+                       IF E-REPROCESSAR
+                           PERFORM 5100-ABRIR-ARQ-VENDEDOR
+                       END-IF
+
+                       MOVE ZEROS TO WS-CKP-QTD
+
+                       IF E-RETOMAR
+                           MOVE WS-CKP-CD-CLIENTE TO FS-CLI-CD-CLIENTE
+                       ELSE
+                           MOVE LOW-VALUE  TO FS-CLI-KEY
+                           IF NOT E-SIMULAR
+                               PERFORM 7500-LIMPA-CHECKPOINT
+                           END-IF
+                       END-IF
 
-                       MOVE LOW-VALUE  TO FS-CLI-KEY
                        PERFORM 6000-LER-ARQ-CLIENTE
                        DISPLAY FS-STAT-CLI
 
                        PERFORM
                          UNTIL NOT FS-STAT-CLI-OK
 
-                           MOVE "N"     TO WS-FIM-SORT-FILE
-
-                           SORT SORT-FILE ASCENDING KEY SD-DIST-KM
-                                INPUT PROCEDURE  1000-SORT-INPUT
-                                OUTPUT PROCEDURE 2000-SORT-OUTPUT
+                           IF FS-CLI-VL-LATITUDE  EQUAL ZEROS AND
+                              FS-CLI-VL-LONGITUDE EQUAL ZEROS
+                               ADD 1 TO WQT-ARQ-SEM-COORD
+                               PERFORM 6350-GRAVA-SEM-COORD
+                           ELSE
+                               IF E-REPROCESSAR
+                                   PERFORM 2100-REPROCESSA-CLIENTE
+                               ELSE
+                                   IF NOT FS-CLI-INATIVO AND
+                                      (NOT E-INCREMENTAL OR
+                                       FS-CLI-CD-VENDEDOR EQUAL ZEROS)
+                                       MOVE "N" TO WS-FIM-SORT-FILE
+
+                                       SORT SORT-FILE
+                                       ASCENDING KEY SD-DIST-KM
+                                       INPUT PROCEDURE 1000-SORT-INPUT
+                                       OUTPUT PROCEDURE 2000-SORT-OUTPUT
+                                   END-IF
+                               END-IF
+                           END-IF
+
+                           IF NOT E-SIMULAR
+                               ADD 1 TO WS-CKP-QTD
+                               IF WS-CKP-QTD NOT LESS WS-CKP-INTERVALO
+                                   PERFORM 6400-GRAVA-CHECKPOINT
+                                   MOVE ZEROS TO WS-CKP-QTD
+                               END-IF
+                           END-IF
 
                            PERFORM 6000-LER-ARQ-CLIENTE
 
                        END-PERFORM
 
+                   IF E-REPROCESSAR
+                       PERFORM 7100-FECHA-ARQ-VENDEDOR
+                   END-IF
+
                    PERFORM 7200-FECHA-ARQ-CSV
                    PERFORM 7000-FECHA-ARQ-CLIENTE
+                   IF NOT E-SIMULAR
+                       PERFORM 7500-LIMPA-CHECKPOINT
+                   END-IF
+                   PERFORM 7600-FECHA-ARQ-SEM-COORD
+                   PERFORM 7700-FECHA-ARQ-FORA-DISTANCIA
+                   PERFORM 7750-FECHA-ARQ-SEM-VENDEDOR
+                   PERFORM 7800-FECHA-ARQ-TOP-N
+                   PERFORM 7850-FECHA-ARQ-UNDO
+
+                   IF NOT E-MODO-BATCH
+                       DISPLAY SS-CLS
+                   END-IF
+                   PERFORM 6500-GERA-RESUMO-VENDEDOR
+                   PERFORM 7900-FECHA-ARQ-RESUMO
 
                    MOVE "S"      TO W-VAL-ENTRADA
                WHEN COB-CRT-STATUS EQUAL COB-SCR-ESC
                    MOVE 'S' TO W-VAL-ENTRADA
                WHEN E-NAO
+                   IF NOT E-MODO-BATCH
+                       PERFORM 1050-PERGUNTA-DESFAZER
+                   END-IF
                    MOVE 'S' TO W-VAL-ENTRADA
                END-EVALUATE
 
@@ -216,10 +545,14 @@
 
            IF E-SIM
                MOVE SPACES       TO WS-ERRO
-               DISPLAY SS-TELA-RESULTADO
                MOVE "DISTRIBUICAO CONCLUIDA COM SUCESSO"
                  TO WS-MSGERRO
-               PERFORM 9000-MOSTRA-ERRO
+               IF E-MODO-BATCH
+                   DISPLAY WS-MSGERRO
+               ELSE
+                   DISPLAY SS-TELA-RESULTADO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
            END-IF.
 
            PERFORM 9999-FINALIZA.
@@ -235,18 +568,26 @@
            PERFORM
              UNTIL NOT FS-STAT-VEN-OK
 
-               MOVE FS-CLI-VL-LATITUDE TO LK-LATITUDE-ORI
-               MOVE FS-CLI-VL-LONGITUDE TO LK-LATITUDE-ORI
-               MOVE FS-VEN-VL-LATITUDE TO LK-LATITUDE-DES
-               MOVE FS-VEN-VL-LONGITUDE TO LK-LATITUDE-DES
+               IF FS-CLI-CD-REGIAO EQUAL SPACES OR
+                  FS-VEN-CD-REGIAO EQUAL SPACES OR
+                  FS-CLI-CD-REGIAO EQUAL FS-VEN-CD-REGIAO
 
-               CALL 'CBL_CALC_DISTANCIA' USING LK-DIST-PARAMETERS
+                   MOVE FS-CLI-VL-LATITUDE TO LK-LATITUDE-ORI
+                   MOVE FS-CLI-VL-LONGITUDE TO LK-LONGITUDE-ORI
+                   MOVE FS-VEN-VL-LATITUDE TO LK-LATITUDE-DES
+                   MOVE FS-VEN-VL-LONGITUDE TO LK-LONGITUDE-DES
+                   MOVE WS-UNIDADE-DIST TO LK-DIST-UNIDADE
 
-               MOVE FS-VEN-CD-VENDEDOR TO SD-VEN-CD-VENDEDOR
-               MOVE FS-VEN-NM-VENDEDOR TO SD-NM-VENDEDOR
-               MOVE LK-DIST-KM-S TO SD-DIST-KM
+                   CALL 'CBL_CALC_DISTANCIA' USING LK-DIST-PARAMETERS
 
-               RELEASE SORT-RECORD
+                   IF LK-DIST-RC-OK
+                       MOVE FS-VEN-CD-VENDEDOR TO SD-VEN-CD-VENDEDOR
+                       MOVE FS-VEN-NM-VENDEDOR TO SD-NM-VENDEDOR
+                       MOVE LK-DIST-KM-S TO SD-DIST-KM
+
+                       RELEASE SORT-RECORD
+                   END-IF
+               END-IF
 
                PERFORM 6100-LER-ARQ-VENDEDOR
 
@@ -256,36 +597,124 @@
 
        1000-SORT-INPUTX. EXIT.
 
-       2000-SORT-OUTPUT SECTION.
+      * -----------------------------------
+      * PERGUNTA SE DESEJA DESFAZER A ULTIMA DISTRIBUICAO
+       1050-PERGUNTA-DESFAZER SECTION.
+
+           MOVE SPACES TO WS-ERRO
+           MOVE "DESFAZER ULTIMA DISTRIBUICAO (S/N)?" TO WS-MSGERRO
+           DISPLAY SS-CLS
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
 
-           RETURN SORT-FILE AT END
-               MOVE "S" TO WS-FIM-SORT-FILE
-           END-RETURN.
+           MOVE WS-ERRO TO WS-DESFAZER
 
-           IF WS-FIM-SORT-FILE = "N"
+           IF E-DESFAZER
+               PERFORM 6450-DESFAZER-DISTRIBUICAO
+           END-IF.
 
-               IF FS-CLI-CD-VENDEDOR   EQUAL SD-VEN-CD-VENDEDOR
-                   ADD 1 TO WQT-ARQ-DUP
-               ELSE
-                   MOVE SD-VEN-CD-VENDEDOR TO FS-CLI-CD-VENDEDOR
+       1050-PERGUNTA-DESFAZERX. EXIT.
 
-                   REWRITE ARQ-CLIENTE-REC
-                   ADD 1 TO WQT-ARQ-OK
+       2000-SORT-OUTPUT SECTION.
+
+           IF E-TOP-N
+               PERFORM 6390-LISTA-TOP-N
+           ELSE
+               MOVE 'N' TO WS-VEN-DISPONIVEL
+               MOVE 'N' TO WS-DIST-EXCEDIDA
+
+               PERFORM UNTIL WS-FIM-SORT-FILE = "S" OR E-VEN-DISPONIVEL
+                                                     OR E-DIST-EXCEDIDA
+
+                   RETURN SORT-FILE AT END
+                       MOVE "S" TO WS-FIM-SORT-FILE
+                   END-RETURN
+
+                   IF WS-FIM-SORT-FILE = "N"
+                       IF WS-MAX-DIST-KM GREATER ZEROS AND
+                          SD-DIST-KM GREATER WS-MAX-DIST-M
+                           MOVE 'S' TO WS-DIST-EXCEDIDA
+                       ELSE
+                           PERFORM 6300-BUSCA-CONTADOR-VENDEDOR
+
+                           IF WS-MAX-CLI-VENDEDOR EQUAL ZEROS OR
+                              WS-TAB-VEN-IDX     EQUAL ZEROS OR
+                              WS-TAB-VEN-QT(WS-TAB-VEN-IDX) LESS
+                                WS-MAX-CLI-VENDEDOR
+                               MOVE 'S' TO WS-VEN-DISPONIVEL
+                           END-IF
+                       END-IF
+                   END-IF
+
+               END-PERFORM
+
+               IF E-VEN-DISPONIVEL
+
+                   IF FS-CLI-CD-VENDEDOR   EQUAL SD-VEN-CD-VENDEDOR
+                       ADD 1 TO WQT-ARQ-DUP
+                   ELSE
+                       IF E-SIMULAR
+                           ADD 1 TO WQT-ARQ-OK
+                       ELSE
+                           PERFORM 6420-GRAVA-UNDO
+
+                           MOVE SD-VEN-CD-VENDEDOR TO FS-CLI-CD-VENDEDOR
+
+                           REWRITE ARQ-CLIENTE-REC
+                           ADD 1 TO WQT-ARQ-OK
+                       END-IF
+
+                       IF WS-TAB-VEN-IDX GREATER ZEROS
+                           ADD 1 TO WS-TAB-VEN-QT(WS-TAB-VEN-IDX)
+                       END-IF
+                   END-IF
+
+                   PERFORM 6215-GRAVA-LINHA-DISTRIBUICAO
+               ELSE
+                   IF E-DIST-EXCEDIDA
+                       ADD 1 TO WQT-ARQ-FORA-DISTANCIA
+                       PERFORM 6380-GRAVA-FORA-DISTANCIA
+                   ELSE
+                       ADD 1 TO WQT-ARQ-SEM-VENDEDOR
+                       PERFORM 6385-GRAVA-SEM-VENDEDOR
+                   END-IF
                END-IF
+           END-IF.
+
+       2000-SORT-OUTPUTX. EXIT.
+
+      * -----------------------------------
+      * RECALCULA A DISTANCIA DO CLIENTE PARA O VENDEDOR JA ATRIBUIDO,
+      * SEM ALTERAR FS-CLI-CD-VENDEDOR (MODO REPROCESSAR DISTANCIAS)
+       2100-REPROCESSA-CLIENTE SECTION.
+
+           IF FS-CLI-CD-VENDEDOR GREATER ZEROS
+               MOVE FS-CLI-CD-VENDEDOR TO FS-VEN-CD-VENDEDOR
+               READ ARQ-VENDEDOR
 
-               MOVE ALL ";"           TO ARQ-CSV-REC
+               IF FS-STAT-VEN-OK
+                   MOVE FS-CLI-VL-LATITUDE  TO LK-LATITUDE-ORI
+                   MOVE FS-CLI-VL-LONGITUDE TO LK-LONGITUDE-ORI
+                   MOVE FS-VEN-VL-LATITUDE  TO LK-LATITUDE-DES
+                   MOVE FS-VEN-VL-LONGITUDE TO LK-LONGITUDE-DES
+                   MOVE WS-UNIDADE-DIST     TO LK-DIST-UNIDADE
 
-               MOVE FS-CLI-CD-CLIENTE TO FS-CSV-CD-CLIENTE
-               MOVE FS-CLI-NM-RAZAO-SOCIAL TO FS-CSV-RAZAO-SOCIAL
-               MOVE SD-VEN-CD-VENDEDOR TO FS-CSV-CD-VENDEDOR
-               MOVE SD-NM-VENDEDOR TO FS-CSV-NM-VENDEDOR
+                   CALL 'CBL_CALC_DISTANCIA' USING LK-DIST-PARAMETERS
 
-               COMPUTE FS-CSV-DIST-KM =  SD-DIST-KM / 1000
+                   IF LK-DIST-RC-OK
+                       MOVE FS-VEN-CD-VENDEDOR TO SD-VEN-CD-VENDEDOR
+                       MOVE FS-VEN-NM-VENDEDOR TO SD-NM-VENDEDOR
+                       MOVE LK-DIST-KM-S       TO SD-DIST-KM
 
-               PERFORM 6200-GRAVA-ARQ-CSV
+                       PERFORM 6300-BUSCA-CONTADOR-VENDEDOR
+                       PERFORM 6215-GRAVA-LINHA-DISTRIBUICAO
+
+                       ADD 1 TO WQT-ARQ-OK
+                   END-IF
+               END-IF
            END-IF.
 
-       2000-SORT-OUTPUTX. EXIT.
+       2100-REPROCESSA-CLIENTEX. EXIT.
 
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
@@ -317,12 +746,203 @@
 
       * -----------------------------------
       * ABRE ARQUIVOS CSV
+      * SEMPRE ACRESCENTA (NUNCA TRUNCA) PARA MANTER O HISTORICO DE
+      * EXECUCOES ANTERIORES; CADA LINHA CARREGA A PROPRIA DATA DE
+      * EXECUCAO EM FS-CSV-DT-EXECUCAO
        5200-ABRIR-ARQ-CSV SECTION.
 
-           OPEN OUTPUT ARQ-CSV.
+           OPEN EXTEND ARQ-CSV
+           IF FS-STAT-CSV-NAO-EXISTE
+               OPEN OUTPUT ARQ-CSV
+           END-IF.
 
        5200-ABRIR-ARQ-CSVX. EXIT.
 
+      * -----------------------------------
+      * CARREGA TABELA EM MEMORIA COM A CONTAGEM DE CLIENTES POR
+      * VENDEDOR NESTA EXECUCAO (PARA O LIMITE MAXIMO POR VENDEDOR)
+       5300-CARREGA-TAB-VENDEDOR SECTION.
+
+           MOVE ZEROS TO WS-TAB-VEN-QTD
+
+           PERFORM 5100-ABRIR-ARQ-VENDEDOR
+           MOVE LOW-VALUES TO FS-VEN-KEY
+           PERFORM 6100-LER-ARQ-VENDEDOR
+
+           PERFORM UNTIL NOT FS-STAT-VEN-OK
+               ADD 1 TO WS-TAB-VEN-QTD
+               MOVE FS-VEN-CD-VENDEDOR TO WS-TAB-VEN-CD(WS-TAB-VEN-QTD)
+               MOVE FS-VEN-NM-VENDEDOR
+                 TO WS-TAB-VEN-NOME(WS-TAB-VEN-QTD)
+               MOVE ZEROS              TO WS-TAB-VEN-QT(WS-TAB-VEN-QTD)
+               MOVE 'N'  TO WS-TAB-VEN-ROTA-ABERTA(WS-TAB-VEN-QTD)
+               MOVE ZEROS TO WS-TAB-VEN-QT-CSV(WS-TAB-VEN-QTD)
+               MOVE ZEROS TO WS-TAB-VEN-DIST-SOMA(WS-TAB-VEN-QTD)
+               MOVE ZEROS TO WS-TAB-VEN-DIST-MAX(WS-TAB-VEN-QTD)
+               PERFORM 6100-LER-ARQ-VENDEDOR
+           END-PERFORM
+
+           PERFORM 7100-FECHA-ARQ-VENDEDOR
+
+           IF E-INCREMENTAL OR E-RETOMAR
+               PERFORM 5350-CONTA-CLIENTES-ATIVOS
+           END-IF.
+
+       5300-CARREGA-TAB-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * PRE-CARREGA A CONTAGEM DE CLIENTES JA ATRIBUIDOS EM EXECUCOES
+      * ANTERIORES (MODO INCREMENTAL), PARA QUE O LIMITE POR VENDEDOR
+      * (WS-MAX-CLI-VENDEDOR) TAMBEM VALHA SOBRE ATRIBUICOES JA
+      * GRAVADAS, E NAO SOMENTE SOBRE AS FEITAS NESTA EXECUCAO
+       5350-CONTA-CLIENTES-ATIVOS SECTION.
+
+           MOVE LOW-VALUES TO FS-CLI-KEY
+           START ARQ-CLIENTE KEY IS NOT LESS FS-CLI-KEY
+               INVALID KEY
+                   MOVE 99 TO FS-STAT-CLI
+           END-START
+
+           IF FS-STAT-CLI-OK
+               READ ARQ-CLIENTE NEXT
+                   AT END MOVE 99 TO FS-STAT-CLI
+               END-READ
+               PERFORM UNTIL NOT FS-STAT-CLI-OK
+                   IF NOT FS-CLI-INATIVO AND
+                      FS-CLI-CD-VENDEDOR GREATER ZEROS
+                       MOVE ZEROS TO WS-TAB-VEN-IDX
+                       MOVE 'N'   TO WS-VEN-ACHADO
+                       PERFORM VARYING WS-TAB-VEN-IDX2 FROM 1 BY 1
+                         UNTIL WS-TAB-VEN-IDX2 GREATER WS-TAB-VEN-QTD
+                               OR E-VEN-ACHADO
+                           IF WS-TAB-VEN-CD(WS-TAB-VEN-IDX2) EQUAL
+                              FS-CLI-CD-VENDEDOR
+                               MOVE WS-TAB-VEN-IDX2 TO WS-TAB-VEN-IDX
+                               MOVE 'S'             TO WS-VEN-ACHADO
+                           END-IF
+                       END-PERFORM
+                       IF WS-TAB-VEN-IDX GREATER ZEROS
+                           ADD 1 TO WS-TAB-VEN-QT(WS-TAB-VEN-IDX)
+                       END-IF
+                   END-IF
+                   READ ARQ-CLIENTE NEXT
+                       AT END MOVE 99 TO FS-STAT-CLI
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       5350-CONTA-CLIENTES-ATIVOSX. EXIT.
+
+      * -----------------------------------
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE EXISTIR
+       5400-VERIFICA-CHECKPOINT SECTION.
+
+           MOVE ZEROS TO WS-CKP-CD-CLIENTE
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF FS-STAT-CKP-OK
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE FS-CKP-CD-CLIENTE TO WS-CKP-CD-CLIENTE
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       5400-VERIFICA-CHECKPOINTX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DE CLIENTES SEM COORDENADAS (NOVO A CADA VEZ)
+       5500-ABRIR-ARQ-SEM-COORD SECTION.
+
+           IF E-RETOMAR
+               OPEN EXTEND ARQ-SEM-COORD
+               IF FS-STAT-SCO-NAO-EXISTE
+                   OPEN OUTPUT ARQ-SEM-COORD
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-SEM-COORD
+           END-IF.
+
+       5500-ABRIR-ARQ-SEM-COORDX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DE CLIENTES FORA DA DISTANCIA MAXIMA
+       5600-ABRIR-ARQ-FORA-DISTANCIA SECTION.
+
+           IF E-RETOMAR
+               OPEN EXTEND ARQ-FORA-DISTANCIA
+               IF FS-STAT-FDI-NAO-EXISTE
+                   OPEN OUTPUT ARQ-FORA-DISTANCIA
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-FORA-DISTANCIA
+           END-IF.
+
+       5600-ABRIR-ARQ-FORA-DISTANCIAX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DE CLIENTES SEM VENDEDOR DISPONIVEL
+       5650-ABRIR-ARQ-SEM-VENDEDOR SECTION.
+
+           IF E-RETOMAR
+               OPEN EXTEND ARQ-SEM-VENDEDOR
+               IF FS-STAT-SVE-NAO-EXISTE
+                   OPEN OUTPUT ARQ-SEM-VENDEDOR
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-SEM-VENDEDOR
+           END-IF.
+
+       5650-ABRIR-ARQ-SEM-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DO MODO CONSULTIVO (TOP 3 VENDEDORES)
+       5700-ABRIR-ARQ-TOP-N SECTION.
+
+           IF E-RETOMAR
+               OPEN EXTEND ARQ-TOP-N
+               IF FS-STAT-TPN-NAO-EXISTE
+                   OPEN OUTPUT ARQ-TOP-N
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-TOP-N
+           END-IF.
+
+       5700-ABRIR-ARQ-TOP-NX. EXIT.
+
+      * -----------------------------------
+      * ABRE RELATORIO DE DESFAZIMENTO (SNAPSHOT DA ULTIMA DISTRIBUICAO)
+       5800-ABRIR-ARQ-UNDO SECTION.
+
+           IF NOT E-SIMULAR AND NOT E-REPROCESSAR AND NOT E-TOP-N
+               IF E-RETOMAR
+                   OPEN EXTEND ARQ-UNDO
+                   IF FS-STAT-UND-NAO-EXISTE
+                       OPEN OUTPUT ARQ-UNDO
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ARQ-UNDO
+               END-IF
+           END-IF.
+
+       5800-ABRIR-ARQ-UNDOX. EXIT.
+
+      * -----------------------------------
+      * ABRE RESUMO DA DISTRIBUICAO POR VENDEDOR
+       5900-ABRIR-ARQ-RESUMO SECTION.
+
+           IF E-RETOMAR
+               OPEN EXTEND ARQ-RESUMO
+               IF FS-STAT-RES-NAO-EXISTE
+                   OPEN OUTPUT ARQ-RESUMO
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-RESUMO
+           END-IF.
+
+       5900-ABRIR-ARQ-RESUMOX. EXIT.
+
       * -----------------------------------
       * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
        6000-LER-ARQ-CLIENTE SECTION.
@@ -359,6 +979,312 @@
 
        6200-GRAVA-ARQ-CSVX. EXIT.
 
+      * -----------------------------------
+      * GRAVA A LINHA DE ROTA NO CSV INDIVIDUAL DO VENDEDOR
+       6210-GRAVA-ARQ-ROTA-VENDEDOR SECTION.
+
+           IF WS-TAB-VEN-IDX GREATER ZEROS
+               STRING
+                 "ROTA_VENDEDOR_" DELIMITED BY SIZE
+                 SD-VEN-CD-VENDEDOR DELIMITED BY SIZE
+                 ".CSV" DELIMITED BY SIZE
+                 INTO WNM-ARQ-ROTA
+
+               IF E-RETOMAR OR
+                  WS-TAB-VEN-ROTA-ABERTA(WS-TAB-VEN-IDX) EQUAL 'S'
+                   OPEN EXTEND ARQ-ROTA
+                   IF FS-STAT-ROT-NAO-EXISTE
+                       OPEN OUTPUT ARQ-ROTA
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ARQ-ROTA
+                   MOVE 'S' TO WS-TAB-VEN-ROTA-ABERTA(WS-TAB-VEN-IDX)
+               END-IF
+
+               MOVE ARQ-CSV-REC TO ARQ-ROTA-REC
+               WRITE ARQ-ROTA-REC
+
+               CLOSE ARQ-ROTA
+           END-IF.
+
+       6210-GRAVA-ARQ-ROTA-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * MONTA E GRAVA A LINHA DE DISTRIBUICAO (CSV GERAL + ROTA DO
+      * VENDEDOR), ACUMULANDO OS TOTAIS DO RESUMO POR VENDEDOR
+       6215-GRAVA-LINHA-DISTRIBUICAO SECTION.
+
+           MOVE ALL ";"           TO ARQ-CSV-REC
+
+           MOVE FS-CLI-CD-CLIENTE TO FS-CSV-CD-CLIENTE
+           MOVE FS-CLI-NM-RAZAO-SOCIAL TO FS-CSV-RAZAO-SOCIAL
+           MOVE SD-VEN-CD-VENDEDOR TO FS-CSV-CD-VENDEDOR
+           MOVE SD-NM-VENDEDOR TO FS-CSV-NM-VENDEDOR
+
+           MOVE SD-DIST-KM TO FS-CSV-DIST-KM
+           MOVE WS-DT-EXECUCAO TO FS-CSV-DT-EXECUCAO
+           IF E-SIMULAR
+               MOVE "S" TO FS-CSV-SIMULADO
+           ELSE
+               MOVE "N" TO FS-CSV-SIMULADO
+           END-IF
+
+           IF WS-TAB-VEN-IDX GREATER ZEROS
+               ADD 1 TO WS-TAB-VEN-QT-CSV(WS-TAB-VEN-IDX)
+               COMPUTE WS-TAB-VEN-DIST-SOMA(WS-TAB-VEN-IDX) =
+                   WS-TAB-VEN-DIST-SOMA(WS-TAB-VEN-IDX) +
+                   SD-DIST-KM
+               IF SD-DIST-KM GREATER
+                  WS-TAB-VEN-DIST-MAX(WS-TAB-VEN-IDX)
+                   MOVE SD-DIST-KM TO
+                       WS-TAB-VEN-DIST-MAX(WS-TAB-VEN-IDX)
+               END-IF
+           END-IF
+
+           PERFORM 6200-GRAVA-ARQ-CSV
+           PERFORM 6210-GRAVA-ARQ-ROTA-VENDEDOR.
+
+       6215-GRAVA-LINHA-DISTRIBUICAOX. EXIT.
+
+      * -----------------------------------
+      * LOCALIZA NA TABELA EM MEMORIA A CONTAGEM ATUAL DO VENDEDOR
+       6300-BUSCA-CONTADOR-VENDEDOR SECTION.
+
+           MOVE ZEROS TO WS-TAB-VEN-IDX
+           MOVE 'N'   TO WS-VEN-ACHADO
+
+           PERFORM VARYING WS-TAB-VEN-IDX2 FROM 1 BY 1
+             UNTIL WS-TAB-VEN-IDX2 GREATER WS-TAB-VEN-QTD OR
+                   E-VEN-ACHADO
+
+               IF WS-TAB-VEN-CD(WS-TAB-VEN-IDX2) EQUAL
+                  SD-VEN-CD-VENDEDOR
+                   MOVE WS-TAB-VEN-IDX2 TO WS-TAB-VEN-IDX
+                   MOVE 'S'             TO WS-VEN-ACHADO
+               END-IF
+
+           END-PERFORM.
+
+       6300-BUSCA-CONTADOR-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO RELATORIO DE CLIENTES SEM COORDENADAS
+       6350-GRAVA-SEM-COORD SECTION.
+
+           MOVE SPACES TO WS-LINHA-SEM-COORD
+
+           STRING
+               FS-CLI-CD-CLIENTE                    DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               FUNCTION TRIM(FS-CLI-NM-RAZAO-SOCIAL) DELIMITED BY SIZE
+               INTO WS-LINHA-SEM-COORD
+           END-STRING
+
+           MOVE WS-LINHA-SEM-COORD TO ARQ-SEM-COORD-REC
+           WRITE ARQ-SEM-COORD-REC.
+
+       6350-GRAVA-SEM-COORDX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO RELATORIO DE CLIENTES FORA DA DISTANCIA MAXIMA
+       6380-GRAVA-FORA-DISTANCIA SECTION.
+
+           MOVE SPACES TO WS-LINHA-FORA-DISTANCIA
+
+           STRING
+               FS-CLI-CD-CLIENTE                    DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               FUNCTION TRIM(FS-CLI-NM-RAZAO-SOCIAL) DELIMITED BY SIZE
+               INTO WS-LINHA-FORA-DISTANCIA
+           END-STRING
+
+           MOVE WS-LINHA-FORA-DISTANCIA TO ARQ-FORA-DISTANCIA-REC
+           WRITE ARQ-FORA-DISTANCIA-REC.
+
+       6380-GRAVA-FORA-DISTANCIAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO RELATORIO DE CLIENTES SEM VENDEDOR DISPONIVEL
+       6385-GRAVA-SEM-VENDEDOR SECTION.
+
+           MOVE SPACES TO WS-LINHA-SEM-VENDEDOR
+
+           STRING
+               FS-CLI-CD-CLIENTE                    DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               FUNCTION TRIM(FS-CLI-NM-RAZAO-SOCIAL) DELIMITED BY SIZE
+               INTO WS-LINHA-SEM-VENDEDOR
+           END-STRING
+
+           MOVE WS-LINHA-SEM-VENDEDOR TO ARQ-SEM-VENDEDOR-REC
+           WRITE ARQ-SEM-VENDEDOR-REC.
+
+       6385-GRAVA-SEM-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * LISTA OS 3 VENDEDORES MAIS PROXIMOS PARA REVISAO MANUAL
+       6390-LISTA-TOP-N SECTION.
+
+           MOVE ZEROS TO WS-TOPN-QTD
+
+           PERFORM UNTIL WS-FIM-SORT-FILE = "S" OR WS-TOPN-QTD = 3
+
+               RETURN SORT-FILE AT END
+                   MOVE "S" TO WS-FIM-SORT-FILE
+               END-RETURN
+
+               IF WS-FIM-SORT-FILE = "N"
+                   ADD 1 TO WS-TOPN-QTD
+                   PERFORM 6395-GRAVA-TOP-N-LINHA
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-TOPN-QTD GREATER ZEROS
+               ADD 1 TO WQT-ARQ-TOPN
+           END-IF.
+
+       6390-LISTA-TOP-NX. EXIT.
+
+      * -----------------------------------
+      * GRAVA UMA LINHA DO RELATORIO DO MODO CONSULTIVO
+       6395-GRAVA-TOP-N-LINHA SECTION.
+
+           MOVE SPACES TO WS-LINHA-TOP-N
+           MOVE SD-DIST-KM TO WS-TOPN-DIST-KM
+
+           STRING
+               FS-CLI-CD-CLIENTE                    DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               FUNCTION TRIM(FS-CLI-NM-RAZAO-SOCIAL) DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               WS-TOPN-QTD                           DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               SD-VEN-CD-VENDEDOR                    DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               FUNCTION TRIM(SD-NM-VENDEDOR)         DELIMITED BY SIZE
+               ","                                   DELIMITED BY SIZE
+               WS-TOPN-DIST-KM                       DELIMITED BY SIZE
+               INTO WS-LINHA-TOP-N
+           END-STRING
+
+           MOVE WS-LINHA-TOP-N TO ARQ-TOP-N-REC
+           WRITE ARQ-TOP-N-REC.
+
+       6395-GRAVA-TOP-N-LINHAX. EXIT.
+
+      * -----------------------------------
+      * GRAVA NO CHECKPOINT O ULTIMO CLIENTE PROCESSADO
+       6400-GRAVA-CHECKPOINT SECTION.
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE FS-CLI-CD-CLIENTE TO FS-CKP-CD-CLIENTE
+           WRITE ARQ-CHECKPOINT-REC
+           CLOSE ARQ-CHECKPOINT.
+
+       6400-GRAVA-CHECKPOINTX. EXIT.
+
+      * -----------------------------------
+      * GRAVA VENDEDOR ANTERIOR ANTES DE SOBRESCREVER (PARA DESFAZER)
+       6420-GRAVA-UNDO SECTION.
+
+           MOVE FS-CLI-CD-CLIENTE  TO FS-UND-CD-CLIENTE
+           MOVE FS-CLI-CD-VENDEDOR TO FS-UND-CD-VENDEDOR-ANT
+
+           WRITE ARQ-UNDO-REC.
+
+       6420-GRAVA-UNDOX. EXIT.
+
+      * -----------------------------------
+      * DESFAZ A ULTIMA DISTRIBUICAO, RESTAURANDO O VENDEDOR ANTERIOR
+       6450-DESFAZER-DISTRIBUICAO SECTION.
+
+           MOVE ZEROS TO WQT-UNDO-RESTAURADO
+
+           OPEN INPUT ARQ-UNDO
+
+           IF FS-STAT-UND-NAO-EXISTE
+               MOVE "NENHUMA DISTRIBUICAO PARA DESFAZER" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           ELSE
+               PERFORM 5000-ABRIR-ARQ-CLIENTE
+
+               READ ARQ-UNDO
+
+               PERFORM UNTIL NOT FS-STAT-UND-OK
+                   MOVE FS-UND-CD-CLIENTE TO FS-CLI-CD-CLIENTE
+
+                   READ ARQ-CLIENTE
+
+                   IF FS-STAT-CLI-OK
+                       MOVE FS-UND-CD-VENDEDOR-ANT TO FS-CLI-CD-VENDEDOR
+                       REWRITE ARQ-CLIENTE-REC
+                       ADD 1 TO WQT-UNDO-RESTAURADO
+                   END-IF
+
+                   READ ARQ-UNDO
+               END-PERFORM
+
+               PERFORM 7000-FECHA-ARQ-CLIENTE
+
+               MOVE "DESFEITO COM SUCESSO" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF
+
+           CLOSE ARQ-UNDO.
+
+       6450-DESFAZER-DISTRIBUICAOX. EXIT.
+
+      * -----------------------------------
+      * GERA RESUMO DA DISTRIBUICAO POR VENDEDOR (TELA E ARQUIVO)
+       6500-GERA-RESUMO-VENDEDOR SECTION.
+
+           MOVE 8 TO WS-NUML-RESUMO
+
+           PERFORM VARYING WS-TAB-VEN-IDX2 FROM 1 BY 1
+             UNTIL WS-TAB-VEN-IDX2 GREATER WS-TAB-VEN-QTD
+
+               IF WS-TAB-VEN-QT-CSV(WS-TAB-VEN-IDX2) GREATER ZEROS
+
+                   COMPUTE WS-RES-DIST-MEDIA =
+                       WS-TAB-VEN-DIST-SOMA(WS-TAB-VEN-IDX2) /
+                       WS-TAB-VEN-QT-CSV(WS-TAB-VEN-IDX2)
+
+                   MOVE WS-TAB-VEN-DIST-MAX(WS-TAB-VEN-IDX2)
+                     TO WS-RES-DIST-MAX
+
+                   MOVE SPACES TO WS-LINHA-RESUMO
+                   STRING
+                       WS-TAB-VEN-CD(WS-TAB-VEN-IDX2) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-TAB-VEN-NOME(WS-TAB-VEN-IDX2))
+                         DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-TAB-VEN-QT-CSV(WS-TAB-VEN-IDX2)
+                         DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-RES-DIST-MEDIA DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-RES-DIST-MAX DELIMITED BY SIZE
+                       INTO WS-LINHA-RESUMO
+
+                   IF NOT E-MODO-BATCH
+                       DISPLAY WS-LINHA-RESUMO
+                         LINE WS-NUML-RESUMO COLUMN 1
+                       ADD 1 TO WS-NUML-RESUMO
+                       IF WS-NUML-RESUMO GREATER WS-NUML-ANT
+                           MOVE 8 TO WS-NUML-RESUMO
+                       END-IF
+                   END-IF
+
+                   MOVE WS-LINHA-RESUMO TO ARQ-RESUMO-REC
+                   WRITE ARQ-RESUMO-REC
+               END-IF
+
+           END-PERFORM.
+
+       6500-GERA-RESUMO-VENDEDORX. EXIT.
+
       * -----------------------------------
       * FECHA ARQUIVO DE CLIENTES
        7000-FECHA-ARQ-CLIENTE SECTION.
@@ -383,10 +1309,73 @@
 
        7200-FECHA-ARQ-CSVX. EXIT.
 
+      * -----------------------------------
+      * LIMPA O ARQUIVO DE CHECKPOINT (DISTRIBUICAO CONCLUIDA OU NOVA)
+       7500-LIMPA-CHECKPOINT SECTION.
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+       7500-LIMPA-CHECKPOINTX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DE CLIENTES SEM COORDENADAS
+       7600-FECHA-ARQ-SEM-COORD SECTION.
+
+           CLOSE ARQ-SEM-COORD.
+
+       7600-FECHA-ARQ-SEM-COORDX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DE CLIENTES FORA DA DISTANCIA MAXIMA
+       7700-FECHA-ARQ-FORA-DISTANCIA SECTION.
+
+           CLOSE ARQ-FORA-DISTANCIA.
+
+       7700-FECHA-ARQ-FORA-DISTANCIAX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DE CLIENTES SEM VENDEDOR DISPONIVEL
+       7750-FECHA-ARQ-SEM-VENDEDOR SECTION.
+
+           CLOSE ARQ-SEM-VENDEDOR.
+
+       7750-FECHA-ARQ-SEM-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DO MODO CONSULTIVO
+       7800-FECHA-ARQ-TOP-N SECTION.
+
+           CLOSE ARQ-TOP-N.
+
+       7800-FECHA-ARQ-TOP-NX. EXIT.
+
+      * -----------------------------------
+      * FECHA RELATORIO DE DESFAZIMENTO
+       7850-FECHA-ARQ-UNDO SECTION.
+
+           IF NOT E-SIMULAR AND NOT E-REPROCESSAR AND NOT E-TOP-N
+               CLOSE ARQ-UNDO
+           END-IF.
+
+       7850-FECHA-ARQ-UNDOX. EXIT.
+
+      * -----------------------------------
+      * FECHA RESUMO DA DISTRIBUICAO POR VENDEDOR
+       7900-FECHA-ARQ-RESUMO SECTION.
+
+           CLOSE ARQ-RESUMO.
+
+       7900-FECHA-ARQ-RESUMOX. EXIT.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
 
+           MOVE "CBL_MENU_DISTRIBUICAO" TO LK-LOG-PROGRAMA
+           MOVE WS-MSGERRO TO LK-LOG-MENSAGEM
+           CALL 'CBL_GRAVA_LOG' USING LK-LOG-PARAMETERS
+
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
