@@ -0,0 +1,13 @@
+       01 LK-DIST-PARAMETERS.
+           05 LK-LATITUDE-ORI    PIC S9(003)V9(008).
+           05 LK-LONGITUDE-ORI   PIC S9(003)V9(008).
+           05 LK-LATITUDE-DES    PIC S9(003)V9(008).
+           05 LK-LONGITUDE-DES   PIC S9(003)V9(008).
+           05 LK-DIST-KM-S       PIC S9(005)V9(008).
+           05 LK-DIST-RC-S       PIC 99.
+               88 LK-DIST-RC-OK             VALUE 0.
+               88 LK-DIST-RC-FORA-INTERVALO VALUE 1.
+               88 LK-DIST-RC-COORD-ZERO     VALUE 2.
+           05 LK-DIST-UNIDADE    PIC X VALUE "K".
+               88 LK-UNIDADE-KM     VALUES ARE "K" "k" SPACES.
+               88 LK-UNIDADE-MILHAS VALUES ARE "M" "m".
